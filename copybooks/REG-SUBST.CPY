@@ -0,0 +1,13 @@
+       01  REGISTRO-SUBST.
+           05 DATOS-ENTRADA.
+               10 REG-SUBST-FRASE       PIC X(80).
+               10 REG-SUBST-PALABRA     PIC X(30).
+               10 REG-SUBST-REEMPLAZO   PIC X(30).
+           05 DATOS-RETORNO.
+               10 REG-SUBST-FRASE-R     PIC X(80).
+               10 REG-SUBST-CANT        PIC 9(02).
+           05 STATUS-DATOS.
+               10 WSV-ST-RETORNO-SUBST  PIC 9(02) VALUE 00.
+                   88 WSS-SUBST-OK                VALUE 00.
+                   88 WSS-SUBST-ERROR             VALUE 11.
+               10 WSV-ST-TEXTO-SUBST    PIC X(30).
