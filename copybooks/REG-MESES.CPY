@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Tabla de nombres de los 12 meses del anio, usada
+      *   por los programas que antes llevaban cada uno su propia copia
+      *   de esta misma lista (EJE009A2, EJE009A3, EJE011, EJE011D0,
+      *   EJES2102, EJES2103). Vive en un directorio comun porque ya no
+      *   pertenece a un solo modulo.
+      ******************************************************************
+       01  WSV-MESES-NOMBRES.
+           05 FILLER       PIC X(10) VALUE 'ENERO     '.
+           05 FILLER       PIC X(10) VALUE 'FEBRERO   '.
+           05 FILLER       PIC X(10) VALUE 'MARZO     '.
+           05 FILLER       PIC X(10) VALUE 'ABRIL     '.
+           05 FILLER       PIC X(10) VALUE 'MAYO      '.
+           05 FILLER       PIC X(10) VALUE 'JUNIO     '.
+           05 FILLER       PIC X(10) VALUE 'JULIO     '.
+           05 FILLER       PIC X(10) VALUE 'AGOSTO    '.
+           05 FILLER       PIC X(10) VALUE 'SEPTIEMBRE'.
+           05 FILLER       PIC X(10) VALUE 'OCTUBRE   '.
+           05 FILLER       PIC X(10) VALUE 'NOVIEMBRE '.
+           05 FILLER       PIC X(10) VALUE 'DICIEMBRE '.
+
+       01  WST-MESES-NOMBRES REDEFINES WSV-MESES-NOMBRES.
+           05 WST-MES-NOMBRE      PIC X(10) OCCURS 12
+                                  INDEXED BY IND-MES-NOMBRE.
