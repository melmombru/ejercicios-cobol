@@ -1,8 +1,13 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 10
-      * DESCRIPCION: Ejercicio
+      * DESCRIPCION: Ejercicio de corte de control por nro de cliente
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Las transacciones ahora se leen de TRANSACCIONES.DAT
+      *   en vez de pedirse por ACCEPT, se agrega el total general y
+      *   la cantidad de clientes como totales de cierre, y se detecta
+      *   cuando el archivo no viene ordenado por nro de cliente.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJE002M2.
@@ -13,59 +18,124 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+       SELECT TRANSACCIONES        ASSIGN TO DISK 'TRANSACCIONES.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-TRANS.
       *-----------------------
        DATA DIVISION.
+       FILE SECTION.
 
+       FD TRANSACCIONES.
+       01 REG-TRANSACCION.
+           05 REG-TRA-NRO-CLIENTE       PIC 9(02).
+           05 REG-TRA-MONTO             PIC S9(03).
       *-----------------------
        WORKING-STORAGE SECTION.
+       01 WSS-FS-TRANS                 PIC X(02).
+           88 WSS-FS-TRANS-OK                  VALUE '00'.
+           88 WSS-FS-TRANS-EOF                 VALUE '10'.
+
        01  WSV-CLIENTE.
            05 WSV-NRO-CLIENTE      PIC 9(02).
            05 WSV-MONTO-CLIENTE    PIC S9(03).
 
 
-       01  WSV-INDICES.         
+       01  WSV-INDICES.
            05 I                    PIC 9(1).
            05 J                    PIC 9(1).
 
        77  WSV-CLIENTE-ANTERIOR    PIC 9(02).
 
-       77  WSV-MONTO-TOTAL         PIC S9(05). 
+       77  WSV-MONTO-TOTAL         PIC S9(05).
+
+       01 WSV-MONTO-GENERAL            PIC S9(07).
+       01 WSV-CONT-CLIENTES            PIC 9(03).
+       01 WSV-FUERA-DE-ORDEN           PIC X(01) VALUE 'N'.
+           88 WSS-FUERA-DE-ORDEN               VALUE 'S'.
 
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
+           PERFORM 10000-ABRIR-ARCHIVO
            PERFORM CORTE-DE-CONTROL
+           PERFORM 30000-CERRAR-ARCHIVO
            PERFORM FIN-DEL-PROGRAMA.
 
+      *ABRE EL ARCHIVO DE TRANSACCIONES
+       10000-ABRIR-ARCHIVO.
+           OPEN INPUT TRANSACCIONES
+           IF NOT WSS-FS-TRANS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE TRANSACCIONES'
+               DISPLAY 'FILE STATUS ' WSS-FS-TRANS
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF.
+
+      *LEE UNA TRANSACCION DEL ARCHIVO
        INGRESO-DE-DATOS.
-           DISPLAY "INGRESE NRO DE CLIENTE"
-           ACCEPT WSV-NRO-CLIENTE
-           DISPLAY "INGRESE MONTO DEL CLIENTE"
-           ACCEPT WSV-MONTO-CLIENTE.
+           READ TRANSACCIONES
+           IF WSS-FS-TRANS-OK
+               MOVE REG-TRA-NRO-CLIENTE TO WSV-NRO-CLIENTE
+               MOVE REG-TRA-MONTO TO WSV-MONTO-CLIENTE
+           ELSE
+               IF NOT WSS-FS-TRANS-EOF
+                   DISPLAY 'ERROR EN EL READ DE TRANSACCIONES'
+                   DISPLAY 'FILE STATUS ' WSS-FS-TRANS
+               END-IF
+           END-IF.
 
-      *MUESTRA POR PANTALLA EL MONTO ACUMULADO DEL CLIENTE      
+      *MUESTRA POR PANTALLA EL MONTO ACUMULADO DEL CLIENTE
        MOSTRAR-MONTO.
            DISPLAY "MONTO TOTAL " WSV-MONTO-TOTAL
            DISPLAY " ".
 
-      *CORTE DE CONTROL POR NRO CLIENTE, FINALIZA INGRESO CUANDO EL 
-      *NRO DE CLIENTE ES 0
+      *CORTE DE CONTROL POR NRO CLIENTE, FINALIZA AL LLEGAR AL FIN
+      *DEL ARCHIVO DE TRANSACCIONES
        CORTE-DE-CONTROL.
+           MOVE 0 TO WSV-MONTO-GENERAL
+           MOVE 0 TO WSV-CONT-CLIENTES
            PERFORM INGRESO-DE-DATOS
-           MOVE WSV-NRO-CLIENTE TO WSV-CLIENTE-ANTERIOR
-           PERFORM UNTIL WSV-NRO-CLIENTE = 0
-               MOVE ZEROES TO WSV-MONTO-TOTAL
-               PERFORM UNTIL ((WSV-NRO-CLIENTE = 0) OR 
-               (WSV-NRO-CLIENTE NOT = WSV-CLIENTE-ANTERIOR))
-                   COMPUTE WSV-MONTO-TOTAL = WSV-MONTO-CLIENTE + 
-                   WSV-MONTO-TOTAL 
-                   PERFORM INGRESO-DE-DATOS
-               END-PERFORM
-               DISPLAY "CLIENTE " WSV-CLIENTE-ANTERIOR
-               PERFORM MOSTRAR-MONTO
+           IF NOT WSS-FS-TRANS-EOF
                MOVE WSV-NRO-CLIENTE TO WSV-CLIENTE-ANTERIOR
-           END-PERFORM.
-           
+               PERFORM UNTIL WSS-FS-TRANS-EOF
+                   MOVE ZEROES TO WSV-MONTO-TOTAL
+                   PERFORM UNTIL (WSS-FS-TRANS-EOF) OR
+                   (WSV-NRO-CLIENTE NOT = WSV-CLIENTE-ANTERIOR)
+                       COMPUTE WSV-MONTO-TOTAL = WSV-MONTO-CLIENTE +
+                       WSV-MONTO-TOTAL
+                       PERFORM INGRESO-DE-DATOS
+                   END-PERFORM
+                   DISPLAY "CLIENTE " WSV-CLIENTE-ANTERIOR
+                   PERFORM MOSTRAR-MONTO
+                   ADD WSV-MONTO-TOTAL TO WSV-MONTO-GENERAL
+                   ADD 1 TO WSV-CONT-CLIENTES
+                   IF NOT WSS-FS-TRANS-EOF
+                       IF WSV-NRO-CLIENTE < WSV-CLIENTE-ANTERIOR
+                           SET WSS-FUERA-DE-ORDEN TO TRUE
+                           DISPLAY 'ADVERTENCIA: TRANSACCIONES.DAT NO '
+                               'ESTA ORDENADO POR NRO DE CLIENTE'
+                       END-IF
+                       MOVE WSV-NRO-CLIENTE TO WSV-CLIENTE-ANTERIOR
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM MOSTRAR-TOTALES-GENERALES.
+
+      *MUESTRA LOS TOTALES DE CIERRE DEL PROCESO
+       MOSTRAR-TOTALES-GENERALES.
+           DISPLAY "CANTIDAD DE CLIENTES PROCESADOS: " WSV-CONT-CLIENTES
+           DISPLAY "MONTO TOTAL GENERAL: " WSV-MONTO-GENERAL
+           IF WSS-FUERA-DE-ORDEN
+               DISPLAY 'SE DETECTARON TRANSACCIONES FUERA DE ORDEN'
+           END-IF.
+
+      *CIERRA EL ARCHIVO DE TRANSACCIONES
+       30000-CERRAR-ARCHIVO.
+           CLOSE TRANSACCIONES
+           IF NOT WSS-FS-TRANS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE TRANSACCIONES'
+               DISPLAY 'FILE STATUS ' WSS-FS-TRANS
+           END-IF.
+
        FIN-DEL-PROGRAMA.
            STOP RUN.
          
\ No newline at end of file
