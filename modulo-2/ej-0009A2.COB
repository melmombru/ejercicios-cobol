@@ -3,6 +3,14 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - La tabla de nombres de los meses pasa al copybook
+      *   compartido REG-MESES (tambien usado por EJE009A3, EJE011,
+      *   EJES2102 y EJES2103), en vez de llevar cada programa su
+      *   propia copia.
+      * 2026 08 - Se agrega la busqueda inversa (nombre de mes a
+      *   numero), con SEARCH sobre WST-MES-NOMBRE, en linea con la
+      *   de EJE009A3.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJE009A2.
@@ -18,37 +26,39 @@
 
       *-----------------------
        WORKING-STORAGE SECTION.
-       01  WSV-MESES.
-           05 FILLER       PIC X(10) VALUE 'ENERO     '.
-           05 FILLER       PIC X(10) VALUE 'FEBRERO   '.
-           05 FILLER       PIC X(10) VALUE 'MARZO     '.
-           05 FILLER       PIC X(10) VALUE 'ABRIL     '.
-           05 FILLER       PIC X(10) VALUE 'MAYO      '.
-           05 FILLER       PIC X(10) VALUE 'JUNIO     '.
-           05 FILLER       PIC X(10) VALUE 'JULIO     '.
-           05 FILLER       PIC X(10) VALUE 'AGOSTO    '.
-           05 FILLER       PIC X(10) VALUE 'SEPTIEMBRE'.
-           05 FILLER       PIC X(10) VALUE 'OCTUBRE   '.
-           05 FILLER       PIC X(10) VALUE 'NOVIEMBRE '.
-           05 FILLER       PIC X(10) VALUE 'DICIEMBRE '.
-
-       01  WST-MESES REDEFINES WSV-MESES.
-           05 WST-MES      PIC X(10) OCCURS 12.
+       COPY REG-MESES.
 
        77  WSV-NRO-MES     PIC 9(2).
+       77  WSV-NOMBRE-MES  PIC X(10).
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
            PERFORM INGRESO-DE-MES
            PERFORM MUESTRA-MESES
+           PERFORM INGRESO-DE-NOMBRE-MES
+           PERFORM MUESTRA-NRO-MES
            PERFORM FIN-DEL-PROGRAMA.
 
        INGRESO-DE-MES.
            DISPLAY 'INGRESE UN NUMERO DEL 1 AL 12:'
            ACCEPT WSV-NRO-MES.
-          
+
        MUESTRA-MESES.
-           DISPLAY WST-MES(WSV-NRO-MES).
+           DISPLAY WST-MES-NOMBRE(WSV-NRO-MES).
+
+      *BUSQUEDA INVERSA: DADO EL NOMBRE DE UN MES, INFORMA SU NUMERO
+       INGRESO-DE-NOMBRE-MES.
+           DISPLAY 'INGRESE EL NOMBRE DE UN MES:'
+           ACCEPT WSV-NOMBRE-MES.
+
+       MUESTRA-NRO-MES.
+           SET IND-MES-NOMBRE TO 1
+           SEARCH WST-MES-NOMBRE
+               AT END
+                   DISPLAY 'NO EXISTE UN MES CON ESE NOMBRE'
+               WHEN WST-MES-NOMBRE(IND-MES-NOMBRE) = WSV-NOMBRE-MES
+                   DISPLAY IND-MES-NOMBRE
+           END-SEARCH.
 
        FIN-DEL-PROGRAMA.
            STOP RUN.
