@@ -3,6 +3,14 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - La tabla de nombres de los meses pasa al copybook
+      *   compartido REG-MESES (tambien usado por EJE009A2, EJE011,
+      *   EJES2102 y EJES2103), en vez de llevar cada programa su
+      *   propia copia.
+      * 2026 08 - La busqueda del mes por nombre se reemplaza por un
+      *   SEARCH sobre WST-MES-NOMBRE en vez del recorrido manual con
+      *   PERFORM VARYING.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJE009A3.
@@ -18,26 +26,9 @@
 
       *-----------------------
        WORKING-STORAGE SECTION.
-       01  WSV-MESES.
-           05 FILLER       PIC X(10) VALUE 'ENERO     '.
-           05 FILLER       PIC X(10) VALUE 'FEBRERO   '.
-           05 FILLER       PIC X(10) VALUE 'MARZO     '.
-           05 FILLER       PIC X(10) VALUE 'ABRIL     '.
-           05 FILLER       PIC X(10) VALUE 'MAYO      '.
-           05 FILLER       PIC X(10) VALUE 'JUNIO     '.
-           05 FILLER       PIC X(10) VALUE 'JULIO     '.
-           05 FILLER       PIC X(10) VALUE 'AGOSTO    '.
-           05 FILLER       PIC X(10) VALUE 'SEPTIEMBRE'.
-           05 FILLER       PIC X(10) VALUE 'OCTUBRE   '.
-           05 FILLER       PIC X(10) VALUE 'NOVIEMBRE '.
-           05 FILLER       PIC X(10) VALUE 'DICIEMBRE '.
-
-       01  WST-MESES REDEFINES WSV-MESES.
-           05 WST-MES      PIC X(10) OCCURS 12.
+       COPY REG-MESES.
 
        77  WSV-NOMBRE-MES  PIC X(10).
-
-       77  WSV-NUM         PIC 9(2).
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
@@ -50,14 +41,13 @@
            ACCEPT WSV-NOMBRE-MES.
           
        MUESTRA-MESES.
-      *VARIANTE
-      *PERFORM VARYING WSV-NUM FROM 1 BY 1 UNTIL 
-      *    WSV-NOMBRE-MES = WST-MES(WSV-NUM)
-           PERFORM VARYING WSV-NUM FROM 1 BY 1 UNTIL WSV-NUM > 12
-               IF WSV-NOMBRE-MES = WST-MES(WSV-NUM)
-                   DISPLAY WSV-NUM
-               END-IF
-           END-PERFORM.
+           SET IND-MES-NOMBRE TO 1
+           SEARCH WST-MES-NOMBRE
+               AT END
+                   DISPLAY 'NO EXISTE UN MES CON ESE NOMBRE'
+               WHEN WST-MES-NOMBRE(IND-MES-NOMBRE) = WSV-NOMBRE-MES
+                   DISPLAY IND-MES-NOMBRE
+           END-SEARCH.
 
        FIN-DEL-PROGRAMA.
            STOP RUN.
