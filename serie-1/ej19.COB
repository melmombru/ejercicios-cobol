@@ -3,6 +3,11 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio 19
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Cada uno de los 5 importes ahora lleva su propia
+      *   tasa de IVA (exento, 10,5% o 21%) en vez de aplicar siempre
+      *   el 21% sobre el total de la factura, para poder representar
+      *   facturas con items exentos o de tasa reducida.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJE190S1.
@@ -18,47 +23,71 @@
 
       *-----------------------
        WORKING-STORAGE SECTION.
-       01  CARGA.     
-           02 IMPORTES-1      PIC 9(6).
-           02 IMPORTES-2      PIC 9(6).
-           02 IMPORTES-3      PIC 9(6).
-           02 IMPORTES-4      PIC 9(6).
-           02 IMPORTES-5      PIC 9(6).
-       
+       01  WST-ITEMS.
+           05 WST-ITEM         OCCURS 5 TIMES INDEXED BY I.
+               10 WST-IMPORTE      PIC 9(06).
+               10 WST-TASA-COD     PIC 9(01).
+                   88 WSS-TASA-EXENTA      VALUE 0.
+                   88 WSS-TASA-REDUCIDA    VALUE 1.
+                   88 WSS-TASA-GENERAL     VALUE 2.
+               10 WST-IVA-ITEM     PIC 9(07)V9(02).
+
        01  RESULTADO.
            02 TOTAL-DISPLAY   PIC X(7) VALUE ' TOTAL '.
            02 TOTAL           PIC 9(10).
            02 IVA-DISPLAY     PIC X(5) VALUE ' IVA '.
-           02 IVA             PIC 9(7).
-       
-       77  WSC-PORCENTAJE-IVA PIC 9V9(2) VALUE 0.21.
+           02 IVA             PIC 9(07)V9(02).
+
+       01  WSC-TASAS.
+           05 WSC-TASA-EXENTA      PIC 9V9(03) VALUE 0.
+           05 WSC-TASA-REDUCIDA    PIC 9V9(03) VALUE 0.105.
+           05 WSC-TASA-GENERAL     PIC 9V9(03) VALUE 0.210.
       *-----------------------
        PROCEDURE DIVISION.
        00000-PROCESO.
            PERFORM 10000-CARGA
            PERFORM 20000-CALCULO
            PERFORM 30000-RESULTADO
-           
+
            STOP RUN.
 
+      *PIDE EL IMPORTE Y LA TASA DE IVA (0 EXENTO, 1 10,5%, 2 21%) DE
+      *CADA UNO DE LOS 5 ITEMS DE LA FACTURA
        10000-CARGA.
-           DISPLAY 'INGRESE VALOR DEL PRIMER IMPORTE:'
-           ACCEPT IMPORTES-1
-           DISPLAY 'INGRESE VALOR DEL SEGUNDO IMPORTE:'
-           ACCEPT IMPORTES-2
-           DISPLAY 'INGRESE VALOR DEL TERCER IMPORTE:'
-           ACCEPT IMPORTES-3
-           DISPLAY 'INGRESE VALOR DEL CUARTO IMPORTE:'
-           ACCEPT IMPORTES-4
-           DISPLAY 'INGRESE VALOR DEL QUINTO IMPORTE:'
-           ACCEPT IMPORTES-5.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               DISPLAY 'INGRESE VALOR DEL IMPORTE ' I ':'
+               ACCEPT WST-IMPORTE(I)
+               DISPLAY 'INGRESE TASA DE IVA DEL IMPORTE ' I
+                       ' (0 EXENTO, 1 10,5%, 2 21%):'
+               ACCEPT WST-TASA-COD(I)
+           END-PERFORM.
 
+      *CALCULA EL TOTAL DE LOS IMPORTES Y EL IVA DE CADA ITEM SEGUN
+      *SU PROPIA TASA, Y LOS ACUMULA
        20000-CALCULO.
-           COMPUTE TOTAL = IMPORTES-1 + IMPORTES-2 + IMPORTES-3 
-                   + IMPORTES-4 + IMPORTES-5
-           COMPUTE IVA = WSC-PORCENTAJE-IVA * TOTAL.
+           MOVE 0 TO TOTAL
+           MOVE 0 TO IVA
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               PERFORM 21000-CALCULAR-IVA-ITEM
+               ADD WST-IMPORTE(I) TO TOTAL
+               ADD WST-IVA-ITEM(I) TO IVA
+           END-PERFORM.
+
+      *CALCULA EL IVA DE UN ITEM SEGUN LA TASA QUE LE CORRESPONDE
+       21000-CALCULAR-IVA-ITEM.
+           EVALUATE TRUE
+               WHEN WSS-TASA-EXENTA(I)
+                   COMPUTE WST-IVA-ITEM(I) =
+                           WST-IMPORTE(I) * WSC-TASA-EXENTA
+               WHEN WSS-TASA-REDUCIDA(I)
+                   COMPUTE WST-IVA-ITEM(I) =
+                           WST-IMPORTE(I) * WSC-TASA-REDUCIDA
+               WHEN WSS-TASA-GENERAL(I)
+                   COMPUTE WST-IVA-ITEM(I) =
+                           WST-IMPORTE(I) * WSC-TASA-GENERAL
+               WHEN OTHER
+                   MOVE 0 TO WST-IVA-ITEM(I)
+           END-EVALUATE.
 
        30000-RESULTADO.
            DISPLAY 'RESULTADO: ' RESULTADO.
-           
-
