@@ -4,6 +4,12 @@
       * DESCRIPCION: materias
 
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agrega un modo de carga masiva: si existe
+      *   MATERIAS_CARGA.DAT, se ofrece volcar todos sus registros de
+      *   una vez a materias.dat en vez de pedirlos uno por uno; si no
+      *   existe o el usuario no quiere usarlo, sigue el alta
+      *   interactiva de siempre.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. MATERIAS.
@@ -17,7 +23,11 @@
        SELECT MATERIA                  ASSIGN TO DISK 'materias.dat'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-MATERIA.
-                       
+
+       SELECT CARGA-MATERIA            ASSIGN TO DISK
+                                       'MATERIAS_CARGA.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CARGA.
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
@@ -26,16 +36,28 @@
        01 REG-MATERIA.
            05 REG-NRO-MATERIA          PIC 9(02).
            05 REG-DESCRIP-MATERIA      PIC X(25).
+
+       FD CARGA-MATERIA.
+       01 REG-CARGA-MATERIA.
+           05 REG-CARGA-NRO-MATERIA      PIC 9(02).
+           05 REG-CARGA-DESCRIP-MATERIA  PIC X(25).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WSS-FS-MATERIA               PIC X(02).
            88 WSS-FS-MATERIA-OK                VALUE '00'.
            88 WSS-FS-MATERIA-EOF               VALUE '10'.
 
+       01 WSS-FS-CARGA                 PIC X(02).
+           88 WSS-FS-CARGA-OK                  VALUE '00'.
+           88 WSS-FS-CARGA-EOF                 VALUE '10'.
+
        01 WSV-CONT-MATERIA             PIC S9(4) COMP.
 
        01 WSV-SEGUIR                   PIC X(01).
 
+       01 WSV-USAR-CARGA-MASIVA        PIC X(01).
+           88 WSS-USAR-CARGA-MASIVA-SI         VALUE 'S' 's'.
+
        01 WSV-MATERIA.
            05 WSV-NRO-MATERIA          PIC 9(02).
            05 WSV-DESCRIP-MATERIA      PIC X(25).
@@ -44,11 +66,11 @@
        PROCEDURE DIVISION.
        0000-PROCESO.
            PERFORM 10000-ABRIR-ARCHIVO
-           PERFORM INGRESO-DE-DATOS
+           PERFORM 40000-INTENTAR-CARGA-MASIVA
            PERFORM 30000-CERRAR-ARCHIVO
            PERFORM INFORMAR-CANTIDAD-REGISTROS-LEIDOS
            PERFORM FIN-DEL-PROGRAMA.
-           
+
        10000-ABRIR-ARCHIVO.
            MOVE 0 TO WSV-CONT-MATERIA
            OPEN OUTPUT MATERIA
@@ -58,6 +80,48 @@
                PERFORM FIN-DEL-PROGRAMA
            END-IF.
 
+      *SI EXISTE UN ARCHIVO DE CARGA MASIVA Y EL USUARIO QUIERE
+      *USARLO, VUELCA TODOS SUS REGISTROS DE UNA VEZ; SI NO, CAE AL
+      *ALTA INTERACTIVA DE SIEMPRE
+       40000-INTENTAR-CARGA-MASIVA.
+           MOVE 'N' TO WSV-USAR-CARGA-MASIVA
+           OPEN INPUT CARGA-MATERIA
+           IF WSS-FS-CARGA-OK
+               DISPLAY "SE ENCONTRO MATERIAS_CARGA.DAT. DESEA "
+                       "VOLCARLO A materias.dat DE UNA SOLA VEZ (S/N)?"
+               ACCEPT WSV-USAR-CARGA-MASIVA
+               IF WSS-USAR-CARGA-MASIVA-SI
+                   PERFORM 41000-VOLCAR-CARGA-MASIVA
+               END-IF
+               CLOSE CARGA-MATERIA
+               IF NOT WSS-FS-CARGA-OK
+                   DISPLAY 'ERROR EN EL CLOSE DE MATERIAS_CARGA.DAT'
+                   DISPLAY 'FILE STATUS ' WSS-FS-CARGA
+               END-IF
+           END-IF
+           IF NOT WSS-USAR-CARGA-MASIVA-SI
+               PERFORM INGRESO-DE-DATOS
+           END-IF.
+
+      *LEE TODOS LOS REGISTROS DE CARGA-MATERIA Y LOS ESCRIBE EN
+      *MATERIA, SIN PREGUNTAR NADA POR CADA UNO
+       41000-VOLCAR-CARGA-MASIVA.
+           PERFORM 42000-LEER-Y-ESCRIBIR-CARGA
+               UNTIL WSS-FS-CARGA-EOF.
+
+       42000-LEER-Y-ESCRIBIR-CARGA.
+           READ CARGA-MATERIA
+           IF WSS-FS-CARGA-OK
+               MOVE REG-CARGA-NRO-MATERIA TO WSV-NRO-MATERIA
+               MOVE REG-CARGA-DESCRIP-MATERIA TO WSV-DESCRIP-MATERIA
+               PERFORM 20000-ESCRITURA
+           ELSE
+               IF NOT WSS-FS-CARGA-EOF
+                   DISPLAY 'ERROR EN EL READ DEL ARCHIVO DE CARGA'
+                   DISPLAY 'FILE STATUS ' WSS-FS-CARGA
+               END-IF
+           END-IF.
+
        INGRESO-DE-DATOS.
            PERFORM UNTIL WSV-SEGUIR = 'N' OR WSV-SEGUIR = 'n'
                DISPLAY "INGRESAR NRO DE MATERIA: "
