@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Rutina de sustitucion de texto: busca en
+      *    REG-SUBST-FRASE todas las apariciones de la palabra completa
+      *    REG-SUBST-PALABRA y las reemplaza por REG-SUBST-REEMPLAZO,
+      *    devolviendo la frase reemplazada y la cantidad de veces
+      *    reemplazada (EJES8011 y cualquier otro programa que necesite
+      *    "renombrar esto en todos lados" pueden llamarla).
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se acota la escritura en REG-SUBST-FRASE-R a los 80
+      *   caracteres del campo: un token o su reemplazo que ya no
+      *   entra se descarta en vez de escribirse fuera de los limites
+      *   del campo.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RUTSUBST.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSV-LONG-PALABRA         PIC 9(02).
+       01 WSV-LONG-REEMPLAZO       PIC 9(02).
+       01 WSV-LONG-TOKEN           PIC 9(02).
+
+       01  WSV-INDICES.
+           05 WSV-I                PIC 9(02).
+           05 WSV-J                PIC 9(02).
+           05 WSV-K                PIC 9(02).
+
+       LINKAGE SECTION.
+       COPY REG-SUBST.
+      *-----------------------
+       PROCEDURE DIVISION USING REGISTRO-SUBST.
+       00000-CONTROL.
+           SET WSS-SUBST-OK TO TRUE
+           MOVE SPACES TO WSV-ST-TEXTO-SUBST
+           MOVE 0 TO REG-SUBST-CANT
+           MOVE SPACES TO REG-SUBST-FRASE-R
+           PERFORM CALCULAR-LONGITUDES
+           PERFORM ARMAR-FRASE-REEMPLAZADA
+           IF REG-SUBST-CANT = 0
+               SET WSS-SUBST-ERROR TO TRUE
+               MOVE 'PALABRA NO ENCONTRADA EN LA FRASE'
+                   TO WSV-ST-TEXTO-SUBST
+               MOVE REG-SUBST-FRASE TO REG-SUBST-FRASE-R
+           END-IF
+           PERFORM 30000-FIN-DE-RUTINA.
+
+      *CALCULA LA LONGITUD REAL (SIN ESPACIOS DE RELLENO) DE LA
+      *PALABRA A BUSCAR Y DE LA PALABRA DE REEMPLAZO
+       CALCULAR-LONGITUDES.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-SUBST-PALABRA))
+               TO WSV-LONG-PALABRA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-SUBST-REEMPLAZO))
+               TO WSV-LONG-REEMPLAZO.
+
+      *RECORRE LA FRASE PALABRA POR PALABRA (SEPARADAS POR ESPACIOS)
+      *Y ARMA LA FRASE DE SALIDA, REEMPLAZANDO LAS PALABRAS QUE
+      *COINCIDEN EXACTAMENTE CON REG-SUBST-PALABRA
+       ARMAR-FRASE-REEMPLAZADA.
+           MOVE 1 TO WSV-K
+           PERFORM VARYING WSV-I FROM 1 BY 1 UNTIL WSV-I > 80
+               IF REG-SUBST-FRASE(WSV-I:1) = SPACE
+                   CONTINUE
+               ELSE
+                   MOVE WSV-I TO WSV-J
+                   PERFORM UNTIL WSV-J > 80
+                           OR REG-SUBST-FRASE(WSV-J:1) = SPACE
+                       ADD 1 TO WSV-J
+                   END-PERFORM
+                   COMPUTE WSV-LONG-TOKEN = WSV-J - WSV-I
+                   PERFORM COPIAR-O-REEMPLAZAR-TOKEN
+                   MOVE WSV-J TO WSV-I
+               END-IF
+           END-PERFORM.
+
+      *COPIA EL TOKEN ACTUAL A LA FRASE DE SALIDA, REEMPLAZANDOLO SI
+      *COINCIDE EXACTAMENTE (MISMA LONGITUD Y MISMO TEXTO) CON LA
+      *PALABRA BUSCADA. SI YA NO QUEDA LUGAR EN REG-SUBST-FRASE-R
+      *(PIC X(80)) PARA EL TOKEN O SU REEMPLAZO, SE LO DESCARTA EN
+      *VEZ DE ESCRIBIR FUERA DEL CAMPO
+       COPIAR-O-REEMPLAZAR-TOKEN.
+           IF WSV-LONG-TOKEN = WSV-LONG-PALABRA
+               AND REG-SUBST-FRASE(WSV-I:WSV-LONG-TOKEN)
+                   = REG-SUBST-PALABRA(1:WSV-LONG-PALABRA)
+               IF WSV-K + WSV-LONG-REEMPLAZO - 1 <= 80
+                   MOVE REG-SUBST-REEMPLAZO(1:WSV-LONG-REEMPLAZO)
+                       TO REG-SUBST-FRASE-R(WSV-K:WSV-LONG-REEMPLAZO)
+                   COMPUTE WSV-K = WSV-K + WSV-LONG-REEMPLAZO + 1
+                   ADD 1 TO REG-SUBST-CANT
+               END-IF
+           ELSE
+               IF WSV-K + WSV-LONG-TOKEN - 1 <= 80
+                   MOVE REG-SUBST-FRASE(WSV-I:WSV-LONG-TOKEN)
+                       TO REG-SUBST-FRASE-R(WSV-K:WSV-LONG-TOKEN)
+                   COMPUTE WSV-K = WSV-K + WSV-LONG-TOKEN + 1
+               END-IF
+           END-IF.
+
+       30000-FIN-DE-RUTINA.
+           GOBACK.
