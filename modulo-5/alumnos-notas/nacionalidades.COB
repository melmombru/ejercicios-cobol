@@ -4,6 +4,12 @@
       * DESCRIPCION: PAISs
 
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agrega un modo de carga masiva: si existe
+      *   PAISES_CARGA.DAT, se ofrece volcar todos sus registros de
+      *   una vez a nacionalidades.dat en vez de pedirlos uno por uno;
+      *   si no existe o el usuario no quiere usarlo, sigue el alta
+      *   interactiva de siempre.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. PAISS.
@@ -14,11 +20,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT PAIS                     ASSIGN TO DISK 
+       SELECT PAIS                     ASSIGN TO DISK
                                        'nacionalidades.dat'
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS WSS-FS-PAIS.
-                       
+
+       SELECT CARGA-PAIS               ASSIGN TO DISK
+                                       'PAISES_CARGA.DAT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-CARGA.
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
@@ -27,16 +37,28 @@
        01 REG-PAIS.
            05 REG-NRO-PAIS             PIC 9(03).
            05 REG-DESCRIP-PAIS         PIC X(20).
+
+       FD CARGA-PAIS.
+       01 REG-CARGA-PAIS.
+           05 REG-CARGA-NRO-PAIS         PIC 9(03).
+           05 REG-CARGA-DESCRIP-PAIS     PIC X(20).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WSS-FS-PAIS                  PIC X(02).
            88 WSS-FS-PAIS-OK                   VALUE '00'.
            88 WSS-FS-PAIS-EOF                  VALUE '10'.
 
+       01 WSS-FS-CARGA                 PIC X(02).
+           88 WSS-FS-CARGA-OK                  VALUE '00'.
+           88 WSS-FS-CARGA-EOF                 VALUE '10'.
+
        01 WSV-CONT-PAIS                PIC S9(4) COMP.
 
        01 WSV-SEGUIR                   PIC X(01).
 
+       01 WSV-USAR-CARGA-MASIVA        PIC X(01).
+           88 WSS-USAR-CARGA-MASIVA-SI         VALUE 'S' 's'.
+
        01 WSV-PAIS.
            05 WSV-NRO-PAIS             PIC 9(03).
            05 WSV-DESCRIP-PAIS         PIC X(20).
@@ -45,11 +67,11 @@
        PROCEDURE DIVISION.
        0000-PROCESO.
            PERFORM 10000-ABRIR-ARCHIVO
-           PERFORM INGRESO-DE-DATOS
+           PERFORM 40000-INTENTAR-CARGA-MASIVA
            PERFORM 30000-CERRAR-ARCHIVO
            PERFORM INFORMAR-CANTIDAD-REGISTROS-LEIDOS
            PERFORM FIN-DEL-PROGRAMA.
-           
+
        10000-ABRIR-ARCHIVO.
            MOVE 0 TO WSV-CONT-PAIS
            OPEN OUTPUT PAIS
@@ -59,6 +81,48 @@
                PERFORM FIN-DEL-PROGRAMA
            END-IF.
 
+      *SI EXISTE UN ARCHIVO DE CARGA MASIVA Y EL USUARIO QUIERE
+      *USARLO, VUELCA TODOS SUS REGISTROS DE UNA VEZ; SI NO, CAE AL
+      *ALTA INTERACTIVA DE SIEMPRE
+       40000-INTENTAR-CARGA-MASIVA.
+           MOVE 'N' TO WSV-USAR-CARGA-MASIVA
+           OPEN INPUT CARGA-PAIS
+           IF WSS-FS-CARGA-OK
+               DISPLAY "SE ENCONTRO PAISES_CARGA.DAT. DESEA VOLCARLO "
+                       "A nacionalidades.dat DE UNA SOLA VEZ (S/N)?"
+               ACCEPT WSV-USAR-CARGA-MASIVA
+               IF WSS-USAR-CARGA-MASIVA-SI
+                   PERFORM 41000-VOLCAR-CARGA-MASIVA
+               END-IF
+               CLOSE CARGA-PAIS
+               IF NOT WSS-FS-CARGA-OK
+                   DISPLAY 'ERROR EN EL CLOSE DE PAISES_CARGA.DAT'
+                   DISPLAY 'FILE STATUS ' WSS-FS-CARGA
+               END-IF
+           END-IF
+           IF NOT WSS-USAR-CARGA-MASIVA-SI
+               PERFORM INGRESO-DE-DATOS
+           END-IF.
+
+      *LEE TODOS LOS REGISTROS DE CARGA-PAIS Y LOS ESCRIBE EN PAIS,
+      *SIN PREGUNTAR NADA POR CADA UNO
+       41000-VOLCAR-CARGA-MASIVA.
+           PERFORM 42000-LEER-Y-ESCRIBIR-CARGA
+               UNTIL WSS-FS-CARGA-EOF.
+
+       42000-LEER-Y-ESCRIBIR-CARGA.
+           READ CARGA-PAIS
+           IF WSS-FS-CARGA-OK
+               MOVE REG-CARGA-NRO-PAIS TO WSV-NRO-PAIS
+               MOVE REG-CARGA-DESCRIP-PAIS TO WSV-DESCRIP-PAIS
+               PERFORM 20000-ESCRITURA
+           ELSE
+               IF NOT WSS-FS-CARGA-EOF
+                   DISPLAY 'ERROR EN EL READ DEL ARCHIVO DE CARGA'
+                   DISPLAY 'FILE STATUS ' WSS-FS-CARGA
+               END-IF
+           END-IF.
+
        INGRESO-DE-DATOS.
            PERFORM UNTIL WSV-SEGUIR = 'N' OR WSV-SEGUIR = 'n'
                DISPLAY "INGRESAR NRO DE PAIS: "
