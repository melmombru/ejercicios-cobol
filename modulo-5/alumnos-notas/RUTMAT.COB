@@ -1,9 +1,13 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 11
-      * DESCRIPCION: Rutina materia, carga la tabla de un archivo y 
+      * DESCRIPCION: Rutina materia, carga la tabla de un archivo y
       *    luego se pueden realizar busquedas por el nro de materia
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agrega la opcion de busqueda por descripcion
+      *   (WSS-BUSCAR-MAT-NOMBRE), que admite texto parcial y devuelve
+      *   hasta 10 materias coincidentes en REG-MAT-R-ITEM.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. RUTMAT.
@@ -32,9 +36,10 @@
            88 WSS-FS-MATERIA-EOF               VALUE '10'.
 
        01 WSV-CONT-MATERIA                 PIC S9(4) COMP.
+       01 WSC-MAX-MATERIAS                 PIC 9(03) VALUE 100.
 
        01 WST-MATERIAS.
-           05 WST-MATERIA             OCCURS 10 TIMES INDEXED BY IND.
+           05 WST-MATERIA             OCCURS 100 TIMES INDEXED BY IND.
                10 WST-NRO-MATERIA          PIC 9(02).
                10 WST-DESCRIP-MATERIA      PIC X(25).
 
@@ -42,6 +47,15 @@
            88 WSS-BUSQUEDA-OK                  VALUE 'OK'.
            88 WSS-BUSQUEDA-NO                  VALUE 'NO'.
 
+       01 WSV-TABLA-LLENA                  PIC X(01) VALUE 'N'.
+           88 WSS-TABLA-LLENA                      VALUE 'S'.
+
+       01 WSV-BUSQUEDA-TRIM                PIC X(25).
+       01 WSV-LONG-BUSQUEDA                PIC 9(02).
+       01 WSV-POS-BUSQUEDA                 PIC 9(02).
+       01 WSV-COINCIDE                     PIC X(01).
+           88 WSS-COINCIDE                         VALUE 'S'.
+
        LINKAGE SECTION.
        COPY REG-MAT.
       *-----------------------
@@ -52,6 +66,8 @@
                PERFORM 10000-CARGAR-TABLA
            WHEN WSS-BUSCAR-MAT
                PERFORM 20000-BUSCAR-MATERIA
+           WHEN WSS-BUSCAR-MAT-NOMBRE
+               PERFORM 25000-BUSCAR-MATERIA-POR-NOMBRE
            WHEN OTHER
                SET WSS-MAT-ERROR TO TRUE
                MOVE "ACCION SOLICITADA NO ENCONTRADA" 
@@ -63,8 +79,13 @@
        10000-CARGAR-TABLA.
            PERFORM 11000-ABRIR-ARCHIVO-INPUT
            SET IND TO 1
-           PERFORM 12000-LEER-Y-CARGAR UNTIL WSS-FS-MATERIA-EOF
-           PERFORM 13000-CERRAR-ARCHIVO.  
+           PERFORM 12000-LEER-Y-CARGAR
+               UNTIL WSS-FS-MATERIA-EOF OR WSS-TABLA-LLENA
+           PERFORM 13000-CERRAR-ARCHIVO
+           IF WSS-TABLA-LLENA
+               SET WSS-MAT-ERROR TO TRUE
+               MOVE 'TABLA DE MATERIAS LLENA' TO WSV-ST-TEXTO-MAT
+           END-IF.
 
       *ABRE EL ARCHIVO EN INPUT PARA LEER
        11000-ABRIR-ARCHIVO-INPUT.
@@ -79,13 +100,20 @@
                PERFORM 30000-FIN-DE-RUTINA
            END-IF.  
 
-      *LEE EL REGISTRO Y LO CARGA EN LA TABLA
+      *LEE EL REGISTRO Y LO CARGA EN LA TABLA, CONTROLANDO QUE NO SE
+      *SUPERE EL TAMANIO DE LA TABLA
        12000-LEER-Y-CARGAR.
            READ MATERIA
            IF WSS-FS-MATERIA-OK
-               MOVE REG-MATERIA TO WST-MATERIA(IND)
-               ADD 1 TO WSV-CONT-MATERIA
-               ADD 1 TO IND
+               IF WSV-CONT-MATERIA >= WSC-MAX-MATERIAS
+                   SET WSS-MAT-ERROR TO TRUE
+                   SET WSS-TABLA-LLENA TO TRUE
+                   MOVE 'TABLA DE MATERIAS LLENA' TO WSV-ST-TEXTO-MAT
+               ELSE
+                   MOVE REG-MATERIA TO WST-MATERIA(IND)
+                   ADD 1 TO WSV-CONT-MATERIA
+                   ADD 1 TO IND
+               END-IF
            END-IF.
 
       *CIERRA EL ARCHIVO
@@ -112,20 +140,69 @@
       *BUSCA NRO DE MATERIA Y MUEVE SU DESCRIPCION 
        21000-BUSQUEDA.
            SET WSS-BUSQUEDA-NO TO TRUE
-           SET IND TO 1
-           SEARCH WST-MATERIA
-               AT END 
-                    MOVE 'NO EXISTE LA MATERIA' TO WSV-ST-TEXTO-MAT
-               WHEN WST-NRO-MATERIA(IND) = REG-NRO-MAT-E
+           PERFORM VARYING IND FROM 1 BY 1
+                   UNTIL IND > WSV-CONT-MATERIA
+                       OR WSS-BUSQUEDA-OK
+               IF WST-NRO-MATERIA(IND) = REG-NRO-MAT-E
                    SET WSS-BUSQUEDA-OK TO TRUE
-           END-SEARCH
+               END-IF
+           END-PERFORM
            IF WSS-BUSQUEDA-OK
+               COMPUTE IND = IND - 1
                MOVE WST-DESCRIP-MATERIA(IND) TO REG-DESCRIP-MAT-R
                SET WSS-MAT-OK TO TRUE
            ELSE
+               MOVE 'NO EXISTE LA MATERIA' TO WSV-ST-TEXTO-MAT
                SET WSS-MAT-ERROR TO TRUE
            END-IF.
 
+      *BUSCA MATERIAS CUYA DESCRIPCION CONTENGA EL TEXTO INGRESADO,
+      *DEVOLVIENDO HASTA 10 COINCIDENCIAS
+       25000-BUSCAR-MATERIA-POR-NOMBRE.
+           MOVE FUNCTION TRIM(REG-DESCRIP-MAT-E) TO WSV-BUSQUEDA-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-DESCRIP-MAT-E))
+               TO WSV-LONG-BUSQUEDA
+           MOVE 0 TO REG-MAT-R-CANT
+           IF WSV-LONG-BUSQUEDA = 0
+               MOVE 'TEXTO DE BUSQUEDA VACIO' TO WSV-ST-TEXTO-MAT
+               SET WSS-MAT-ERROR TO TRUE
+           ELSE
+               SET IND TO 1
+               PERFORM VARYING IND FROM 1 BY 1
+                       UNTIL IND > WSV-CONT-MATERIA
+                          OR REG-MAT-R-CANT >= 10
+                   PERFORM 25100-COMPARAR-DESCRIPCION
+                   IF WSS-COINCIDE
+                       ADD 1 TO REG-MAT-R-CANT
+                       MOVE WST-NRO-MATERIA(IND)
+                           TO REG-MAT-R-NRO(REG-MAT-R-CANT)
+                       MOVE WST-DESCRIP-MATERIA(IND)
+                           TO REG-MAT-R-DESC(REG-MAT-R-CANT)
+                   END-IF
+               END-PERFORM
+               IF REG-MAT-R-CANT = 0
+                   MOVE 'NO EXISTE MATERIA CON ESE TEXTO'
+                       TO WSV-ST-TEXTO-MAT
+                   SET WSS-MAT-ERROR TO TRUE
+               ELSE
+                   SET WSS-MAT-OK TO TRUE
+               END-IF
+           END-IF.
+
+      *COMPARA LA DESCRIPCION DE LA MATERIA EN IND CONTRA EL TEXTO
+      *DE BUSQUEDA, BUSCANDO UNA COINCIDENCIA PARCIAL
+       25100-COMPARAR-DESCRIPCION.
+           MOVE 'N' TO WSV-COINCIDE
+           PERFORM VARYING WSV-POS-BUSQUEDA FROM 1 BY 1
+                   UNTIL WSV-POS-BUSQUEDA >
+                           (26 - WSV-LONG-BUSQUEDA) OR WSS-COINCIDE
+               IF WST-DESCRIP-MATERIA(IND)
+                       (WSV-POS-BUSQUEDA:WSV-LONG-BUSQUEDA)
+                       = WSV-BUSQUEDA-TRIM(1:WSV-LONG-BUSQUEDA)
+                   MOVE 'S' TO WSV-COINCIDE
+               END-IF
+           END-PERFORM.
+
       *DA FIN A LA RUTINA
        30000-FIN-DE-RUTINA.
            GOBACK.
