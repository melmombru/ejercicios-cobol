@@ -20,7 +20,8 @@
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WSC-RUTINA                  PIC X(8) VALUE "RUTMAT".
-       
+       01  WSV-IND-COINCID             PIC 9(02).
+
        COPY REG-MAT.
 
       *-----------------------
@@ -41,10 +42,26 @@
                ELSE
                    PERFORM 0002-MOSTRAR-RETORNO
                END-IF
+               PERFORM 0003-PROBAR-BUSQUEDA-POR-NOMBRE
+           ELSE
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *PRUEBA LA BUSQUEDA POR DESCRIPCION (OPCION "N")
+        0003-PROBAR-BUSQUEDA-POR-NOMBRE.
+           MOVE "N" TO WSS-OPCION-MAT
+           MOVE REG-DESCRIP-MAT-R TO REG-DESCRIP-MAT-E
+           CALL WSC-RUTINA USING REGISTRO-MATERIA
+           IF WSS-MAT-OK
+               PERFORM VARYING WSV-IND-COINCID FROM 1 BY 1
+                       UNTIL WSV-IND-COINCID > REG-MAT-R-CANT
+                   DISPLAY "COINCIDE " REG-MAT-R-NRO(WSV-IND-COINCID)
+                           " " REG-MAT-R-DESC(WSV-IND-COINCID)
+               END-PERFORM
            ELSE
                PERFORM 0002-MOSTRAR-RETORNO
            END-IF.
-       
+
        0002-MOSTRAR-RETORNO.
            DISPLAY WSV-ST-TEXTO-MAT
            DISPLAY WSV-ST-RETORNO-MAT.
