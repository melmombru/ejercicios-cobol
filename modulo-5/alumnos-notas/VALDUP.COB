@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author: Melanie Mombru
+      * Date: 2026 08
+      * DESCRIPCION: Rastreo de codigos duplicados en materias.dat y
+      *nacionalidades.dat. Carga cada archivo a una tabla y compara
+      *cada registro contra los que ya cargo, informando los nro de
+      *materia / nro de pais que aparecen mas de una vez.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VALDUP.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT MATERIA              ASSIGN TO DISK 'materias.dat'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-MATERIA.
+
+       SELECT PAIS                 ASSIGN TO DISK 'nacionalidades.dat'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-PAIS.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MATERIA.
+       01 REG-MATERIA.
+           05 REG-NRO-MATERIA                  PIC 9(02).
+           05 REG-DESCRIP-MATERIA               PIC X(25).
+
+       FD PAIS.
+       01 REG-PAIS.
+           05 REG-NRO-PAIS                      PIC 9(03).
+           05 REG-DESCRIP-PAIS                  PIC X(20).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-MATERIA                       PIC X(02).
+           88 WSS-FS-MATERIA-OK                        VALUE '00'.
+           88 WSS-FS-MATERIA-EOF                       VALUE '10'.
+
+       01 WSS-FS-PAIS                          PIC X(02).
+           88 WSS-FS-PAIS-OK                           VALUE '00'.
+           88 WSS-FS-PAIS-EOF                          VALUE '10'.
+
+       01 WSV-CONT-MATERIA                     PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-PAIS                        PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-DUP-MATERIA                 PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-DUP-PAIS                    PIC S9(4) COMP VALUE 0.
+
+       01 WSC-MAX-MATERIAS                     PIC 9(03) VALUE 100.
+       01 WST-MATERIAS.
+           05 WST-MAT-ITEM     OCCURS 100 TIMES INDEXED BY IND-MAT.
+               10 WST-MAT-NRO          PIC 9(02).
+
+       01 WSC-MAX-PAISES                       PIC 9(03) VALUE 200.
+       01 WST-PAISES.
+           05 WST-PAIS-ITEM    OCCURS 200 TIMES INDEXED BY IND-PAI.
+               10 WST-PAIS-NRO          PIC 9(03).
+
+       01 WSV-LINEA.
+           05 FILLER                           PIC X(78) VALUE ALL "*".
+
+       01 WSV-DUP-ENCONTRADO-MAT                PIC X(01).
+           88 WSS-DUP-ENCONTRADO-MAT                    VALUE 'S'.
+
+       01 WSV-DUP-ENCONTRADO-PAIS               PIC X(01).
+           88 WSS-DUP-ENCONTRADO-PAIS                   VALUE 'S'.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-VALIDAR-MATERIAS
+           PERFORM 20000-VALIDAR-PAISES
+           PERFORM 30000-FIN-DEL-PROGRAMA.
+
+      *ABRE, CARGA Y CIERRA materias.dat, RASTREANDO NRO DE MATERIA
+      *DUPLICADOS A MEDIDA QUE SE CARGAN
+       10000-VALIDAR-MATERIAS.
+           DISPLAY WSV-LINEA
+           DISPLAY 'NRO DE MATERIA DUPLICADOS EN materias.dat'
+           DISPLAY WSV-LINEA
+           OPEN INPUT MATERIA
+           IF NOT WSS-FS-MATERIA-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE MATERIAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+           ELSE
+               PERFORM 11000-LEER-ARCHIVO-MATERIA
+               PERFORM UNTIL WSS-FS-MATERIA-EOF
+                   PERFORM 12000-VERIFICAR-DUP-MATERIA
+                   PERFORM 11000-LEER-ARCHIVO-MATERIA
+               END-PERFORM
+               CLOSE MATERIA
+           END-IF
+           DISPLAY WSV-LINEA
+           IF WSV-CONT-DUP-MATERIA = 0
+               DISPLAY 'NO SE ENCONTRARON MATERIAS DUPLICADAS'
+           ELSE
+               DISPLAY 'CANTIDAD DE MATERIAS DUPLICADAS: '
+                       WSV-CONT-DUP-MATERIA
+           END-IF.
+
+      *LEE UN REGISTRO DE materias.dat
+       11000-LEER-ARCHIVO-MATERIA.
+           READ MATERIA
+           IF WSS-FS-MATERIA-OK
+               ADD 1 TO WSV-CONT-MATERIA
+           ELSE
+               IF NOT WSS-FS-MATERIA-EOF
+                   DISPLAY 'ERROR EN EL READ DE ARCHIVO DE MATERIAS'
+                   DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+               END-IF
+           END-IF.
+
+      *COMPARA EL REGISTRO LEIDO CONTRA LOS YA CARGADOS EN LA TABLA
+      *(SOLO LAS POSICIONES 1 A WSV-CONT-MATERIA - 1, YA QUE EL
+      *REGISTRO ACTUAL TODAVIA NO SE AGREGO; LAS POSICIONES NO
+      *UTILIZADAS DE LA TABLA QUEDAN EN CERO Y NO DEBEN COMPARARSE);
+      *SI COINCIDE CON ALGUNA, ESTA DUPLICADO. LUEGO LO AGREGA A LA
+      *TABLA SI HAY LUGAR
+       12000-VERIFICAR-DUP-MATERIA.
+           MOVE 'N' TO WSV-DUP-ENCONTRADO-MAT
+           PERFORM VARYING IND-MAT FROM 1 BY 1
+                   UNTIL IND-MAT > (WSV-CONT-MATERIA - 1)
+                   OR IND-MAT > WSC-MAX-MATERIAS
+                   OR WSS-DUP-ENCONTRADO-MAT
+               IF WST-MAT-NRO(IND-MAT) = REG-NRO-MATERIA
+                   MOVE 'S' TO WSV-DUP-ENCONTRADO-MAT
+                   ADD 1 TO WSV-CONT-DUP-MATERIA
+                   DISPLAY 'NRO DE MATERIA DUPLICADO: '
+                           REG-NRO-MATERIA
+               END-IF
+           END-PERFORM
+           IF WSV-CONT-MATERIA <= WSC-MAX-MATERIAS
+               SET IND-MAT TO WSV-CONT-MATERIA
+               MOVE REG-NRO-MATERIA TO WST-MAT-NRO(IND-MAT)
+           END-IF.
+
+      *ABRE, CARGA Y CIERRA nacionalidades.dat, RASTREANDO NRO DE
+      *PAIS DUPLICADOS A MEDIDA QUE SE CARGAN
+       20000-VALIDAR-PAISES.
+           DISPLAY WSV-LINEA
+           DISPLAY 'NRO DE PAIS DUPLICADOS EN nacionalidades.dat'
+           DISPLAY WSV-LINEA
+           OPEN INPUT PAIS
+           IF NOT WSS-FS-PAIS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE PAISES'
+               DISPLAY 'FILE STATUS ' WSS-FS-PAIS
+           ELSE
+               PERFORM 21000-LEER-ARCHIVO-PAIS
+               PERFORM UNTIL WSS-FS-PAIS-EOF
+                   PERFORM 22000-VERIFICAR-DUP-PAIS
+                   PERFORM 21000-LEER-ARCHIVO-PAIS
+               END-PERFORM
+               CLOSE PAIS
+           END-IF
+           DISPLAY WSV-LINEA
+           IF WSV-CONT-DUP-PAIS = 0
+               DISPLAY 'NO SE ENCONTRARON PAISES DUPLICADOS'
+           ELSE
+               DISPLAY 'CANTIDAD DE PAISES DUPLICADOS: '
+                       WSV-CONT-DUP-PAIS
+           END-IF.
+
+      *LEE UN REGISTRO DE nacionalidades.dat
+       21000-LEER-ARCHIVO-PAIS.
+           READ PAIS
+           IF WSS-FS-PAIS-OK
+               ADD 1 TO WSV-CONT-PAIS
+           ELSE
+               IF NOT WSS-FS-PAIS-EOF
+                   DISPLAY 'ERROR EN EL READ DE ARCHIVO DE PAISES'
+                   DISPLAY 'FILE STATUS ' WSS-FS-PAIS
+               END-IF
+           END-IF.
+
+      *COMPARA EL REGISTRO LEIDO CONTRA LOS YA CARGADOS EN LA TABLA
+      *(SOLO LAS POSICIONES 1 A WSV-CONT-PAIS - 1, YA QUE EL REGISTRO
+      *ACTUAL TODAVIA NO SE AGREGO; LAS POSICIONES NO UTILIZADAS DE
+      *LA TABLA QUEDAN EN CERO Y NO DEBEN COMPARARSE); SI COINCIDE
+      *CON ALGUNA, ESTA DUPLICADO. LUEGO LO AGREGA A LA TABLA SI HAY
+      *LUGAR
+       22000-VERIFICAR-DUP-PAIS.
+           MOVE 'N' TO WSV-DUP-ENCONTRADO-PAIS
+           PERFORM VARYING IND-PAI FROM 1 BY 1
+                   UNTIL IND-PAI > (WSV-CONT-PAIS - 1)
+                   OR IND-PAI > WSC-MAX-PAISES
+                   OR WSS-DUP-ENCONTRADO-PAIS
+               IF WST-PAIS-NRO(IND-PAI) = REG-NRO-PAIS
+                   MOVE 'S' TO WSV-DUP-ENCONTRADO-PAIS
+                   ADD 1 TO WSV-CONT-DUP-PAIS
+                   DISPLAY 'NRO DE PAIS DUPLICADO: ' REG-NRO-PAIS
+               END-IF
+           END-PERFORM
+           IF WSV-CONT-PAIS <= WSC-MAX-PAISES
+               SET IND-PAI TO WSV-CONT-PAIS
+               MOVE REG-NRO-PAIS TO WST-PAIS-NRO(IND-PAI)
+           END-IF.
+
+      *DA FIN AL PROGRAMA
+       30000-FIN-DEL-PROGRAMA.
+           STOP RUN.
