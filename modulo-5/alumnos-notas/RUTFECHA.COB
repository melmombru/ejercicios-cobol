@@ -3,6 +3,10 @@
       * Date: 2022 10
       * DESCRIPCION: Rutina fecha, valida la fecha ingresada
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - El rango de anio valido ahora puede informarse desde
+      *   REGISTRO-FECHA (WSE-ANIO-MIN/WSE-ANIO-MAX); si el llamador
+      *   no lo informa, el techo se toma del anio actual del sistema.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. RUTFECHA.
@@ -37,8 +41,10 @@
        01 WSC-MES-MIN              PIC 9(02) VALUE 1.
        01 WSC-MES-MAX              PIC 9(02) VALUE 12.
 
+       01 WSC-ANIO-MIN-DEFAULT     PIC 9(04) VALUE 2000.
        01 WSC-ANIO-MIN             PIC 9(04) VALUE 2000.
        01 WSC-ANIO-MAX             PIC 9(04) VALUE 2022.
+       01 WSV-FECHA-SISTEMA        PIC 9(08).
 
        01 WSC-CANT-INTENTOS        PIC 9(01) VALUE 6.
        01 WSV-CONT-INTENTOS        PIC 9(1).
@@ -50,10 +56,28 @@
        00000-CONTROL.
            MOVE 0 TO WSV-CONT-INTENTOS
            SET WSS-RETORNO-ERROR TO TRUE
+           PERFORM 05000-DEFINIR-RANGO-ANIO
            PERFORM 10000-INGRESO-DE-FECHA
            PERFORM 20000-MUESTRA-FECHA
            PERFORM 30000-FIN-DE-RUTINA.
-           
+
+      *DEFINE EL RANGO DE ANIOS VALIDO A PARTIR DE LO INGRESADO POR
+      *EL LLAMADOR (WSE-ANIO-MIN/WSE-ANIO-MAX). SI NO SE INFORMA,
+      *USA 2000 COMO PISO Y EL ANIO ACTUAL DEL SISTEMA COMO TECHO,
+      *PARA NO DEPENDER DE UN LIMITE SUPERIOR FIJO EN EL CODIGO.
+       05000-DEFINIR-RANGO-ANIO.
+           IF WSE-ANIO-MIN = 0
+               MOVE WSC-ANIO-MIN-DEFAULT TO WSC-ANIO-MIN
+           ELSE
+               MOVE WSE-ANIO-MIN TO WSC-ANIO-MIN
+           END-IF
+           IF WSE-ANIO-MAX = 0
+               ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE WSV-FECHA-SISTEMA(1:4) TO WSC-ANIO-MAX
+           ELSE
+               MOVE WSE-ANIO-MAX TO WSC-ANIO-MAX
+           END-IF.
+
       *PIDE POR TECLADO QUE SE INGRESE LA FECHA EN UN FORMATO 
       * LA VALIDA
        10000-INGRESO-DE-FECHA.
