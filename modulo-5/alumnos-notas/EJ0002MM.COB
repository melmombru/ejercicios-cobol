@@ -2,8 +2,35 @@
       * Author: Melanie Mombru
       * Date: 2022 11
       * DESCRIPCION: Ejercicio 0002, genera un informe de promedios de
-      *los alumnos entre el mes ingresado y ese fin de año
+      *los alumnos entre una fecha desde y una fecha hasta ingresadas
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se reemplaza el rango "desde mes/anio hasta fin de
+      *   ese anio" por un rango real desde mes/anio hasta mes/anio,
+      *   permitiendo periodos que cruzan de un anio calendario a otro.
+      * 2026 08 - Se corrige el sentido del apareo en 20000-INFORME
+      *   (avanzaba NOTAS en vez de ALUMNOS cuando un alumno no tenia
+      *   notas), y se agrega el listado de alumnos sin notas en el
+      *   periodo informado.
+      * 2026 08 - Se agrega el promedio general de cada alumno, un
+      *   ranking ordenado de mayor a menor promedio y el promedio
+      *   general de la clase al final del informe.
+      * 2026 08 - Se agrega checkpoint/restart del apareo de
+      *   ALUMNOS.DAT/NOTANEW.DAT: cada WSC-INTERVALO-CKP alumnos
+      *   procesados se graba en EJ0002MM.CKP la cantidad de alumnos y
+      *   de notas leidos; si al iniciar existe un checkpoint para el
+      *   mismo periodo se ofrece retomar desde ahi. Al terminar el
+      *   informe completo se vacia el checkpoint.
+      * 2026 08 - Se corrige el retomado de checkpoint: saltar los
+      *   registros ya leidos por posicion dejaba el ranking, el
+      *   listado de sin notas y el promedio de la clase armados solo
+      *   con los alumnos posteriores al checkpoint (y el CSV/resumen
+      *   de salida, que se rearman desde cero en cada corrida, perdian
+      *   del todo las filas de los alumnos ya procesados). Ahora se
+      *   vuelve a recorrer el apareo completo desde el primer
+      *   registro para que los acumuladores queden completos, y el
+      *   checkpoint solo se usa para no repetir por pantalla lo que
+      *   ya se mostro en la corrida anterior.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJ0002MM.
@@ -21,6 +48,18 @@
        SELECT ENTRADA-NOTAS        ASSIGN TO DISK 'NOTANEW.DAT'
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS IS WSS-FS-NOTAS.
+
+       SELECT SALIDA-PROMEDIOS     ASSIGN TO DISK 'PROMEDIOS.CSV'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-PROMEDIOS.
+
+       SELECT CHECKPOINT          ASSIGN TO DISK 'EJ0002MM.CKP'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-CKP.
+
+       SELECT RESUMEN-NOTAS       ASSIGN TO DISK 'NOTAS_RESUMEN.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-RESUMEN.
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +78,19 @@
            05 REG-NOT-MES                      PIC 9(02).
            05 REG-NOT-NOTA                     PIC 9(02).
 
+       FD SALIDA-PROMEDIOS.
+       01 REG-PROMEDIOS                        PIC X(80).
+
+       FD RESUMEN-NOTAS.
+       01 REG-RESUMEN                          PIC X(80).
+
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+           05 REG-CKP-PERIODO-DESDE             PIC 9(06).
+           05 REG-CKP-PERIODO-HASTA             PIC 9(06).
+           05 REG-CKP-CONT-ALUMNOS              PIC 9(04).
+           05 REG-CKP-CONT-NOTAS                PIC 9(06).
+
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WSS-FS-ALUMNOS                       PIC X(02).
@@ -49,11 +101,122 @@
            88 WSS-FS-NOTAS-OK                          VALUE '00'.
            88 WSS-FS-NOTAS-EOF                         VALUE '10'.
 
+       01 WSS-FS-PROMEDIOS                     PIC X(02).
+           88 WSS-FS-PROMEDIOS-OK                      VALUE '00'.
+
+       01 WSS-FS-RESUMEN                       PIC X(02).
+           88 WSS-FS-RESUMEN-OK                        VALUE '00'.
+
+       01 WSV-GENERAR-ARCHIVO                  PIC X(01).
+           88 WSS-GENERAR-ARCHIVO-SI                   VALUE 'S' 's'.
+
+       01 WSV-LINEA-CSV.
+           05 WSV-CSV-ALUMNO                   PIC X(23).
+           05 FILLER                           PIC X(01) VALUE ';'.
+           05 WSV-CSV-NACIONALIDAD             PIC X(20).
+           05 FILLER                           PIC X(01) VALUE ';'.
+           05 WSV-CSV-MATERIA                  PIC X(25).
+           05 FILLER                           PIC X(01) VALUE ';'.
+           05 WSV-CSV-PROMEDIO                 PIC Z(02)9.99.
+
+       01 WSV-LINEA-RESUMEN.
+           05 WSV-RES-NRO-ALUMNO               PIC 9(04).
+           05 FILLER                           PIC X(01) VALUE ';'.
+           05 WSV-RES-NOMBRE                   PIC X(23).
+           05 FILLER                           PIC X(01) VALUE ';'.
+           05 WSV-RES-MATERIA                  PIC X(25).
+           05 FILLER                           PIC X(01) VALUE ';'.
+           05 WSV-RES-PROMEDIO                 PIC Z(02)9.99.
+
        01 WSV-ACUM-MATERIA                     PIC 9(04).
        01 WSV-CONT-MATERIA                     PIC S9(4) COMP.
 
+      *ACUMULADORES DEL PROMEDIO DE CADA MATERIA A LO LARGO DE TODO
+      *EL INFORME (NO SE REINICIAN POR ALUMNO), PARA EL RANKING DE
+      *MATERIAS POR PROMEDIO DE LA CLASE. SE ACCEDE POR
+      *NUMERO-DE-MATERIA + 1 (REG-NOT-NRO-MATERIA VA DE 00 A 99)
+       01 WSC-MAX-MAT-CLASE                    PIC 9(03) VALUE 100.
+       01 WST-MAT-CLASE-TABLA.
+           05 WST-MC OCCURS 100 TIMES.
+               10 WST-MC-ACUM                  PIC 9(06).
+               10 WST-MC-CONT                  PIC 9(04).
+       01 WSV-SUBS-MC                           PIC 9(03).
+
+      *RANGO DE FECHAS DEL INFORME (DESDE MES/ANIO HASTA MES/ANIO)
+       01 WSV-DESDE-MES                        PIC 9(02).
+       01 WSV-DESDE-ANIO                       PIC 9(04).
+       01 WSV-FECHA-TEXTUAL-DESDE              PIC X(10).
+       01 WSV-HASTA-MES                        PIC 9(02).
+       01 WSV-HASTA-ANIO                       PIC 9(04).
+       01 WSV-FECHA-TEXTUAL-HASTA              PIC X(10).
+       01 WSV-PERIODO-DESDE                    PIC 9(06).
+       01 WSV-PERIODO-HASTA                    PIC 9(06).
+       01 WSV-PERIODO-NOTA                     PIC 9(06).
+
+      *ALUMNOS SIN NOTAS CARGADAS EN EL PERIODO INFORMADO
+       01 WSC-MAX-SIN-NOTAS                    PIC 9(03) VALUE 200.
+       01 WSV-CONT-SIN-NOTAS                   PIC S9(4) COMP VALUE 0.
+       01 WST-ALUMNOS-SIN-NOTAS.
+           05 WST-SIN-NOTAS        OCCURS 200 TIMES INDEXED BY IND-SN.
+               10 WST-SN-NRO                   PIC 9(04).
+               10 WST-SN-NOMBRE                PIC X(23).
+       01 WSV-ALGUNA-MATERIA-IMPRESA           PIC X(01).
+           88 WSS-ALGUNA-MATERIA-IMPRESA               VALUE 'S'.
+
+      *ACUMULADORES PARA EL PROMEDIO GENERAL DE CADA ALUMNO Y PARA
+      *EL RANKING/PROMEDIO DE LA CLASE
+       01 WSV-ACUM-GENERAL-ALU                 PIC 9(06).
+       01 WSV-CONT-GENERAL-ALU                 PIC 9(04).
+       01 WSV-PROMEDIO-GENERAL-ALU              PIC 9(02)V99.
+
+       01 WSC-MAX-RANKING                      PIC 9(03) VALUE 200.
+       01 WSV-CONT-RANKING                     PIC S9(4) COMP VALUE 0.
+       01 WST-RANKING-ALUMNOS.
+           05 WST-RANKING OCCURS 200 TIMES INDEXED BY IND-RK.
+               10 WST-RK-NRO                   PIC 9(04).
+               10 WST-RK-NOMBRE                PIC X(23).
+               10 WST-RK-PROMEDIO              PIC 9(02)V99.
+       01 WSV-AUX-RANKING.
+           05 WSV-AUX-RK-NRO                   PIC 9(04).
+           05 WSV-AUX-RK-NOMBRE                PIC X(23).
+           05 WSV-AUX-RK-PROMEDIO               PIC 9(02)V99.
+       01 WSV-ORD-I                            PIC 9(03).
+       01 WSV-ORD-J                            PIC 9(03).
+
+       01 WSV-ACUM-CLASE                       PIC 9(08).
+       01 WSV-PROMEDIO-CLASE                   PIC 9(02)V99.
+
+      *RANKING DE MATERIAS POR PROMEDIO DE TODA LA CLASE
+       01 WSC-MAX-RANKING-MAT                  PIC 9(03) VALUE 100.
+       01 WSV-CONT-RANKING-MAT                 PIC S9(4) COMP VALUE 0.
+       01 WST-RANKING-MATERIAS.
+           05 WST-RKM OCCURS 100 TIMES INDEXED BY IND-RKM.
+               10 WST-RKM-NRO-MATERIA           PIC 9(02).
+               10 WST-RKM-DESCRIP                PIC X(25).
+               10 WST-RKM-PROMEDIO               PIC 9(02)V99.
+       01 WSV-AUX-RANKING-MAT.
+           05 WSV-AUX-RKM-NRO-MATERIA           PIC 9(02).
+           05 WSV-AUX-RKM-DESCRIP                PIC X(25).
+           05 WSV-AUX-RKM-PROMEDIO                PIC 9(02)V99.
+
        01 WSV-CONT-ALUMNOS                     PIC S9(4) COMP.
        01 WSV-CONT-NOTAS                       PIC S9(4) COMP.
+       01 WSV-CONT-PAISES-FALTANTES            PIC S9(4) COMP.
+
+      *CHECKPOINT/RESTART DEL APAREO ALUMNOS/NOTAS
+       01 WSS-FS-CKP                           PIC X(02).
+           88 WSS-FS-CKP-OK                            VALUE '00'.
+           88 WSS-FS-CKP-EOF                           VALUE '10'.
+
+       01 WSC-INTERVALO-CKP                    PIC 9(02) VALUE 10.
+       01 WSV-CONT-DESDE-CKP                   PIC 9(02) VALUE 0.
+       01 WSV-UMBRAL-CKP                       PIC 9(04) VALUE 0.
+
+       01 WSV-MOSTRAR-DETALLE                  PIC X(01) VALUE 'S'.
+           88 WSS-MOSTRAR-DETALLE-SI                   VALUE 'S'.
+
+       01 WSV-RETOMAR-CKP                      PIC X(01).
+           88 WSS-RETOMAR-CKP-SI                       VALUE 'S' 's'.
 
        01 WSV-ALUMNOS.
            05 WSV-ALU-NRO-ALUMNO               PIC 9(04).
@@ -84,6 +247,9 @@
        01 WSV-LINEA-FECHA.
            05 FILLER                           PIC X(64) VALUE SPACES.
            05 FILLER                           PIC X(07) VALUE "DESDE ".
+       01 WSV-LINEA-FECHA-HASTA.
+           05 FILLER                           PIC X(64) VALUE SPACES.
+           05 FILLER                           PIC X(07) VALUE "HASTA ".
        01 WSV-LINEA.
            05 FILLER                           PIC X(78) VALUE ALL "*".
        01 WSV-LINEA-ALUMNO.
@@ -117,28 +283,96 @@
            05 WSV-PROMEDIO                     PIC Z(02)9.99.
            05 FILLER                           PIC X(15) VALUE SPACES.
            05 FILLER                           PIC X(01) VALUE "*".
+       01 WSV-LINEA-SIN-NOTAS.
+           05 FILLER                           PIC X(01) VALUE "*".
+           05 FILLER                           PIC X(04) VALUE SPACES.
+           05 WSV-SN-NRO-R                     PIC 9(04).
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WSV-SN-NOMBRE-R                  PIC X(23).
+           05 FILLER                           PIC X(44) VALUE SPACES.
+           05 FILLER                           PIC X(01) VALUE "*".
+       01 WSV-LINEA-RANKING.
+           05 FILLER                           PIC X(01) VALUE "*".
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WSV-RK-POS-R                     PIC ZZ9.
+           05 FILLER                           PIC X(03) VALUE SPACES.
+           05 WSV-RK-NRO-R                     PIC 9(04).
+           05 FILLER                           PIC X(03) VALUE SPACES.
+           05 WSV-RK-NOMBRE-R                  PIC X(23).
+           05 FILLER                           PIC X(03) VALUE SPACES.
+           05 WSV-RK-PROMEDIO-R                PIC Z9.99.
+           05 FILLER                           PIC X(30) VALUE SPACES.
+           05 FILLER                           PIC X(01) VALUE "*".
+       01 WSV-LINEA-RANKING-MAT.
+           05 FILLER                           PIC X(01) VALUE "*".
+           05 FILLER                           PIC X(02) VALUE SPACES.
+           05 WSV-RKM-POS-R                     PIC ZZ9.
+           05 FILLER                           PIC X(03) VALUE SPACES.
+           05 WSV-RKM-DESCRIP-R                 PIC X(25).
+           05 FILLER                           PIC X(03) VALUE SPACES.
+           05 WSV-RKM-PROMEDIO-R                PIC Z9.99.
+           05 FILLER                           PIC X(34) VALUE SPACES.
+           05 FILLER                           PIC X(01) VALUE "*".
       *-----------------------
        PROCEDURE DIVISION.
        0000-PROCESO.
            PERFORM 10000-INICIO
+           PERFORM 15000-VERIFICAR-CHECKPOINT
            PERFORM 20000-INFORME
            PERFORM 30000-CERRAR-ARCHIVOS
+           PERFORM 15900-LIMPIAR-CHECKPOINT
            PERFORM 33000-FIN-DEL-PROGRAMA.
-           
+
       *PIDE INGRESO DE FECHA, CARGA LAS TABLAS DE MATERIAS Y PAISES, Y
       *ABRE LOS ARCHIVOS A LEER.
        10000-INICIO.
            PERFORM 11000-INGRESAR-FECHA
+           PERFORM 11500-PREGUNTAR-ARCHIVO-SALIDA
            PERFORM 12000-CARGAR-TABLAS
+           PERFORM 14000-VERIFICAR-PAISES-ALUMNOS
            PERFORM 13000-ABRIR-ARCHIVOS.
 
-      *LLAMA A LA RUTINA PARA EL INGRESO DE LA FECHA
-      *HASTA QUE SEA CORRECTA 
+      *PREGUNTA SI ADEMAS DE MOSTRAR EL INFORME POR PANTALLA SE QUIERE
+      *GENERAR UN ARCHIVO DE SALIDA CON LOS PROMEDIOS (PARA PLANILLA)
+       11500-PREGUNTAR-ARCHIVO-SALIDA.
+           DISPLAY 'DESEA GENERAR ARCHIVO DE SALIDA CON LOS '
+                   'PROMEDIOS (S/N)?'
+           ACCEPT WSV-GENERAR-ARCHIVO.
+
+      *LLAMA A LA RUTINA PARA EL INGRESO DE LA FECHA DESDE Y LA FECHA
+      *HASTA QUE DELIMITAN EL PERIODO DEL INFORME, HASTA QUE AMBAS
+      *SEAN CORRECTAS Y EL RANGO SEA VALIDO
        11000-INGRESAR-FECHA.
+           DISPLAY 'FECHA DESDE:'
            CALL WSC-RUTFECHA USING REGISTRO-FECHA
            PERFORM UNTIL WSS-RETORNO-OK
                CALL WSC-RUTFECHA USING REGISTRO-FECHA
-           END-PERFORM.
+           END-PERFORM
+           MOVE WSV-FECHA-NUMERICA(1:2) TO WSV-DESDE-MES
+           MOVE WSV-FECHA-NUMERICA(3:4) TO WSV-DESDE-ANIO
+           MOVE WSV-FECHA-TEXTUAL TO WSV-FECHA-TEXTUAL-DESDE
+           COMPUTE WSV-PERIODO-DESDE = WSV-DESDE-ANIO * 100 +
+                   WSV-DESDE-MES
+           PERFORM 11100-INGRESAR-FECHA-HASTA.
+
+      *PIDE LA FECHA HASTA Y VUELVE A PEDIRLA SI QUEDA ANTERIOR
+      *A LA FECHA DESDE YA INGRESADA
+       11100-INGRESAR-FECHA-HASTA.
+           DISPLAY 'FECHA HASTA:'
+           CALL WSC-RUTFECHA USING REGISTRO-FECHA
+           PERFORM UNTIL WSS-RETORNO-OK
+               CALL WSC-RUTFECHA USING REGISTRO-FECHA
+           END-PERFORM
+           MOVE WSV-FECHA-NUMERICA(1:2) TO WSV-HASTA-MES
+           MOVE WSV-FECHA-NUMERICA(3:4) TO WSV-HASTA-ANIO
+           MOVE WSV-FECHA-TEXTUAL TO WSV-FECHA-TEXTUAL-HASTA
+           COMPUTE WSV-PERIODO-HASTA = WSV-HASTA-ANIO * 100 +
+                   WSV-HASTA-MES
+           IF WSV-PERIODO-HASTA < WSV-PERIODO-DESDE
+               DISPLAY 'LA FECHA HASTA NO PUEDE SER ANTERIOR A LA '
+                       'FECHA DESDE'
+               PERFORM 11100-INGRESAR-FECHA-HASTA
+           END-IF.
 
       *LLAMA A LAS RUTINAS PARA CARGAR LAS TABLAS DE MATERIAS Y PAISES
        12000-CARGAR-TABLAS.
@@ -166,7 +400,36 @@
       *ABRIR ARCHIVOS A UTILIZAR
        13000-ABRIR-ARCHIVOS.
            PERFORM 13100-ABRIR-ARCHIVO-ALUMNOS
-           PERFORM 13200-ABRIR-ARCHIVO-NOTAS.
+           PERFORM 13200-ABRIR-ARCHIVO-NOTAS
+           IF WSS-GENERAR-ARCHIVO-SI
+               PERFORM 13300-ABRIR-ARCHIVO-PROMEDIOS
+               PERFORM 13400-ABRIR-ARCHIVO-RESUMEN
+           END-IF.
+
+      *ABRIR ARCHIVO DE SALIDA DEL RESUMEN DE PROMEDIOS GENERALES
+       13400-ABRIR-ARCHIVO-RESUMEN.
+           OPEN OUTPUT RESUMEN-NOTAS
+           IF NOT WSS-FS-RESUMEN-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE RESUMEN'
+               DISPLAY 'FILE STATUS ' WSS-FS-RESUMEN
+           ELSE
+               MOVE 'NRO_ALUMNO;ALUMNO;PROMEDIO_GENERAL'
+                   TO REG-RESUMEN
+               WRITE REG-RESUMEN
+           END-IF.
+
+      *ABRIR ARCHIVO DE SALIDA DE PROMEDIOS (CSV)
+       13300-ABRIR-ARCHIVO-PROMEDIOS.
+           OPEN OUTPUT SALIDA-PROMEDIOS
+           IF NOT WSS-FS-PROMEDIOS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE PROMEDIOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-PROMEDIOS
+               MOVE 'N' TO WSV-GENERAR-ARCHIVO
+           ELSE
+               MOVE 'ALUMNO;NACIONALIDAD;MATERIA;PROMEDIO'
+                   TO REG-PROMEDIOS
+               WRITE REG-PROMEDIOS
+           END-IF.
 
       *ABRIR ARCHIVO DE ALUMNOS
        13100-ABRIR-ARCHIVO-ALUMNOS.
@@ -188,6 +451,137 @@
                PERFORM 33000-FIN-DEL-PROGRAMA
            END-IF.
 
+      *RECORRE ALUMNOS.DAT ANTES DE GENERAR EL INFORME, AVISANDO DE
+      *LOS ALUMNOS CUYO NRO DE PAIS NO EXISTE EN NACIONALIDADES.DAT,
+      *EN VEZ DE QUE ESO SE DESCUBRA RECIEN AL PROCESAR CADA ALUMNO
+       14000-VERIFICAR-PAISES-ALUMNOS.
+           MOVE 0 TO WSV-CONT-PAISES-FALTANTES
+           OPEN INPUT ENTRADA-ALUMNOS
+           IF NOT WSS-FS-ALUMNOS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE ALUMNOS '
+                       '(PRECHEQUEO DE PAISES)'
+               DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+           ELSE
+               PERFORM 14100-VERIFICAR-UN-ALUMNO
+                   UNTIL WSS-FS-ALUMNOS-EOF
+               CLOSE ENTRADA-ALUMNOS
+               IF WSV-CONT-PAISES-FALTANTES > 0
+                   DISPLAY WSV-CONT-PAISES-FALTANTES
+                           ' ALUMNO(S) CON UN NRO DE PAIS QUE NO '
+                           'EXISTE EN NACIONALIDADES.DAT (VER ARRIBA)'
+               END-IF
+           END-IF.
+
+      *LEE UN ALUMNO Y AVISA SI SU NRO DE PAIS NO ESTA EN LA TABLA DE
+      *NACIONALIDADES YA CARGADA
+       14100-VERIFICAR-UN-ALUMNO.
+           READ ENTRADA-ALUMNOS
+           IF WSS-FS-ALUMNOS-OK
+               MOVE "B" TO WSS-OPCION-PAIS
+               MOVE REG-ALU-NRO-PAIS TO REG-NRO-PAIS-E
+               CALL WSC-RUTPAIS USING REGISTRO-PAIS
+               IF NOT WSS-PAIS-OK
+                   ADD 1 TO WSV-CONT-PAISES-FALTANTES
+                   DISPLAY 'ALUMNO ' REG-ALU-NRO-ALUMNO ' ('
+                           REG-ALU-NOMBRE
+                           ') TIENE UN NRO DE PAIS INEXISTENTE: '
+                           REG-ALU-NRO-PAIS
+               END-IF
+           ELSE
+               IF NOT WSS-FS-ALUMNOS-EOF
+                   DISPLAY 'ERROR EN EL READ DE ARCHIVO DE ALUMNOS '
+                           '(PRECHEQUEO DE PAISES)'
+                   DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+               END-IF
+           END-IF.
+
+      *SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR PARA EL MISMO
+      *PERIODO, OFRECE RETOMAR EL APAREO DESDE AHI EN VEZ DE EMPEZAR
+      *DE NUEVO DESDE EL PRIMER REGISTRO
+       15000-VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF WSS-FS-CKP-OK
+               READ CHECKPOINT
+               IF WSS-FS-CKP-OK
+                   PERFORM 15100-OFRECER-RETOMAR
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF.
+
+      *MUESTRA LO ENCONTRADO EN EL CHECKPOINT Y, SI ES PARA EL MISMO
+      *PERIODO Y EL USUARIO ACEPTA, SALTA LOS REGISTROS YA PROCESADOS
+       15100-OFRECER-RETOMAR.
+           IF REG-CKP-PERIODO-DESDE = WSV-PERIODO-DESDE
+           AND REG-CKP-PERIODO-HASTA = WSV-PERIODO-HASTA
+               DISPLAY 'SE ENCONTRO UN CHECKPOINT DE UNA CORRIDA '
+                       'ANTERIOR PARA ESTE MISMO PERIODO, CON '
+                       REG-CKP-CONT-ALUMNOS ' ALUMNOS YA PROCESADOS'
+               DISPLAY 'DESEA RETOMAR DESDE AHI (S/N)?'
+               ACCEPT WSV-RETOMAR-CKP
+               IF WSS-RETOMAR-CKP-SI
+                   PERFORM 15200-SALTAR-HASTA-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *GUARDA LA CANTIDAD DE ALUMNOS YA PROCESADOS EN LA CORRIDA
+      *ANTERIOR COMO UMBRAL. EL APAREO VUELVE A RECORRER TODOS LOS
+      *REGISTROS DESDE EL PRIMERO PARA QUE EL RANKING, EL LISTADO DE
+      *SIN NOTAS Y LOS ARCHIVOS DE SALIDA QUEDEN COMPLETOS, PERO NO
+      *SE REPITE POR PANTALLA LO QUE YA SE MOSTRO ANTES DEL CHECKPOINT
+       15200-SALTAR-HASTA-CHECKPOINT.
+           MOVE REG-CKP-CONT-ALUMNOS TO WSV-UMBRAL-CKP
+           MOVE 'N' TO WSV-MOSTRAR-DETALLE
+           DISPLAY 'CHECKPOINT RETOMADO, NO SE REPITE POR PANTALLA '
+                   'LO YA MOSTRADO PARA LOS PRIMEROS '
+                   REG-CKP-CONT-ALUMNOS ' ALUMNO(S)'.
+
+      *GRABA EL CHECKPOINT ACTUAL (PERIODO Y CANTIDAD DE REGISTROS
+      *LEIDOS DE CADA ARCHIVO)
+       15800-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           IF NOT WSS-FS-CKP-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE CHECKPOINT'
+               DISPLAY 'FILE STATUS ' WSS-FS-CKP
+           ELSE
+               MOVE WSV-PERIODO-DESDE TO REG-CKP-PERIODO-DESDE
+               MOVE WSV-PERIODO-HASTA TO REG-CKP-PERIODO-HASTA
+               MOVE WSV-CONT-ALUMNOS TO REG-CKP-CONT-ALUMNOS
+               MOVE WSV-CONT-NOTAS TO REG-CKP-CONT-NOTAS
+               WRITE REG-CHECKPOINT
+               IF NOT WSS-FS-CKP-OK
+                   DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE CHECKPOINT'
+                   DISPLAY 'FILE STATUS ' WSS-FS-CKP
+               END-IF
+               CLOSE CHECKPOINT
+               IF NOT WSS-FS-CKP-OK
+                   DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE CHECKPOINT'
+                   DISPLAY 'FILE STATUS ' WSS-FS-CKP
+               END-IF
+           END-IF.
+
+      *VACIA EL CHECKPOINT AL TERMINAR EL INFORME COMPLETO, PARA QUE
+      *LA PROXIMA CORRIDA NO OFREZCA RETOMAR UN PERIODO YA TERMINADO
+       15900-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           IF NOT WSS-FS-CKP-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE CHECKPOINT'
+               DISPLAY 'FILE STATUS ' WSS-FS-CKP
+           END-IF
+           CLOSE CHECKPOINT
+           IF NOT WSS-FS-CKP-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE CHECKPOINT'
+               DISPLAY 'FILE STATUS ' WSS-FS-CKP
+           END-IF.
+
+      *CADA WSC-INTERVALO-CKP ALUMNOS PROCESADOS, GRABA UN NUEVO
+      *CHECKPOINT CON LA CANTIDAD DE REGISTROS LEIDOS HASTA EL MOMENTO
+       15300-CONTAR-CHECKPOINT-ALU.
+           ADD 1 TO WSV-CONT-DESDE-CKP
+           IF WSV-CONT-DESDE-CKP >= WSC-INTERVALO-CKP
+               PERFORM 15800-GRABAR-CHECKPOINT
+               MOVE 0 TO WSV-CONT-DESDE-CKP
+           END-IF.
+
       *REALIZAR APAREO DE UNO A MUCHOS
        20000-INFORME.
            PERFORM 20100-MOSTRAR-INICIO
@@ -198,27 +592,41 @@
                    MOVE REG-ALUMNOS TO WSV-ALUMNOS
                    PERFORM 23000-MOSTRAR-PROMEDIO-ALU
                    PERFORM 21000-LEER-ARCHIVO-ALUMNOS
+                   PERFORM 15300-CONTAR-CHECKPOINT-ALU
                ELSE
                    IF REG-ALU-NRO-ALUMNO < REG-NOT-NRO-ALUMNO
-                       PERFORM 22000-LEER-ARCHIVO-NOTAS
-                   ELSE
+                       MOVE REG-ALUMNOS TO WSV-ALUMNOS
+                       PERFORM 24000-REGISTRAR-SIN-NOTAS
                        PERFORM 21000-LEER-ARCHIVO-ALUMNOS
+                       PERFORM 15300-CONTAR-CHECKPOINT-ALU
+                   ELSE
+                       PERFORM 22000-LEER-ARCHIVO-NOTAS
                    END-IF
                END-IF
-           END-PERFORM.
+           END-PERFORM
+           PERFORM 25000-MOSTRAR-SIN-NOTAS
+           PERFORM 26000-MOSTRAR-RANKING
+           PERFORM 27000-MOSTRAR-RANKING-MATERIAS.
       
       *MUESTRA EL INICIO DEL INFORME POR PANTALLA
        20100-MOSTRAR-INICIO.
-           DISPLAY WSV-LINEA-FECHA WITH NO ADVANCING 
-           DISPLAY WSV-FECHA-TEXTUAL
+           DISPLAY WSV-LINEA-FECHA WITH NO ADVANCING
+           DISPLAY WSV-FECHA-TEXTUAL-DESDE
+           DISPLAY WSV-LINEA-FECHA-HASTA WITH NO ADVANCING
+           DISPLAY WSV-FECHA-TEXTUAL-HASTA
            DISPLAY WSV-LINEA.
 
-      *LEER ALUMNOS, SI ES EOF LO IGUALA A HIGH VALUE
+      *LEER ALUMNOS, SI ES EOF LO IGUALA A HIGH VALUE. UNA VEZ
+      *SUPERADA LA CANTIDAD DE ALUMNOS YA PROCESADOS ANTES DEL
+      *CHECKPOINT RETOMADO, VUELVE A MOSTRAR EL DETALLE POR PANTALLA
        21000-LEER-ARCHIVO-ALUMNOS.
            READ ENTRADA-ALUMNOS
            IF WSS-FS-ALUMNOS-OK
                ADD 1 TO WSV-CONT-ALUMNOS
-           ELSE 
+               IF WSV-CONT-ALUMNOS > WSV-UMBRAL-CKP
+                   MOVE 'S' TO WSV-MOSTRAR-DETALLE
+               END-IF
+           ELSE
                IF NOT WSS-FS-ALUMNOS-EOF
                    MOVE HIGH-VALUE TO REG-ALUMNOS
                    DISPLAY 'ERROR EN EL READ DE ARCHIVO DE ALUMNOS'
@@ -245,14 +653,26 @@
       *MUESTRA INFORMACION DEL ALUMNO, Y LOS PROMEDIOS DE SUS MATERIAS
        23000-MOSTRAR-PROMEDIO-ALU.
            MOVE WSV-ALU-NOMBRE TO WSV-NOMBRE
+           MOVE 'N' TO WSV-ALGUNA-MATERIA-IMPRESA
+           MOVE 0 TO WSV-ACUM-GENERAL-ALU
+           MOVE 0 TO WSV-CONT-GENERAL-ALU
            PERFORM 23100-BUSCAR-PAIS
-           DISPLAY WSV-LINEA-ALUMNO
-           DISPLAY WSV-LINEA-MAT-PROMEDIO
-           DISPLAY WSV-LINEA
-           PERFORM 23200-CALCULAR-PROMEDIOS 
+           IF WSS-MOSTRAR-DETALLE-SI
+               DISPLAY WSV-LINEA-ALUMNO
+               DISPLAY WSV-LINEA-MAT-PROMEDIO
+               DISPLAY WSV-LINEA
+           END-IF
+           PERFORM 23200-CALCULAR-PROMEDIOS
            UNTIL ((WSS-FS-ALUMNOS-EOF AND WSS-FS-NOTAS-EOF) OR
            WSV-ALU-NRO-ALUMNO NOT= REG-NOT-NRO-ALUMNO)
-           DISPLAY WSV-LINEA.
+           IF WSS-MOSTRAR-DETALLE-SI
+               DISPLAY WSV-LINEA
+           END-IF
+           IF NOT WSS-ALGUNA-MATERIA-IMPRESA
+               PERFORM 24000-REGISTRAR-SIN-NOTAS
+           ELSE
+               PERFORM 23240-REGISTRAR-RANKING
+           END-IF.
       
       *LLAMA A LA RUTINA DE PAISES, PARA OBTENER EL NOMBRE DEL PAISES
        23100-BUSCAR-PAIS.
@@ -267,16 +687,23 @@
            END-IF.
 
       *CALCULA EL PROMEDIO DE UNA MATERIA DE UN ALUMNO,
-      *DESDE EL MES INGRESADO HASTA EL FIN DE ESE ANIO 
+      *ENTRE LA FECHA DESDE Y LA FECHA HASTA INGRESADAS
        23200-CALCULAR-PROMEDIOS.
            MOVE REG-NOTAS TO WSV-NOTAS
            PERFORM UNTIL ((WSS-FS-ALUMNOS-EOF AND WSS-FS-NOTAS-EOF) OR
-                   (WSV-ALU-NRO-ALUMNO NOT= REG-NOT-NRO-ALUMNO) OR 
-                   (WSV-NOT-NRO-MATERIA NOT= REG-NOT-NRO-MATERIA)) 
-                   IF REG-NOT-MES >= WSV-FECHA-NUMERICA(1:2) AND
-                   REG-NOT-ANIO = WSV-FECHA-NUMERICA(3:4)
+                   (WSV-ALU-NRO-ALUMNO NOT= REG-NOT-NRO-ALUMNO) OR
+                   (WSV-NOT-NRO-MATERIA NOT= REG-NOT-NRO-MATERIA))
+                   COMPUTE WSV-PERIODO-NOTA = REG-NOT-ANIO * 100 +
+                           REG-NOT-MES
+                   IF WSV-PERIODO-NOTA >= WSV-PERIODO-DESDE AND
+                   WSV-PERIODO-NOTA <= WSV-PERIODO-HASTA
                        ADD 1 TO WSV-CONT-MATERIA
                        ADD REG-NOT-NOTA TO WSV-ACUM-MATERIA
+                       ADD 1 TO WSV-CONT-GENERAL-ALU
+                       ADD REG-NOT-NOTA TO WSV-ACUM-GENERAL-ALU
+                       COMPUTE WSV-SUBS-MC = WSV-NOT-NRO-MATERIA + 1
+                       ADD 1 TO WST-MC-CONT(WSV-SUBS-MC)
+                       ADD REG-NOT-NOTA TO WST-MC-ACUM(WSV-SUBS-MC)
                    END-IF
                    PERFORM 22000-LEER-ARCHIVO-NOTAS
            END-PERFORM
@@ -288,11 +715,31 @@
        23210-CALCULA-MOSTRAR-PROM.
            COMPUTE WSV-PROMEDIO = WSV-ACUM-MATERIA / WSV-CONT-MATERIA
            PERFORM 23220-BUSCAR-MAT
-           DISPLAY WSV-LINEA-MATERIA
+           IF WSS-MOSTRAR-DETALLE-SI
+               DISPLAY WSV-LINEA-MATERIA
+           END-IF
+           MOVE 'S' TO WSV-ALGUNA-MATERIA-IMPRESA
+           IF WSS-GENERAR-ARCHIVO-SI
+               PERFORM 23230-ESCRIBIR-ARCHIVO-PROMEDIOS
+               PERFORM 26300-ESCRIBIR-RESUMEN
+           END-IF
            MOVE ZEROES TO WSV-ACUM-MATERIA
            MOVE ZEROES TO WSV-CONT-MATERIA
            MOVE ZEROES TO WSV-PROMEDIO.
 
+      *ESCRIBE EL PROMEDIO DE LA MATERIA EN EL ARCHIVO DE SALIDA
+       23230-ESCRIBIR-ARCHIVO-PROMEDIOS.
+           MOVE WSV-NOMBRE TO WSV-CSV-ALUMNO
+           MOVE WSV-NACIONALIDAD TO WSV-CSV-NACIONALIDAD
+           MOVE WSV-MATERIA TO WSV-CSV-MATERIA
+           MOVE WSV-PROMEDIO TO WSV-CSV-PROMEDIO
+           MOVE WSV-LINEA-CSV TO REG-PROMEDIOS
+           WRITE REG-PROMEDIOS
+           IF NOT WSS-FS-PROMEDIOS-OK
+               DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE PROMEDIOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-PROMEDIOS
+           END-IF.
+
       *LLAMA A LA RUTINA DE MATERIAS, 
       *PARA OBTENER EL NOMBRE DE LA MATERIA
        23220-BUSCAR-MAT.
@@ -302,14 +749,229 @@
            IF NOT WSS-MAT-OK
                DISPLAY WSV-ST-TEXTO-MAT
                DISPLAY WSV-ST-RETORNO-MAT
-           ELSE 
+           ELSE
                MOVE REG-DESCRIP-MAT-R TO WSV-MATERIA
            END-IF.
-       
+
+      *CALCULA EL PROMEDIO GENERAL DEL ALUMNO (TODAS SUS MATERIAS EN
+      *EL PERIODO) Y LO AGREGA A LA TABLA DE RANKING
+       23240-REGISTRAR-RANKING.
+           IF WSV-CONT-GENERAL-ALU NOT= 0
+           AND WSV-CONT-RANKING < WSC-MAX-RANKING
+               COMPUTE WSV-PROMEDIO-GENERAL-ALU =
+                       WSV-ACUM-GENERAL-ALU / WSV-CONT-GENERAL-ALU
+               ADD 1 TO WSV-CONT-RANKING
+               SET IND-RK TO WSV-CONT-RANKING
+               MOVE WSV-ALU-NRO-ALUMNO TO WST-RK-NRO(IND-RK)
+               MOVE WSV-ALU-NOMBRE TO WST-RK-NOMBRE(IND-RK)
+               MOVE WSV-PROMEDIO-GENERAL-ALU TO WST-RK-PROMEDIO(IND-RK)
+           END-IF.
+
+      *ACUMULA UN ALUMNO SIN NOTAS EN EL PERIODO INFORMADO, YA SEA
+      *PORQUE NO TIENE NINGUN REGISTRO EN NOTANEW.DAT O PORQUE NINGUNA
+      *DE SUS NOTAS CAE DENTRO DEL RANGO DE FECHAS SOLICITADO
+       24000-REGISTRAR-SIN-NOTAS.
+           IF WSV-CONT-SIN-NOTAS < WSC-MAX-SIN-NOTAS
+               ADD 1 TO WSV-CONT-SIN-NOTAS
+               SET IND-SN TO WSV-CONT-SIN-NOTAS
+               MOVE WSV-ALU-NRO-ALUMNO TO WST-SN-NRO(IND-SN)
+               MOVE WSV-ALU-NOMBRE TO WST-SN-NOMBRE(IND-SN)
+           END-IF.
+
+      *MUESTRA EL LISTADO DE ALUMNOS SIN NOTAS EN EL PERIODO
+       25000-MOSTRAR-SIN-NOTAS.
+           IF WSV-CONT-SIN-NOTAS > 0
+               DISPLAY WSV-LINEA
+               DISPLAY 'ALUMNOS SIN NOTAS REGISTRADAS EN EL PERIODO'
+               DISPLAY WSV-LINEA
+               PERFORM VARYING IND-SN FROM 1 BY 1
+                       UNTIL IND-SN > WSV-CONT-SIN-NOTAS
+                   MOVE WST-SN-NRO(IND-SN) TO WSV-SN-NRO-R
+                   MOVE WST-SN-NOMBRE(IND-SN) TO WSV-SN-NOMBRE-R
+                   DISPLAY WSV-LINEA-SIN-NOTAS
+               END-PERFORM
+               DISPLAY WSV-LINEA
+           END-IF.
+
+      *ORDENA A LOS ALUMNOS DE MAYOR A MENOR PROMEDIO GENERAL Y
+      *MUESTRA EL RANKING JUNTO CON EL PROMEDIO DE LA CLASE
+       26000-MOSTRAR-RANKING.
+           IF WSV-CONT-RANKING > 0
+               PERFORM 26100-ORDENAR-RANKING
+               PERFORM 26200-CALCULAR-PROMEDIO-CLASE
+               DISPLAY WSV-LINEA
+               DISPLAY 'RANKING DE ALUMNOS POR PROMEDIO GENERAL'
+               DISPLAY WSV-LINEA
+               PERFORM VARYING IND-RK FROM 1 BY 1
+                       UNTIL IND-RK > WSV-CONT-RANKING
+                   MOVE IND-RK TO WSV-RK-POS-R
+                   MOVE WST-RK-NRO(IND-RK) TO WSV-RK-NRO-R
+                   MOVE WST-RK-NOMBRE(IND-RK) TO WSV-RK-NOMBRE-R
+                   MOVE WST-RK-PROMEDIO(IND-RK) TO WSV-RK-PROMEDIO-R
+                   DISPLAY WSV-LINEA-RANKING
+               END-PERFORM
+               DISPLAY WSV-LINEA
+               DISPLAY 'PROMEDIO GENERAL DE LA CLASE: '
+                       WSV-PROMEDIO-CLASE
+               DISPLAY WSV-LINEA
+               IF WSS-GENERAR-ARCHIVO-SI
+                   PERFORM 26400-ESCRIBIR-RESUMEN-CLASE
+               END-IF
+           END-IF.
+
+      *ESCRIBE EN EL ARCHIVO DE RESUMEN EL PROMEDIO RECIEN CALCULADO
+      *DE UNA MATERIA DE UN ALUMNO
+       26300-ESCRIBIR-RESUMEN.
+           MOVE WSV-ALU-NRO-ALUMNO TO WSV-RES-NRO-ALUMNO
+           MOVE WSV-NOMBRE TO WSV-RES-NOMBRE
+           MOVE WSV-MATERIA TO WSV-RES-MATERIA
+           MOVE WSV-PROMEDIO TO WSV-RES-PROMEDIO
+           MOVE WSV-LINEA-RESUMEN TO REG-RESUMEN
+           WRITE REG-RESUMEN
+           IF NOT WSS-FS-RESUMEN-OK
+               DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE RESUMEN'
+               DISPLAY 'FILE STATUS ' WSS-FS-RESUMEN
+           END-IF.
+
+      *ESCRIBE EL PROMEDIO GENERAL DE LA CLASE COMO ULTIMA LINEA DEL
+      *ARCHIVO DE RESUMEN
+       26400-ESCRIBIR-RESUMEN-CLASE.
+           MOVE 0 TO WSV-RES-NRO-ALUMNO
+           MOVE 'PROMEDIO GENERAL DE LA CLASE' TO WSV-RES-NOMBRE
+           MOVE SPACES TO WSV-RES-MATERIA
+           MOVE WSV-PROMEDIO-CLASE TO WSV-RES-PROMEDIO
+           MOVE WSV-LINEA-RESUMEN TO REG-RESUMEN
+           WRITE REG-RESUMEN
+           IF NOT WSS-FS-RESUMEN-OK
+               DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE RESUMEN'
+               DISPLAY 'FILE STATUS ' WSS-FS-RESUMEN
+           END-IF.
+
+      *ORDENA WST-RANKING DE MAYOR A MENOR PROMEDIO (BURBUJA)
+       26100-ORDENAR-RANKING.
+           PERFORM VARYING WSV-ORD-I FROM 1 BY 1
+                   UNTIL WSV-ORD-I >= WSV-CONT-RANKING
+               PERFORM VARYING WSV-ORD-J FROM 1 BY 1
+                       UNTIL WSV-ORD-J > (WSV-CONT-RANKING - WSV-ORD-I)
+                   IF WST-RK-PROMEDIO(WSV-ORD-J) <
+                      WST-RK-PROMEDIO(WSV-ORD-J + 1)
+                       PERFORM 26110-INTERCAMBIAR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *INTERCAMBIA DOS POSICIONES DE LA TABLA DE RANKING
+       26110-INTERCAMBIAR.
+           MOVE WST-RANKING(WSV-ORD-J) TO WSV-AUX-RANKING
+           MOVE WST-RANKING(WSV-ORD-J + 1) TO WST-RANKING(WSV-ORD-J)
+           MOVE WSV-AUX-RANKING TO WST-RANKING(WSV-ORD-J + 1).
+
+      *CALCULA EL PROMEDIO GENERAL DE LA CLASE A PARTIR DEL RANKING
+       26200-CALCULAR-PROMEDIO-CLASE.
+           MOVE 0 TO WSV-ACUM-CLASE
+           PERFORM VARYING IND-RK FROM 1 BY 1
+                   UNTIL IND-RK > WSV-CONT-RANKING
+               ADD WST-RK-PROMEDIO(IND-RK) TO WSV-ACUM-CLASE
+           END-PERFORM
+           COMPUTE WSV-PROMEDIO-CLASE =
+                   WSV-ACUM-CLASE / WSV-CONT-RANKING.
+
+      *ARMA EL RANKING DE MATERIAS POR PROMEDIO DE TODA LA CLASE (EL
+      *PROMEDIO ACUMULADO DE TODOS LOS ALUMNOS PROCESADOS EN EL
+      *INFORME, NO EL PROMEDIO DE UN SOLO ALUMNO) Y LO MUESTRA DE
+      *MAYOR A MENOR PROMEDIO
+       27000-MOSTRAR-RANKING-MATERIAS.
+           PERFORM 27100-ARMAR-RANKING-MATERIAS
+           IF WSV-CONT-RANKING-MAT > 0
+               PERFORM 27200-ORDENAR-RANKING-MAT
+               DISPLAY WSV-LINEA
+               DISPLAY 'RANKING DE MATERIAS POR PROMEDIO DE LA CLASE'
+               DISPLAY WSV-LINEA
+               PERFORM VARYING IND-RKM FROM 1 BY 1
+                       UNTIL IND-RKM > WSV-CONT-RANKING-MAT
+                   MOVE IND-RKM TO WSV-RKM-POS-R
+                   MOVE WST-RKM-DESCRIP(IND-RKM) TO WSV-RKM-DESCRIP-R
+                   MOVE WST-RKM-PROMEDIO(IND-RKM) TO WSV-RKM-PROMEDIO-R
+                   DISPLAY WSV-LINEA-RANKING-MAT
+               END-PERFORM
+               DISPLAY WSV-LINEA
+           END-IF.
+
+      *RECORRE LA TABLA DE ACUMULADORES POR MATERIA (CARGADA A LO
+      *LARGO DE TODO EL APAREO) Y ARMA LA TABLA DE RANKING CON LAS
+      *MATERIAS QUE TUVIERON AL MENOS UNA NOTA EN EL PERIODO
+       27100-ARMAR-RANKING-MATERIAS.
+           PERFORM VARYING WSV-SUBS-MC FROM 1 BY 1
+                   UNTIL WSV-SUBS-MC > WSC-MAX-MAT-CLASE
+               IF WST-MC-CONT(WSV-SUBS-MC) NOT= 0
+               AND WSV-CONT-RANKING-MAT < WSC-MAX-RANKING-MAT
+                   ADD 1 TO WSV-CONT-RANKING-MAT
+                   SET IND-RKM TO WSV-CONT-RANKING-MAT
+                   COMPUTE WST-RKM-NRO-MATERIA(IND-RKM) =
+                           WSV-SUBS-MC - 1
+                   PERFORM 27110-BUSCAR-MAT-RANKING
+                   COMPUTE WST-RKM-PROMEDIO(IND-RKM) =
+                           WST-MC-ACUM(WSV-SUBS-MC) /
+                           WST-MC-CONT(WSV-SUBS-MC)
+               END-IF
+           END-PERFORM.
+
+      *LLAMA A LA RUTINA DE MATERIAS PARA OBTENER LA DESCRIPCION DE LA
+      *MATERIA QUE SE ESTA AGREGANDO AL RANKING
+       27110-BUSCAR-MAT-RANKING.
+           MOVE "B" TO WSS-OPCION-MAT
+           MOVE WST-RKM-NRO-MATERIA(IND-RKM) TO REG-NRO-MAT-E
+           CALL WSC-RUTMAT USING REGISTRO-MATERIA
+           IF NOT WSS-MAT-OK
+               MOVE SPACES TO WST-RKM-DESCRIP(IND-RKM)
+           ELSE
+               MOVE REG-DESCRIP-MAT-R TO WST-RKM-DESCRIP(IND-RKM)
+           END-IF.
+
+      *ORDENA WST-RANKING-MATERIAS DE MAYOR A MENOR PROMEDIO (BURBUJA)
+       27200-ORDENAR-RANKING-MAT.
+           PERFORM VARYING WSV-ORD-I FROM 1 BY 1
+                   UNTIL WSV-ORD-I >= WSV-CONT-RANKING-MAT
+               PERFORM VARYING WSV-ORD-J FROM 1 BY 1
+                       UNTIL WSV-ORD-J >
+                             (WSV-CONT-RANKING-MAT - WSV-ORD-I)
+                   IF WST-RKM-PROMEDIO(WSV-ORD-J) <
+                      WST-RKM-PROMEDIO(WSV-ORD-J + 1)
+                       PERFORM 27210-INTERCAMBIAR-MAT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *INTERCAMBIA DOS POSICIONES DE LA TABLA DE RANKING DE MATERIAS
+       27210-INTERCAMBIAR-MAT.
+           MOVE WST-RKM(WSV-ORD-J) TO WSV-AUX-RANKING-MAT
+           MOVE WST-RKM(WSV-ORD-J + 1) TO WST-RKM(WSV-ORD-J)
+           MOVE WSV-AUX-RANKING-MAT TO WST-RKM(WSV-ORD-J + 1).
+
       *CERRAR ARCHIVOS E INFORMAR
        30000-CERRAR-ARCHIVOS.
            PERFORM 31000-CERRAR-ARCHIVO-ALUMNOS
-           PERFORM 32000-CERRAR-ARCHIVO-NOTAS.
+           PERFORM 32000-CERRAR-ARCHIVO-NOTAS
+           IF WSS-GENERAR-ARCHIVO-SI
+               PERFORM 32200-CERRAR-ARCHIVO-PROMEDIOS
+               PERFORM 32300-CERRAR-ARCHIVO-RESUMEN
+           END-IF.
+
+      *CERRAR ARCHIVO DE SALIDA DE PROMEDIOS
+       32200-CERRAR-ARCHIVO-PROMEDIOS.
+           CLOSE SALIDA-PROMEDIOS
+           IF NOT WSS-FS-PROMEDIOS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE PROMEDIOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-PROMEDIOS
+           END-IF.
+
+      *CERRAR ARCHIVO DE SALIDA DE RESUMEN
+       32300-CERRAR-ARCHIVO-RESUMEN.
+           CLOSE RESUMEN-NOTAS
+           IF NOT WSS-FS-RESUMEN-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE RESUMEN'
+               DISPLAY 'FILE STATUS ' WSS-FS-RESUMEN
+           END-IF.
        
       *CERRAR ARCHIVO DE ALUMNOS E INFORMAR
        31000-CERRAR-ARCHIVO-ALUMNOS.
