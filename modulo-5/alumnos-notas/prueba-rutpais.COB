@@ -20,7 +20,8 @@
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WSC-RUTINA                  PIC X(8) VALUE "RUTPAIS".
-       
+       01  WSV-IND-COINCID             PIC 9(02).
+
        COPY REG-PAIS.
 
       *-----------------------
@@ -41,10 +42,26 @@
                ELSE
                    PERFORM 0002-MOSTRAR-RETORNO
                END-IF
+               PERFORM 0003-PROBAR-BUSQUEDA-POR-NOMBRE
+           ELSE
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *PRUEBA LA BUSQUEDA POR DESCRIPCION (OPCION "N")
+        0003-PROBAR-BUSQUEDA-POR-NOMBRE.
+           MOVE "N" TO WSS-OPCION-PAIS
+           MOVE REG-DESCRIP-PAIS-R TO REG-DESCRIP-PAIS-E
+           CALL WSC-RUTINA USING REGISTRO-PAIS
+           IF WSS-PAIS-OK
+               PERFORM VARYING WSV-IND-COINCID FROM 1 BY 1
+                       UNTIL WSV-IND-COINCID > REG-PAIS-R-CANT
+                   DISPLAY "COINCIDE " REG-PAIS-R-NRO(WSV-IND-COINCID)
+                           " " REG-PAIS-R-DESC(WSV-IND-COINCID)
+               END-PERFORM
            ELSE
                PERFORM 0002-MOSTRAR-RETORNO
            END-IF.
-       
+
        0002-MOSTRAR-RETORNO.
            DISPLAY WSV-ST-TEXTO-PAIS
            DISPLAY WSV-ST-RETORNO-PAIS.
