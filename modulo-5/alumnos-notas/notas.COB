@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author: Melanie Mombru
+      * Date: 2026 08
+      * DESCRIPCION: Ingreso de notas de alumnos. Permite cargar, para
+      *   un alumno, materia y fecha dados, la nota correspondiente, y
+      *   la agrega a NOTANEW.DAT (el mismo archivo que despues lee
+      *   EJ0002MM), en vez de tener que editar ese archivo a mano.
+      *   Reemplaza al viejo ejercicio de promedio de 3 notas fijas
+      *   (serie-2/ej-201.COB, EJES2101), que no tenia ningun archivo
+      *   de salida.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NOTAS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SALIDA-NOTAS         ASSIGN TO DISK 'NOTANEW.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-NOTAS.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SALIDA-NOTAS.
+       01 REG-NOTAS.
+           05 REG-NOT-NRO-ALUMNO               PIC 9(04).
+           05 REG-NOT-NRO-MATERIA               PIC 9(02).
+           05 REG-NOT-ANIO                      PIC 9(04).
+           05 REG-NOT-MES                       PIC 9(02).
+           05 REG-NOT-NOTA                      PIC 9(02).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-NOTAS                     PIC X(02).
+           88 WSS-FS-NOTAS-OK                  VALUE '00' '05'.
+
+       01 WSV-NRO-ALUMNO-E                 PIC 9(04).
+       01 WSV-NOTA-E                       PIC 9(02).
+       01 WSV-SEGUIR                       PIC X(01).
+       01 WSV-CONT-GRABADAS                PIC S9(4) COMP VALUE 0.
+       01 WSV-IND-COINCID                  PIC 9(02).
+
+      **RUTINA---------------------------------------------------------*
+       01  WSC-RUTFECHA                        PIC X(08)
+                                                       VALUE "RUTFECHA".
+       01  WSC-RUTMAT                          PIC X(06)
+                                                       VALUE "RUTMAT".
+       COPY REG-FECHA.
+       COPY REG-MAT.
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-CARGAR-TABLA-MAT
+           PERFORM 11000-ABRIR-ARCHIVO-NOTAS
+           MOVE "Y" TO WSV-SEGUIR
+           PERFORM 20000-INGRESAR-NOTA
+               UNTIL WSV-SEGUIR = "N" OR WSV-SEGUIR = "n"
+           PERFORM 30000-CERRAR-ARCHIVO-NOTAS
+           PERFORM 40000-FIN-DEL-PROGRAMA.
+
+      *LLAMA A LA RUTINA DE MATERIAS PARA CARGAR LA TABLA, Y ASI PODER
+      *VALIDAR LA MATERIA INGRESADA PARA CADA NOTA
+       10000-CARGAR-TABLA-MAT.
+           MOVE "A" TO WSS-OPCION-MAT
+           CALL WSC-RUTMAT USING REGISTRO-MATERIA
+           IF NOT WSS-MAT-OK
+               DISPLAY WSV-ST-TEXTO-MAT
+               DISPLAY WSV-ST-RETORNO-MAT
+           END-IF.
+
+      *ABRE NOTANEW.DAT EN MODO EXTEND PARA AGREGAR NOTAS NUEVAS SIN
+      *PISAR LAS YA CARGADAS
+       11000-ABRIR-ARCHIVO-NOTAS.
+           OPEN EXTEND SALIDA-NOTAS
+           IF NOT WSS-FS-NOTAS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE NOTAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-NOTAS
+               PERFORM 40000-FIN-DEL-PROGRAMA
+           END-IF.
+
+      *PIDE LOS DATOS DE UNA NOTA, LA VALIDA Y LA GRABA
+       20000-INGRESAR-NOTA.
+           PERFORM 21000-INGRESAR-DATOS
+           PERFORM 22000-VALIDAR-MATERIA
+           IF WSS-MAT-OK
+               PERFORM 23000-INGRESAR-FECHA
+               PERFORM 24000-GRABAR-NOTA
+           END-IF
+           DISPLAY 'SEGUIR INGRESANDO NOTAS? '
+                   '(INGRESE N/n SI NO DESEA CONTINUAR)'
+           ACCEPT WSV-SEGUIR.
+
+      *PIDE EL ALUMNO, LA MATERIA Y LA NOTA A REGISTRAR. SI NO SE
+      *CONOCE EL NUMERO DE MATERIA, SE PUEDE BUSCAR POR DESCRIPCION
+       21000-INGRESAR-DATOS.
+           DISPLAY 'INGRESE NRO DE ALUMNO: '
+           ACCEPT WSV-NRO-ALUMNO-E
+           DISPLAY 'INGRESE NRO DE MATERIA (00 PARA BUSCAR POR '
+                   'DESCRIPCION): '
+           ACCEPT REG-NRO-MAT-E
+           IF REG-NRO-MAT-E = 0
+               PERFORM 21500-BUSCAR-MATERIA-POR-NOMBRE
+           END-IF
+           DISPLAY 'INGRESE NOTA: '
+           ACCEPT WSV-NOTA-E.
+
+      *LLAMA A LA RUTINA DE MATERIAS PARA BUSCAR POR DESCRIPCION
+      *PARCIAL Y DEJA ELEGIR EL NUMERO DE MATERIA DE LOS RESULTADOS
+       21500-BUSCAR-MATERIA-POR-NOMBRE.
+           DISPLAY 'INGRESE TEXTO A BUSCAR EN LA DESCRIPCION: '
+           ACCEPT REG-DESCRIP-MAT-E
+           MOVE 'N' TO WSS-OPCION-MAT
+           CALL WSC-RUTMAT USING REGISTRO-MATERIA
+           IF WSS-MAT-OK
+               PERFORM VARYING WSV-IND-COINCID FROM 1 BY 1
+                       UNTIL WSV-IND-COINCID > REG-MAT-R-CANT
+                   DISPLAY REG-MAT-R-NRO(WSV-IND-COINCID) ' '
+                           REG-MAT-R-DESC(WSV-IND-COINCID)
+               END-PERFORM
+               DISPLAY 'INGRESE EL NRO DE MATERIA DE LA LISTA: '
+               ACCEPT REG-NRO-MAT-E
+           ELSE
+               DISPLAY WSV-ST-TEXTO-MAT
+           END-IF.
+
+      *LLAMA A LA RUTINA DE MATERIAS PARA VERIFICAR QUE LA MATERIA
+      *INGRESADA EXISTE ANTES DE PEDIR LA FECHA Y GRABAR
+       22000-VALIDAR-MATERIA.
+           MOVE "B" TO WSS-OPCION-MAT
+           CALL WSC-RUTMAT USING REGISTRO-MATERIA
+           IF NOT WSS-MAT-OK
+               DISPLAY 'NO EXISTE UNA MATERIA CON ESE NUMERO, '
+                       'NO SE GRABA LA NOTA'
+           END-IF.
+
+      *LLAMA A LA RUTINA DE FECHA PARA QUE PIDA Y VALIDE EL MES Y EL
+      *ANIO DE LA NOTA A REGISTRAR
+       23000-INGRESAR-FECHA.
+           DISPLAY 'FECHA DE LA NOTA:'
+           CALL WSC-RUTFECHA USING REGISTRO-FECHA
+           PERFORM UNTIL WSS-RETORNO-OK
+               CALL WSC-RUTFECHA USING REGISTRO-FECHA
+           END-PERFORM.
+
+      *ARMA EL REGISTRO DE NOTA Y LO AGREGA A NOTANEW.DAT
+       24000-GRABAR-NOTA.
+           MOVE WSV-NRO-ALUMNO-E TO REG-NOT-NRO-ALUMNO
+           MOVE REG-NRO-MAT-E TO REG-NOT-NRO-MATERIA
+           MOVE WSV-FECHA-NUMERICA(1:2) TO REG-NOT-MES
+           MOVE WSV-FECHA-NUMERICA(3:4) TO REG-NOT-ANIO
+           MOVE WSV-NOTA-E TO REG-NOT-NOTA
+           WRITE REG-NOTAS
+           IF NOT WSS-FS-NOTAS-OK
+               DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE NOTAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-NOTAS
+           ELSE
+               ADD 1 TO WSV-CONT-GRABADAS
+               DISPLAY 'NOTA REGISTRADA'
+           END-IF.
+
+      *CIERRA NOTANEW.DAT E INFORMA CUANTAS NOTAS SE GRABARON
+       30000-CERRAR-ARCHIVO-NOTAS.
+           CLOSE SALIDA-NOTAS
+           IF NOT WSS-FS-NOTAS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE NOTAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-NOTAS
+           END-IF
+           DISPLAY 'NOTAS GRABADAS EN ESTA CORRIDA: ' WSV-CONT-GRABADAS.
+
+      *DA FIN AL PROGRAMA
+       40000-FIN-DEL-PROGRAMA.
+           STOP RUN.
