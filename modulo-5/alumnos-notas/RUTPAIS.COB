@@ -1,9 +1,13 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 11
-      * DESCRIPCION: Rutina pais, carga la tabla de un archivo y 
+      * DESCRIPCION: Rutina pais, carga la tabla de un archivo y
       *    luego se pueden realizar busquedas por el nro de pais
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agrega la opcion de busqueda por descripcion
+      *   (WSS-BUSCAR-PAIS-NOMBRE), que admite texto parcial y devuelve
+      *   hasta 10 paises coincidentes en REG-PAIS-R-ITEM.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. RUTPAIS.
@@ -32,9 +36,10 @@
            88 WSS-FS-PAIS-EOF              VALUE '10'.
 
        01 WSV-CONT-PAIS                PIC S9(4) COMP.
+       01 WSC-MAX-PAISES               PIC 9(03) VALUE 100.
 
        01 WST-PAISES.
-           05 WST-PAIS             OCCURS 10 TIMES INDEXED BY IND.
+           05 WST-PAIS             OCCURS 100 TIMES INDEXED BY IND.
                10 WST-NRO-PAIS         PIC 9(03).
                10 WST-DESCRIP-PAIS     PIC X(20).
 
@@ -42,6 +47,15 @@
            88 WSS-BUSQUEDA-OK              VALUE 'OK'.
            88 WSS-BUSQUEDA-NO              VALUE 'NO'.
 
+       01 WSV-TABLA-LLENA              PIC X(01) VALUE 'N'.
+           88 WSS-TABLA-LLENA                  VALUE 'S'.
+
+       01 WSV-BUSQUEDA-TRIM            PIC X(20).
+       01 WSV-LONG-BUSQUEDA            PIC 9(02).
+       01 WSV-POS-BUSQUEDA             PIC 9(02).
+       01 WSV-COINCIDE                 PIC X(01).
+           88 WSS-COINCIDE                     VALUE 'S'.
+
        LINKAGE SECTION.
        COPY REG-PAIS.
       *-----------------------
@@ -52,6 +66,8 @@
                PERFORM 10000-CARGAR-TABLA
            WHEN WSS-BUSCAR-PAIS
                PERFORM 20000-BUSCAR-PAIS
+           WHEN WSS-BUSCAR-PAIS-NOMBRE
+               PERFORM 25000-BUSCAR-PAIS-POR-NOMBRE
            WHEN OTHER
                SET WSS-PAIS-ERROR TO TRUE
                MOVE "ACCION SOLICITADA NO ENCONTRADA" 
@@ -63,8 +79,13 @@
        10000-CARGAR-TABLA.
            PERFORM 11000-ABRIR-ARCHIVO-INPUT
            SET IND TO 1
-           PERFORM 12000-LEER-Y-CARGAR UNTIL WSS-FS-PAIS-EOF
-           PERFORM 13000-CERRAR-ARCHIVO.  
+           PERFORM 12000-LEER-Y-CARGAR
+               UNTIL WSS-FS-PAIS-EOF OR WSS-TABLA-LLENA
+           PERFORM 13000-CERRAR-ARCHIVO
+           IF WSS-TABLA-LLENA
+               SET WSS-PAIS-ERROR TO TRUE
+               MOVE 'TABLA DE PAISES LLENA' TO WSV-ST-TEXTO-PAIS
+           END-IF.
 
       *ABRE EL ARCHIVO EN INPUT PARA LEER
        11000-ABRIR-ARCHIVO-INPUT.
@@ -79,13 +100,18 @@
                PERFORM 30000-FIN-DE-RUTINA
            END-IF.  
 
-      *LEE EL REGISTRO Y LO CARGA EN LA TABLA
+      *LEE EL REGISTRO Y LO CARGA EN LA TABLA, CONTROLANDO QUE NO SE
+      *SUPERE EL TAMANIO DE LA TABLA
        12000-LEER-Y-CARGAR.
            READ PAIS
            IF WSS-FS-PAIS-OK
-               MOVE REG-PAIS TO WST-PAIS(IND)
-               ADD 1 TO WSV-CONT-PAIS
-               ADD 1 TO IND
+               IF WSV-CONT-PAIS >= WSC-MAX-PAISES
+                   SET WSS-TABLA-LLENA TO TRUE
+               ELSE
+                   MOVE REG-PAIS TO WST-PAIS(IND)
+                   ADD 1 TO WSV-CONT-PAIS
+                   ADD 1 TO IND
+               END-IF
            END-IF.
 
       *CIERRA EL ARCHIVO
@@ -112,20 +138,69 @@
       *BUSCA NRO DE PAIS Y MUEVE SU DESCRIPCION 
        21000-BUSQUEDA.
            SET WSS-BUSQUEDA-NO TO TRUE
-           SET IND TO 1
-           SEARCH WST-PAIS
-               AT END 
-                    MOVE 'NO EXISTE EL PAIS' TO WSV-ST-TEXTO-PAIS
-               WHEN WST-NRO-PAIS(IND) = REG-NRO-PAIS-E
+           PERFORM VARYING IND FROM 1 BY 1
+                   UNTIL IND > WSV-CONT-PAIS
+                       OR WSS-BUSQUEDA-OK
+               IF WST-NRO-PAIS(IND) = REG-NRO-PAIS-E
                    SET WSS-BUSQUEDA-OK TO TRUE
-           END-SEARCH
+               END-IF
+           END-PERFORM
            IF WSS-BUSQUEDA-OK
+               COMPUTE IND = IND - 1
                MOVE WST-DESCRIP-PAIS(IND) TO REG-DESCRIP-PAIS-R
                SET WSS-PAIS-OK TO TRUE
            ELSE
+               MOVE 'NO EXISTE EL PAIS' TO WSV-ST-TEXTO-PAIS
                SET WSS-PAIS-ERROR TO TRUE
            END-IF.
 
+      *BUSCA PAISES CUYA DESCRIPCION CONTENGA EL TEXTO INGRESADO,
+      *DEVOLVIENDO HASTA 10 COINCIDENCIAS
+       25000-BUSCAR-PAIS-POR-NOMBRE.
+           MOVE FUNCTION TRIM(REG-DESCRIP-PAIS-E) TO WSV-BUSQUEDA-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REG-DESCRIP-PAIS-E))
+               TO WSV-LONG-BUSQUEDA
+           MOVE 0 TO REG-PAIS-R-CANT
+           IF WSV-LONG-BUSQUEDA = 0
+               MOVE 'TEXTO DE BUSQUEDA VACIO' TO WSV-ST-TEXTO-PAIS
+               SET WSS-PAIS-ERROR TO TRUE
+           ELSE
+               SET IND TO 1
+               PERFORM VARYING IND FROM 1 BY 1
+                       UNTIL IND > WSV-CONT-PAIS
+                          OR REG-PAIS-R-CANT >= 10
+                   PERFORM 25100-COMPARAR-DESCRIPCION-PAIS
+                   IF WSS-COINCIDE
+                       ADD 1 TO REG-PAIS-R-CANT
+                       MOVE WST-NRO-PAIS(IND)
+                           TO REG-PAIS-R-NRO(REG-PAIS-R-CANT)
+                       MOVE WST-DESCRIP-PAIS(IND)
+                           TO REG-PAIS-R-DESC(REG-PAIS-R-CANT)
+                   END-IF
+               END-PERFORM
+               IF REG-PAIS-R-CANT = 0
+                   MOVE 'NO EXISTE PAIS CON ESE TEXTO'
+                       TO WSV-ST-TEXTO-PAIS
+                   SET WSS-PAIS-ERROR TO TRUE
+               ELSE
+                   SET WSS-PAIS-OK TO TRUE
+               END-IF
+           END-IF.
+
+      *COMPARA LA DESCRIPCION DEL PAIS EN IND CONTRA EL TEXTO
+      *DE BUSQUEDA, BUSCANDO UNA COINCIDENCIA PARCIAL
+       25100-COMPARAR-DESCRIPCION-PAIS.
+           MOVE 'N' TO WSV-COINCIDE
+           PERFORM VARYING WSV-POS-BUSQUEDA FROM 1 BY 1
+                   UNTIL WSV-POS-BUSQUEDA >
+                           (21 - WSV-LONG-BUSQUEDA) OR WSS-COINCIDE
+               IF WST-DESCRIP-PAIS(IND)
+                       (WSV-POS-BUSQUEDA:WSV-LONG-BUSQUEDA)
+                       = WSV-BUSQUEDA-TRIM(1:WSV-LONG-BUSQUEDA)
+                   MOVE 'S' TO WSV-COINCIDE
+               END-IF
+           END-PERFORM.
+
       *DA FIN A LA RUTINA
        30000-FIN-DE-RUTINA.
            GOBACK.
