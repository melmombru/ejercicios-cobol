@@ -3,11 +3,18 @@
                10 WSS-OPCION-MAT           PIC X(01).
                    88 WSS-CARGA-MAT                VALUE "A".
                    88 WSS-BUSCAR-MAT               VALUE "B".
+                   88 WSS-BUSCAR-MAT-NOMBRE        VALUE "N".
                10 REG-MAT-E.
                    15 REG-NRO-MAT-E        PIC 9(02).
+                   15 REG-DESCRIP-MAT-E    PIC X(25).
            05 DATOS-RETORNO.
                10 REG-MAT-R.
                    15 REG-DESCRIP-MAT-R    PIC X(25).
+               10 REG-MAT-R-COINCIDENCIAS.
+                   15 REG-MAT-R-CANT       PIC 9(02).
+                   15 REG-MAT-R-ITEM       OCCURS 10 TIMES.
+                       20 REG-MAT-R-NRO    PIC 9(02).
+                       20 REG-MAT-R-DESC   PIC X(25).
            05 STATUS-DATOS.
                10 WSV-ST-RETORNO-MAT       PIC 9(02) VALUE 00.
                    88 WSS-MAT-OK                    VALUE 00.
