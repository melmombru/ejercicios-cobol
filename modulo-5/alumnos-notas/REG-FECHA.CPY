@@ -1,4 +1,7 @@
        01  REGISTRO-FECHA.
+           05 DATOS-ENTRADA.
+               10 WSE-ANIO-MIN         PIC 9(04) VALUE 0.
+               10 WSE-ANIO-MAX         PIC 9(04) VALUE 0.
            05 DATOS-RETORNO.
                10 WSV-FECHA-NUMERICA   PIC 9(06).
                10 WSV-FECHA-TEXTUAL    PIC X(10).
