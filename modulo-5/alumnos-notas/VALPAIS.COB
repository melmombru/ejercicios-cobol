@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: Melanie Mombru
+      * Date: 2026 08
+      * DESCRIPCION: Reconciliacion de ALUMNOS.DAT contra la tabla de
+      *nacionalidades, antes de correr EJ0002MM. Lista los alumnos
+      *cuyo REG-ALU-NRO-PAIS no existe en nacionalidades.dat.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VALPAIS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ENTRADA-ALUMNOS      ASSIGN TO DISK 'ALUMNOS.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-ALUMNOS.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENTRADA-ALUMNOS.
+       01 REG-ALUMNOS.
+           05 REG-ALU-NRO-ALUMNO               PIC 9(04).
+           05 REG-ALU-NOMBRE                   PIC X(23).
+           05 REG-ALU-NRO-PAIS                 PIC 9(03).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-ALUMNOS                       PIC X(02).
+           88 WSS-FS-ALUMNOS-OK                        VALUE '00'.
+           88 WSS-FS-ALUMNOS-EOF                       VALUE '10'.
+
+       01 WSV-CONT-ALUMNOS                     PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-ERRORES                     PIC S9(4) COMP VALUE 0.
+
+      **RUTINA---------------------------------------------------------*
+       01  WSC-RUTPAIS                         PIC X(07)
+                                                       VALUE "RUTPAIS".
+       COPY REG-PAIS.
+
+       01 WSV-LINEA.
+           05 FILLER                           PIC X(78) VALUE ALL "*".
+       01 WSV-LINEA-ERROR.
+           05 WSV-ERR-NRO-ALUMNO                PIC 9(04).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 WSV-ERR-NOMBRE                    PIC X(23).
+           05 FILLER                            PIC X(02) VALUE SPACES.
+           05 FILLER                            PIC X(10)
+                                                    VALUE "NRO PAIS:".
+           05 WSV-ERR-NRO-PAIS                  PIC 9(03).
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-INICIO
+           PERFORM 20000-VALIDAR-ALUMNOS
+           PERFORM 30000-CERRAR-ARCHIVOS
+           PERFORM 40000-FIN-DEL-PROGRAMA.
+
+      *CARGA LA TABLA DE PAISES Y ABRE EL ARCHIVO DE ALUMNOS
+       10000-INICIO.
+           MOVE "A" TO WSS-OPCION-PAIS
+           CALL WSC-RUTPAIS USING REGISTRO-PAIS
+           IF NOT WSS-PAIS-OK
+               DISPLAY WSV-ST-TEXTO-PAIS
+               DISPLAY WSV-ST-RETORNO-PAIS
+           END-IF
+           OPEN INPUT ENTRADA-ALUMNOS
+           IF NOT WSS-FS-ALUMNOS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE ALUMNOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+               PERFORM 40000-FIN-DEL-PROGRAMA
+           END-IF.
+
+      *RECORRE ALUMNOS.DAT VALIDANDO CADA NRO DE PAIS CONTRA LA TABLA
+       20000-VALIDAR-ALUMNOS.
+           DISPLAY WSV-LINEA
+           DISPLAY 'ALUMNOS CON PAIS INEXISTENTE EN nacionalidades.dat'
+           DISPLAY WSV-LINEA
+           PERFORM 21000-LEER-ARCHIVO-ALUMNOS
+           PERFORM UNTIL WSS-FS-ALUMNOS-EOF
+               PERFORM 22000-VALIDAR-PAIS-ALUMNO
+               PERFORM 21000-LEER-ARCHIVO-ALUMNOS
+           END-PERFORM
+           DISPLAY WSV-LINEA
+           IF WSV-CONT-ERRORES = 0
+               DISPLAY 'TODOS LOS ALUMNOS TIENEN UN PAIS VALIDO'
+           ELSE
+               DISPLAY 'CANTIDAD DE ALUMNOS CON PAIS INVALIDO: '
+                       WSV-CONT-ERRORES
+           END-IF.
+
+      *LEE UN REGISTRO DE ALUMNOS.DAT
+       21000-LEER-ARCHIVO-ALUMNOS.
+           READ ENTRADA-ALUMNOS
+           IF WSS-FS-ALUMNOS-OK
+               ADD 1 TO WSV-CONT-ALUMNOS
+           ELSE
+               IF NOT WSS-FS-ALUMNOS-EOF
+                   DISPLAY 'ERROR EN EL READ DE ARCHIVO DE ALUMNOS'
+                   DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+               END-IF
+           END-IF.
+
+      *VALIDA EL NRO DE PAIS DE UN ALUMNO CONTRA LA TABLA DE PAISES
+       22000-VALIDAR-PAIS-ALUMNO.
+           MOVE "B" TO WSS-OPCION-PAIS
+           MOVE REG-ALU-NRO-PAIS TO REG-NRO-PAIS-E
+           CALL WSC-RUTPAIS USING REGISTRO-PAIS
+           IF NOT WSS-PAIS-OK
+               ADD 1 TO WSV-CONT-ERRORES
+               MOVE REG-ALU-NRO-ALUMNO TO WSV-ERR-NRO-ALUMNO
+               MOVE REG-ALU-NOMBRE TO WSV-ERR-NOMBRE
+               MOVE REG-ALU-NRO-PAIS TO WSV-ERR-NRO-PAIS
+               DISPLAY WSV-LINEA-ERROR
+           END-IF.
+
+      *CIERRA LOS ARCHIVOS
+       30000-CERRAR-ARCHIVOS.
+           CLOSE ENTRADA-ALUMNOS
+           IF NOT WSS-FS-ALUMNOS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE ALUMNOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-ALUMNOS
+           END-IF.
+
+      *DA FIN AL PROGRAMA
+       40000-FIN-DEL-PROGRAMA.
+           STOP RUN.
