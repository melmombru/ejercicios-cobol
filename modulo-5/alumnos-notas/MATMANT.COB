@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: Melanie Mombru
+      * Date: 2026 08
+      * DESCRIPCION: Mantenimiento de materias.dat, permite modificar
+      *la descripcion o eliminar una materia ya cargada, ya que
+      *MATERIAS.COB solo permite agregar registros nuevos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MATMANT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT MATERIA                  ASSIGN TO DISK 'materias.dat'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WSS-FS-MATERIA.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MATERIA.
+       01 REG-MATERIA.
+           05 REG-NRO-MATERIA              PIC 9(02).
+           05 REG-DESCRIP-MATERIA          PIC X(25).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-MATERIA                   PIC X(02).
+           88 WSS-FS-MATERIA-OK                VALUE '00'.
+           88 WSS-FS-MATERIA-EOF               VALUE '10'.
+
+       01 WSV-CONT-MATERIA                 PIC S9(4) COMP.
+       01 WSC-MAX-MATERIAS                 PIC 9(03) VALUE 100.
+
+       01 WST-MATERIAS.
+           05 WST-MATERIA             OCCURS 100 TIMES INDEXED BY IND.
+               10 WST-NRO-MATERIA          PIC 9(02).
+               10 WST-DESCRIP-MATERIA      PIC X(25).
+               10 WST-BAJA                 PIC X(01) VALUE 'N'.
+                   88 WSS-MATERIA-DE-BAJA          VALUE 'S'.
+
+       01 WSV-BUSQUEDA-MAT                 PIC X(02).
+           88 WSS-BUSQUEDA-OK                  VALUE 'OK'.
+           88 WSS-BUSQUEDA-NO                  VALUE 'NO'.
+
+       01 WSV-NRO-MAT-E                    PIC 9(02).
+       01 WSV-DESCRIP-MAT-E                PIC X(25).
+       01 WSV-OPCION-MENU                  PIC 9(01).
+       01 WSV-OPCION-ACCION                PIC X(01).
+       01 WSV-CONT-CAMBIOS                 PIC S9(4) COMP VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-CARGAR-TABLA
+           PERFORM 20000-MENU UNTIL WSV-OPCION-MENU = 9
+           PERFORM 30000-GRABAR-TABLA
+           PERFORM 40000-FIN-DEL-PROGRAMA.
+
+      *LEE materias.dat COMPLETO Y LO CARGA EN MEMORIA
+       10000-CARGAR-TABLA.
+           MOVE 0 TO WSV-CONT-MATERIA
+           OPEN INPUT MATERIA
+           IF NOT WSS-FS-MATERIA-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE MATERIAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+               PERFORM 40000-FIN-DEL-PROGRAMA
+           END-IF
+           SET IND TO 1
+           PERFORM 11000-LEER-Y-CARGAR UNTIL WSS-FS-MATERIA-EOF
+           CLOSE MATERIA
+           IF NOT WSS-FS-MATERIA-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE MATERIAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+           END-IF.
+
+      *LEE UN REGISTRO Y LO CARGA EN LA TABLA, CONTROLANDO QUE NO
+      *SE SUPERE EL TAMANIO DE LA TABLA
+       11000-LEER-Y-CARGAR.
+           READ MATERIA
+           IF WSS-FS-MATERIA-OK
+               IF WSV-CONT-MATERIA >= WSC-MAX-MATERIAS
+                   DISPLAY 'TABLA DE MATERIAS LLENA, SE IGNORAN '
+                           'LOS REGISTROS RESTANTES'
+                   MOVE HIGH-VALUE TO WSS-FS-MATERIA
+               ELSE
+                   MOVE REG-NRO-MATERIA TO WST-NRO-MATERIA(IND)
+                   MOVE REG-DESCRIP-MATERIA TO WST-DESCRIP-MATERIA(IND)
+                   MOVE 'N' TO WST-BAJA(IND)
+                   ADD 1 TO WSV-CONT-MATERIA
+                   ADD 1 TO IND
+               END-IF
+           END-IF.
+
+      *MUESTRA EL MENU DE MANTENIMIENTO
+       20000-MENU.
+           DISPLAY '1. MODIFICAR DESCRIPCION DE UNA MATERIA'
+           DISPLAY '2. ELIMINAR UNA MATERIA'
+           DISPLAY '3. LISTAR MATERIAS CARGADAS'
+           DISPLAY '9. GRABAR CAMBIOS Y SALIR'
+           ACCEPT WSV-OPCION-MENU
+           EVALUATE WSV-OPCION-MENU
+               WHEN 1 PERFORM 21000-MODIFICAR-MATERIA
+               WHEN 2 PERFORM 22000-ELIMINAR-MATERIA
+               WHEN 3 PERFORM 23000-LISTAR-MATERIAS
+               WHEN 9 CONTINUE
+               WHEN OTHER DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+      *PIDE EL NRO DE MATERIA A MODIFICAR Y ACTUALIZA SU DESCRIPCION
+       21000-MODIFICAR-MATERIA.
+           DISPLAY 'INGRESE NRO DE MATERIA A MODIFICAR: '
+           ACCEPT WSV-NRO-MAT-E
+           PERFORM 25000-BUSCAR-MATERIA
+           IF WSS-BUSQUEDA-OK
+               DISPLAY 'DESCRIPCION ACTUAL: ' WST-DESCRIP-MATERIA(IND)
+               DISPLAY 'INGRESE LA NUEVA DESCRIPCION: '
+               ACCEPT WSV-DESCRIP-MAT-E
+               MOVE WSV-DESCRIP-MAT-E TO WST-DESCRIP-MATERIA(IND)
+               ADD 1 TO WSV-CONT-CAMBIOS
+               DISPLAY 'MATERIA ACTUALIZADA'
+           ELSE
+               DISPLAY 'NO EXISTE UNA MATERIA CON ESE NUMERO'
+           END-IF.
+
+      *PIDE EL NRO DE MATERIA A ELIMINAR Y LA MARCA DE BAJA
+       22000-ELIMINAR-MATERIA.
+           DISPLAY 'INGRESE NRO DE MATERIA A ELIMINAR: '
+           ACCEPT WSV-NRO-MAT-E
+           PERFORM 25000-BUSCAR-MATERIA
+           IF WSS-BUSQUEDA-OK
+               MOVE 'S' TO WST-BAJA(IND)
+               ADD 1 TO WSV-CONT-CAMBIOS
+               DISPLAY 'MATERIA ELIMINADA'
+           ELSE
+               DISPLAY 'NO EXISTE UNA MATERIA CON ESE NUMERO'
+           END-IF.
+
+      *LISTA LAS MATERIAS VIGENTES CARGADAS EN MEMORIA
+       23000-LISTAR-MATERIAS.
+           PERFORM VARYING IND FROM 1 BY 1
+                   UNTIL IND > WSV-CONT-MATERIA
+               IF NOT WSS-MATERIA-DE-BAJA(IND)
+                   DISPLAY WST-NRO-MATERIA(IND) ' '
+                           WST-DESCRIP-MATERIA(IND)
+               END-IF
+           END-PERFORM.
+
+      *BUSCA LA MATERIA VIGENTE POR SU NUMERO
+       25000-BUSCAR-MATERIA.
+           SET WSS-BUSQUEDA-NO TO TRUE
+           PERFORM VARYING IND FROM 1 BY 1
+                   UNTIL IND > WSV-CONT-MATERIA
+                       OR WSS-BUSQUEDA-OK
+               IF WST-NRO-MATERIA(IND) = WSV-NRO-MAT-E
+                       AND NOT WSS-MATERIA-DE-BAJA(IND)
+                   SET WSS-BUSQUEDA-OK TO TRUE
+               END-IF
+           END-PERFORM
+           IF WSS-BUSQUEDA-OK
+               COMPUTE IND = IND - 1
+           END-IF.
+
+      *GRABA LA TABLA COMPLETA DE NUEVO EN materias.dat, SIN LAS
+      *MATERIAS MARCADAS DE BAJA
+       30000-GRABAR-TABLA.
+           IF WSV-CONT-CAMBIOS = 0
+               DISPLAY 'NO SE REALIZARON CAMBIOS, NO SE REGRABA'
+           ELSE
+               OPEN OUTPUT MATERIA
+               IF NOT WSS-FS-MATERIA-OK
+                   DISPLAY 'ERROR EN EL OPEN DE SALIDA DE MATERIAS'
+                   DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+               ELSE
+                   PERFORM VARYING IND FROM 1 BY 1
+                           UNTIL IND > WSV-CONT-MATERIA
+                       IF NOT WSS-MATERIA-DE-BAJA(IND)
+                           MOVE WST-NRO-MATERIA(IND) TO REG-NRO-MATERIA
+                           MOVE WST-DESCRIP-MATERIA(IND)
+                               TO REG-DESCRIP-MATERIA
+                           WRITE REG-MATERIA
+                           IF NOT WSS-FS-MATERIA-OK
+                               DISPLAY 'ERROR EN EL WRITE DE SALIDA DE '
+                                       'MATERIAS'
+                               DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   CLOSE MATERIA
+                   IF NOT WSS-FS-MATERIA-OK
+                       DISPLAY 'ERROR EN EL CLOSE DE SALIDA DE MATERIAS'
+                       DISPLAY 'FILE STATUS ' WSS-FS-MATERIA
+                   ELSE
+                       DISPLAY 'CAMBIOS GRABADOS EN materias.dat'
+                   END-IF
+               END-IF
+           END-IF.
+
+      *DA FIN AL PROGRAMA
+       40000-FIN-DEL-PROGRAMA.
+           STOP RUN.
