@@ -3,11 +3,18 @@
                10 WSS-OPCION-PAIS           PIC X(01).
                    88 WSS-CARGA-PAIS                VALUE "A".
                    88 WSS-BUSCAR-PAIS               VALUE "B".
+                   88 WSS-BUSCAR-PAIS-NOMBRE        VALUE "N".
                10 REG-PAIS-E.
                    15 REG-NRO-PAIS-E        PIC 9(03).
+                   15 REG-DESCRIP-PAIS-E    PIC X(20).
            05 DATOS-RETORNO.
                10 REG-PAIS-R.
                    15 REG-DESCRIP-PAIS-R    PIC X(20).
+               10 REG-PAIS-R-COINCIDENCIAS.
+                   15 REG-PAIS-R-CANT       PIC 9(02).
+                   15 REG-PAIS-R-ITEM       OCCURS 10 TIMES.
+                       20 REG-PAIS-R-NRO    PIC 9(03).
+                       20 REG-PAIS-R-DESC   PIC X(20).
            05 STATUS-DATOS.
                10 WSV-ST-RETORNO-PAIS       PIC 9(02) VALUE 00.
                    88 WSS-PAIS-OK                    VALUE 00.
