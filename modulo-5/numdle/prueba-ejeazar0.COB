@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: prueba rutina EJEAZAR0, incluyendo una semilla
+      *   cuyos ultimos 2 digitos son "00" (antes provocaba una
+      *   division por cero en 2000-PROCESO-CENTRAL)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PRUE-RUTINA1.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WSC-RUTINA                  PIC X(8) VALUE "EJEAZAR0".
+
+       01  AREA-COMUNICACION.
+           05 CAMPO-SEMILLA            PIC 9(04).
+           05 CAMPO-INCOGNITO          PIC X(04).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 0001-PROBAR-SEMILLA-NORMAL
+           PERFORM 0002-PROBAR-SEMILLA-DEGENERADA
+           PERFORM 0003-PROBAR-SIN-SEMILLA
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *SEMILLA COMUN, SOLO PARA VER QUE DEVUELVE ALGO REPETIBLE
+       0001-PROBAR-SEMILLA-NORMAL.
+           MOVE 1234 TO CAMPO-SEMILLA
+           CALL WSC-RUTINA USING AREA-COMUNICACION
+           DISPLAY "SEMILLA 1234 -> " CAMPO-INCOGNITO
+           MOVE 1234 TO CAMPO-SEMILLA
+           CALL WSC-RUTINA USING AREA-COMUNICACION
+           DISPLAY "SEMILLA 1234 DE NUEVO -> " CAMPO-INCOGNITO.
+
+      *SEMILLA TERMINADA EN "00": ESTO ANTES HACIA QUE HM QUEDARA EN
+      *CERO Y EL PROGRAMA ABORTARA POR DIVISION POR CERO
+       0002-PROBAR-SEMILLA-DEGENERADA.
+           MOVE 1200 TO CAMPO-SEMILLA
+           CALL WSC-RUTINA USING AREA-COMUNICACION
+           DISPLAY "SEMILLA 1200 -> " CAMPO-INCOGNITO.
+
+      *SIN SEMILLA: SIGUE TOMANDO LA HORA DEL SISTEMA
+       0003-PROBAR-SIN-SEMILLA.
+           MOVE 0 TO CAMPO-SEMILLA
+           CALL WSC-RUTINA USING AREA-COMUNICACION
+           DISPLAY "SIN SEMILLA -> " CAMPO-INCOGNITO.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
