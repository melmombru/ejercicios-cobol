@@ -4,6 +4,18 @@
       * DESCRIPCION:
       * Tectonics: cobc
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se valida que los numeros ingresados sean realmente
+      *   numericos (se vuelve a pedir el dato si no lo son), la
+      *   dificultad elegida ahora define la cantidad de intentos
+      *   permitidos, se agrega el resultado posicion por posicion
+      *   (ACIERTO/PRESENTE/NO ESTA) y un marcador de partidas
+      *   ganadas/perdidas con la opcion de jugar de nuevo.
+      * 2026 08 - Se corrige 11000-GENERAR-NRO: desde que
+      *   AREA-COMUNICACION empieza con CAMPO-SEMILLA, el MOVE por
+      *   grupo tomaba esos primeros 4 bytes en vez de la secuencia
+      *   generada en CAMPO-INCOGNITO. Ahora mueve CAMPO-INCOGNITO
+      *   directamente.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJJUENRO.
@@ -35,6 +47,7 @@
             88 WSS-INTERMEDIO                       VALUE 2.
             88 WSS-DIFICIL                          VALUE 3.
 
+       01 WSC-MAX-INTENTOS                     PIC 9(02) VALUE 5.
        01 WSV-INTENTOS                         PIC 9(02).
 
        01 WST-NUMS-INCOG.
@@ -46,14 +59,40 @@
            05 WST-NUMERO                       PIC 9(01)
                                                OCCURS 4 TIMES
                                                INDEXED BY J.
+       01 WSV-ENTRADA-NUMEROS                  PIC X(04).
+       01 WSV-ENTRADA-VALIDA                   PIC X(01).
+           88 WSS-ENTRADA-VALIDA                     VALUE 'S'.
+
        01 WSV-NRO-ADIVINADOS.
             05 WSV-CORRECTOS                   PIC 9(01).
             05 WSV-POSICION-E                  PIC 9(01).
+
+       01 WST-SECRETO-USADO.
+           05 WST-SEC-USADO                    PIC X(01)
+                                               OCCURS 4 TIMES
+                                               INDEXED BY K.
+       01 WST-RESULTADO-POSICION.
+           05 WST-RES-POS                      PIC X(01)
+                                               OCCURS 4 TIMES
+                                               INDEXED BY L.
+               88 WSS-RES-ACIERTO                    VALUE 'A'.
+               88 WSS-RES-PRESENTE                   VALUE 'P'.
+               88 WSS-RES-AUSENTE                    VALUE 'N'.
+
+       01 WSV-LINEA-FEEDBACK                   PIC X(60).
+       01 WSV-PTR-FEEDBACK                     PIC 9(02).
+
+       01 WSV-PARTIDAS-GANADAS                 PIC 9(03) VALUE 0.
+       01 WSV-PARTIDAS-PERDIDAS                PIC 9(03) VALUE 0.
+       01 WSV-JUGAR-DE-NUEVO                   PIC X(01).
+           88 WSS-JUGAR-DE-NUEVO-SI                  VALUE 'S' 's'.
+
       **RUTINA---------------------------------------------------------*
        01  WSC-RUTAZAR                        PIC X(09)
                                                     VALUE "EJEAZAR0".
 
        01 AREA-COMUNICACION.
+           05 CAMPO-SEMILLA       PIC 9(04) VALUE 0.
            05 CAMPO-INCOGNITO      PIC X(4).
       **SALIDA--------------------------------------------------------*
        01 WSV-LINEA-JUEGO.
@@ -88,66 +127,68 @@
       *-----------------------
        PROCEDURE DIVISION.
        0000-PROCESO.
-           PERFORM 10000-INICIO
-           PERFORM 20000-JUEGO
+           PERFORM 12000-BIENVENIDA
+           PERFORM UNTIL NOT WSS-JUGAR-DE-NUEVO-SI
+               PERFORM 10000-INICIO
+               PERFORM 20000-JUEGO
+               PERFORM 40000-PREGUNTAR-JUGAR-DE-NUEVO
+           END-PERFORM
            PERFORM 30000-FIN-DEL-PROGRAMA.
 
-      *PIDE INGRESO DE FECHA, CARGA LAS TABLAS DE MATERIAS Y PAISES, Y
-      *ABRE LOS ARCHIVOS A LEER.
+      *GENERA EL NRO A ADIVINAR Y PIDE LA DIFICULTAD DE LA PARTIDA
        10000-INICIO.
+           PERFORM 10500-PEDIR-SEMILLA
            PERFORM 11000-GENERAR-NRO
-           PERFORM 12000-BIENVENIDA
            PERFORM 13000-ELEGIR-DIF.
 
-      *LLAMA A LA RUTINA PARA EL INGRESO DE LA FECHA
-      *HASTA QUE SEA CORRECTA
+      *PREGUNTA LA SEMILLA A USAR (0 = SECUENCIA AL AZAR SEGUN LA
+      *HORA DEL SISTEMA). PERMITE REPETIR UNA PARTIDA PARA REPRODUCIR
+      *UN PROBLEMA REPORTADO EN EL PUNTAJE
+       10500-PEDIR-SEMILLA.
+           DISPLAY "SEMILLA PARA REPETIR UNA PARTIDA (0 = AL AZAR): "
+           ACCEPT CAMPO-SEMILLA.
+
+      *LLAMA A LA RUTINA QUE GENERA LA SECUENCIA A ADIVINAR
        11000-GENERAR-NRO.
            CALL WSC-RUTAZAR USING AREA-COMUNICACION
-           MOVE AREA-COMUNICACION TO WST-NUMS-INCOG
-           DISPLAY WST-NUMS-INCOG.
+           MOVE CAMPO-INCOGNITO TO WST-NUMS-INCOG.
 
-      *LLAMA A LAS RUTINAS PARA CARGAR LAS TABLAS DE MATERIAS Y PAISES
+      *MUESTRA EL ENCABEZADO DEL JUEGO
        12000-BIENVENIDA.
            DISPLAY WSV-LINEA
            DISPLAY WSV-LINEA-JUEGO
-           DISPLAY WSV-LINEA.
+           DISPLAY WSV-LINEA
+           MOVE 'S' TO WSV-JUGAR-DE-NUEVO.
 
-      *ELEGIR DIFICULTAD
+      *PIDE LA DIFICULTAD Y DEFINE LA CANTIDAD DE INTENTOS PERMITIDOS
        13000-ELEGIR-DIF.
            INITIALIZE WSV-INTENTOS
-           DISPLAY WSV-INTENTOS
            DISPLAY WSV-LINEA-DIFICULTAD
            DISPLAY WSV-LINEA-FACIL
            DISPLAY WSV-LINEA-INTERMEDIO
            DISPLAY WSV-LINEA-DIFICIL
-           SET WSS-FACIL TO TRUE.
-      *    ACCEPT WSV-DIFICULTAD.
+           ACCEPT WSV-DIFICULTAD
+           EVALUATE TRUE
+           WHEN WSS-FACIL
+               MOVE 8 TO WSC-MAX-INTENTOS
+           WHEN WSS-INTERMEDIO
+               MOVE 5 TO WSC-MAX-INTENTOS
+           WHEN WSS-DIFICIL
+               MOVE 3 TO WSC-MAX-INTENTOS
+           WHEN OTHER
+               DISPLAY "DIFICULTAD INVALIDA, SE USA INTERMEDIO"
+               SET WSS-INTERMEDIO TO TRUE
+               MOVE 5 TO WSC-MAX-INTENTOS
+           END-EVALUATE.
 
-      *REALIZAR APAREO DE UNO A MUCHOS
+      *CICLO PRINCIPAL: PIDE NUMEROS Y LOS COMPARA CONTRA LA SECUENCIA
+      *HASTA ACERTAR O AGOTAR LOS INTENTOS PERMITIDOS
        20000-JUEGO.
-           PERFORM UNTIL WSV-INTENTOS >= 5 OR WSS-FS-JUEGO-OK
-               PERFORM 21000-PERDIR-NROS
-               MOVE ZEROES TO WSV-NRO-ADIVINADOS
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-                 SET WSS-FS-NUM-ER TO TRUE
-                 PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4 
-                 OR WSS-FS-NUM-OK
-                      IF WST-NUM-INCOG(I) = WST-NUMERO(J) 
-                      AND WSS-FS-NUM-ER
-                           IF I = J
-                                ADD 1 TO WSV-CORRECTOS
-                                SET WSS-FS-NUM-OK TO TRUE
-                                IF WSS-FS-NUM-POS
-                                     COMPUTE WSV-POSICION-E = 
-                                     WSV-POSICION-E - 1
-                                END-IF
-                           ELSE
-                                ADD 1 TO WSV-POSICION-E
-                                SET WSS-FS-NUM-POS TO TRUE
-                           END-IF
-                      END-IF
-                 END-PERFORM
-               END-PERFORM
+           SET WSS-FS-JUEGO-EOF TO TRUE
+           PERFORM UNTIL WSV-INTENTOS >= WSC-MAX-INTENTOS
+                   OR WSS-FS-JUEGO-OK
+               PERFORM 21000-PEDIR-NROS
+               PERFORM 23000-COMPARAR-NUMEROS
                IF WSV-CORRECTOS NOT= 4
                  PERFORM 22000-MOSTRAR-RESULTADOS
                  ADD 1 TO WSV-INTENTOS
@@ -157,17 +198,96 @@
            END-PERFORM
            IF WSS-FS-JUEGO-OK
               DISPLAY "GANO, LA SECUENCIA ERA: " WST-NUMS-INCOG
+              ADD 1 TO WSV-PARTIDAS-GANADAS
            ELSE
               DISPLAY "PERDIO, LA SECUENCIA ERA: " WST-NUMS-INCOG
-           END-IF.
+              ADD 1 TO WSV-PARTIDAS-PERDIDAS
+           END-IF
+           DISPLAY "PARTIDAS GANADAS: " WSV-PARTIDAS-GANADAS
+                   " / PERDIDAS: " WSV-PARTIDAS-PERDIDAS.
+
+      *PIDE LOS 4 NUMEROS A ADIVINAR, VALIDANDO QUE SEAN NUMERICOS
+       21000-PEDIR-NROS.
+           MOVE 'N' TO WSV-ENTRADA-VALIDA
+           PERFORM UNTIL WSS-ENTRADA-VALIDA
+               DISPLAY "INGRESE 4 NUMEROS (sin espacios):"
+               ACCEPT WSV-ENTRADA-NUMEROS
+               IF WSV-ENTRADA-NUMEROS IS NUMERIC
+                   MOVE WSV-ENTRADA-NUMEROS TO WST-NUMEROS
+                   MOVE 'S' TO WSV-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY "ENTRADA INVALIDA, DEBE INGRESAR 4 DIGITOS"
+               END-IF
+           END-PERFORM.
 
-       21000-PERDIR-NROS.
-           DISPLAY "INGRESE NUMEROS:"
-           ACCEPT WST-NUMEROS.
+      *COMPARA LOS NUMEROS INGRESADOS CONTRA LA SECUENCIA SECRETA,
+      *MARCANDO POR POSICION SI ES UN ACIERTO, ESTA PRESENTE EN OTRA
+      *POSICION, O NO ESTA EN LA SECUENCIA
+       23000-COMPARAR-NUMEROS.
+           MOVE ZEROES TO WSV-NRO-ADIVINADOS
+           MOVE ALL 'N' TO WST-SECRETO-USADO
+           MOVE ALL 'N' TO WST-RESULTADO-POSICION
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
+               IF WST-NUMERO(J) = WST-NUM-INCOG(J)
+                   SET WSS-RES-ACIERTO(J) TO TRUE
+                   MOVE 'S' TO WST-SEC-USADO(J)
+                   ADD 1 TO WSV-CORRECTOS
+               END-IF
+           END-PERFORM
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
+               IF NOT WSS-RES-ACIERTO(J)
+                   PERFORM VARYING K FROM 1 BY 1 UNTIL K > 4
+                           OR WSS-RES-PRESENTE(J)
+                       IF WST-SEC-USADO(K) = 'N'
+                       AND WST-NUMERO(J) = WST-NUM-INCOG(K)
+                           SET WSS-RES-PRESENTE(J) TO TRUE
+                           MOVE 'S' TO WST-SEC-USADO(K)
+                           ADD 1 TO WSV-POSICION-E
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
 
+      *ARMA Y MUESTRA LA LINEA DE RESULTADOS (CANTIDADES Y EL DETALLE
+      *POSICION POR POSICION)
        22000-MOSTRAR-RESULTADOS.
            DISPLAY "NUMEROS CORRECTOS: " WSV-CORRECTOS
-           DISPLAY "NUMEROS EN POSICION INCORRECTA: " WSV-POSICION-E.
+           DISPLAY "NUMEROS EN POSICION INCORRECTA: " WSV-POSICION-E
+           PERFORM 22100-ARMAR-FEEDBACK
+           DISPLAY WSV-LINEA-FEEDBACK.
+
+      *ARMA LA LINEA DE FEEDBACK POSICION POR POSICION, INDICANDO
+      *ACIERTO/PRESENTE/NO-ESTA PARA CADA UNO DE LOS 4 DIGITOS. SE
+      *USA WITH POINTER EN VEZ DE RELEER WSV-LINEA-FEEDBACK CON
+      *DELIMITED BY SPACE, YA QUE "NO ESTA" TIENE UN ESPACIO ADENTRO
+      *Y TRUNCARIA LA RELECTURA AHI, PERDIENDO LO YA ARMADO
+       22100-ARMAR-FEEDBACK.
+           MOVE SPACES TO WSV-LINEA-FEEDBACK
+           MOVE 1 TO WSV-PTR-FEEDBACK
+           PERFORM VARYING L FROM 1 BY 1 UNTIL L > 4
+               EVALUATE TRUE
+               WHEN WSS-RES-ACIERTO(L)
+                   STRING "[" WST-NUMERO(L) "=ACIERTO] "
+                       DELIMITED BY SIZE
+                       INTO WSV-LINEA-FEEDBACK
+                       WITH POINTER WSV-PTR-FEEDBACK
+               WHEN WSS-RES-PRESENTE(L)
+                   STRING "[" WST-NUMERO(L) "=PRESENTE] "
+                       DELIMITED BY SIZE
+                       INTO WSV-LINEA-FEEDBACK
+                       WITH POINTER WSV-PTR-FEEDBACK
+               WHEN OTHER
+                   STRING "[" WST-NUMERO(L) "=NO ESTA] "
+                       DELIMITED BY SIZE
+                       INTO WSV-LINEA-FEEDBACK
+                       WITH POINTER WSV-PTR-FEEDBACK
+               END-EVALUATE
+           END-PERFORM.
+
+      *PREGUNTA SI SE QUIERE JUGAR OTRA PARTIDA
+       40000-PREGUNTAR-JUGAR-DE-NUEVO.
+           DISPLAY "DESEA JUGAR DE NUEVO? (S/N)"
+           ACCEPT WSV-JUGAR-DE-NUEVO.
 
       *DA FIN AL PROGRAMA
        30000-FIN-DEL-PROGRAMA.
