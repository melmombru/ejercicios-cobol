@@ -1,8 +1,24 @@
       ******************************************************************
       * Author: Diego
       * Date:2022-02
-      * Purpose:
+      * Purpose: Genera un numero de 4 digitos al azar (CAMPO-INCOGNITO)
+      *   a partir de la hora del sistema.
       * Tectonics: cobc
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agrega CAMPO-SEMILLA en el area de comunicacion.
+      *   Si se invoca en 0 (valor por defecto) el numero se sigue
+      *   generando a partir de la hora del sistema como siempre; si
+      *   se invoca con un valor distinto de 0, ese valor se usa como
+      *   semilla para que la secuencia generada sea repetible (util
+      *   para pruebas).
+      * 2026 08 - 2100-CARGAR-HORARIO-DESDE-SEMILLA ya no copia los
+      *   mismos 4 digitos de la semilla en las dos mitades de
+      *   HORARIO (eso hacia que HM y HX fueran siempre iguales, y
+      *   si la semilla terminaba en "00" HM quedaba en cero); ahora
+      *   la segunda mitad se desplaza, y de cualquier forma se
+      *   corrige HM a 1 si llegara a dar cero, para que el COMPUTE
+      *   NUMERO nunca divida por cero.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJEAZAR0.
@@ -24,6 +40,7 @@
               02  HS               PIC 99.
                02  HX              PIC 99.
          01  NUMERO                PIC 9(6).
+         01  WSV-SEMILLA-ALT       PIC 9(4).
 
 
         01 CAMPO-AZAR.
@@ -32,6 +49,7 @@
 
        LINKAGE SECTION.
         01 AREA-COMUNICACION.
+           05 CAMPO-SEMILLA        PIC 9(04).
            05 CAMPO-INCOGNITO      PIC X(4).
 
 
@@ -55,9 +73,16 @@
        2000-PROCESO-CENTRAL.
            DISPLAY WSC-PROCESO
 
-      *      tomando la hora del sistema  obtenemos los 2 1eros digitos
-      *         valor con calculo azaroso
-           ACCEPT HORARIO FROM TIME.
+      *      si se recibio una semilla se usa esa, sino se toma la
+      *         hora del sistema (valor con calculo azaroso)
+           IF CAMPO-SEMILLA = 0
+               ACCEPT HORARIO FROM TIME
+           ELSE
+               PERFORM 2100-CARGAR-HORARIO-DESDE-SEMILLA
+           END-IF.
+           IF HM = 0
+               MOVE 1 TO HM
+           END-IF.
            COMPUTE NUMERO = (HH * HX) / HM + HS.
 
 
@@ -66,10 +91,18 @@
       *      tomando la hora del sistema  obtenemos los 2 sig digitos
       *         valor con calculo azaroso
 
-           ACCEPT HORARIO FROM TIME.
+           IF CAMPO-SEMILLA = 0
+               ACCEPT HORARIO FROM TIME
+           ELSE
+               ADD 1 TO CAMPO-SEMILLA
+               PERFORM 2100-CARGAR-HORARIO-DESDE-SEMILLA
+           END-IF.
            COMPUTE HH =  HH + HX
            COMPUTE HX = HX + HM
            COMPUTE HS = HS + HH
+           IF HM = 0
+               MOVE 1 TO HM
+           END-IF.
            COMPUTE NUMERO = (HH * HX) / HM + HS.
 
 
@@ -78,6 +111,15 @@
            DISPLAY 'DEVUELVE NRO ' MASCARA
            MOVE    CAMPO-AZAR  TO CAMPO-INCOGNITO .
 
+      *CARGA HORARIO A PARTIR DE LA SEMILLA RECIBIDA, DESPLAZANDO LA
+      *SEGUNDA MITAD PARA QUE NO QUEDE IGUAL A LA PRIMERA (SI NO, HM
+      *Y HX SIEMPRE COINCIDIRIAN)
+       2100-CARGAR-HORARIO-DESDE-SEMILLA.
+           MOVE CAMPO-SEMILLA TO HORARIO(1:4)
+           COMPUTE WSV-SEMILLA-ALT =
+                   FUNCTION MOD(CAMPO-SEMILLA + 37, 10000)
+           MOVE WSV-SEMILLA-ALT TO HORARIO(5:4).
+
        3000-FINAL.
             DISPLAY WSC-FIN WSC-PROGRAMA.
 
