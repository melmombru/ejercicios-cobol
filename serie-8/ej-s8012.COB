@@ -3,6 +3,11 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio funcion matematica
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se admite una cadena de hasta 2 operadores (3
+      *   operandos) en lugar de uno solo, respetando la precedencia
+      *   habitual (* y / antes de + y -) en vez de resolver siempre
+      *   de izquierda a derecha.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJES8012.
@@ -21,88 +26,157 @@
        01  WSV-FUNCION             PIC X(30).
 
        01  WSV-FORMATO-OPERACION.
-           05 WSV-DATO             PIC X(05) OCCURS 5 TIMES 
+           05 WSV-DATO             PIC X(05) OCCURS 5 TIMES
                                                INDEXED BY K.
+       01  WSV-CANT-DATOS          PIC 9(01) VALUE 0.
 
-       01  WSV-DATOS-NUMERICOS.
-           05 WSV-DATO-1           PIC 9(05).
-           05 WSV-DATO-2           PIC 9(05).
-       
-       01  WSV-INDICES.         
+      *OPERANDOS Y OPERADORES YA SEPARADOS DE WSV-FORMATO-OPERACION
+       01  WSV-OPERANDOS.
+           05 WSV-OPERANDO         PIC S9(07) OCCURS 3 TIMES.
+       01  WSV-OPERADORES.
+           05 WSV-OPERADOR         PIC X(01) OCCURS 2 TIMES.
+       01  WSV-CANT-OPERADORES     PIC 9(01) VALUE 0.
+
+      *DATOS DE TRABAJO DE LA RUTINA APLICAR-OPERADOR (UNA SOLA
+      *OPERACION BINARIA POR VEZ)
+       01  WSV-OP-A                PIC S9(07).
+       01  WSV-OP-B                PIC S9(07).
+       01  WSV-OP-SIGNO            PIC X(01).
+       01  WSV-OP-RESULTADO        PIC S9(07).
+
+       01  WSV-INDICES.
            05 I                    PIC 9(02).
            05 J                    PIC 9(02).
 
-       77  WSV-RESULTADO           PIC S9(05) VALUE 0.
-       01  WSV-CONTADOR            PIC 9(01).
-           88 WSS-PRIMER-CONTADOR      VALUE 1.
-           88 WSS-SEGUNDO-CONTADOR     VALUE 2.
+       77  WSV-RESULTADO           PIC S9(07) VALUE 0.
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
            PERFORM INGRESO-DE-DATOS
            PERFORM SEPARAR-FUNCION
+           PERFORM ARMAR-OPERANDOS-Y-OPERADORES
            PERFORM REALIZAR-OPERACION
            PERFORM MOSTRAR-RESULTADOS
            PERFORM FIN-DEL-PROGRAMA.
 
        INGRESO-DE-DATOS.
-           DISPLAY "INGRESE FUNCION: " 
+           DISPLAY "INGRESE FUNCION: "
            ACCEPT WSV-FUNCION.
 
-      *BUSCAR LA PALABRA EN LA FRASE
+      *SEPARA LA FUNCION INGRESADA EN TOKENS (NUMEROS Y OPERADORES)
+      *SEPARADOS POR ESPACIOS, HASTA 5 TOKENS COMO MAXIMO (3
+      *OPERANDOS Y 2 OPERADORES)
        SEPARAR-FUNCION.
+           MOVE 0 TO WSV-CANT-DATOS
            MOVE 1 TO J
-           MOVE 1 TO K
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 30 
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 30
            OR WSV-FUNCION(I:1) = "="
                IF WSV-FUNCION(I:1) = " " THEN
-                   MOVE WSV-FUNCION(J:I - J) TO WSV-DATO(K)
-                   ADD 1 TO K
+                   IF I > J
+                       PERFORM GUARDAR-TOKEN
+                   END-IF
                    MOVE I TO J
                    ADD 1 TO J
                ELSE
                    CONTINUE
                END-IF
+           END-PERFORM
+           IF I > J
+               PERFORM GUARDAR-TOKEN
+           END-IF.
+
+      *AGREGA EL TOKEN WSV-FUNCION(J:I - J) A WSV-DATO
+       GUARDAR-TOKEN.
+           IF WSV-CANT-DATOS < 5
+               ADD 1 TO WSV-CANT-DATOS
+               SET K TO WSV-CANT-DATOS
+               MOVE WSV-FUNCION(J:I - J) TO WSV-DATO(K)
+           END-IF.
+
+      *PASA LOS TOKENS (ALTERNADOS NUMERO/OPERADOR/NUMERO/...) A LOS
+      *ARRAYS WSV-OPERANDO Y WSV-OPERADOR
+       ARMAR-OPERANDOS-Y-OPERADORES.
+           MOVE 0 TO WSV-CANT-OPERADORES
+           PERFORM VARYING K FROM 1 BY 2 UNTIL K > WSV-CANT-DATOS
+               COMPUTE I = (K + 1) / 2
+               MOVE WSV-DATO(K) TO WSV-OPERANDO(I)
+           END-PERFORM
+           PERFORM VARYING K FROM 2 BY 2 UNTIL K > WSV-CANT-DATOS
+               COMPUTE I = K / 2
+               MOVE WSV-DATO(K)(1:1) TO WSV-OPERADOR(I)
+               ADD 1 TO WSV-CANT-OPERADORES
            END-PERFORM.
 
-      *MUESTRA POR PANTALLA EL RESULTADO      
+      *RESUELVE LA EXPRESION SEGUN LA CANTIDAD DE OPERADORES HALLADA,
+      *RESPETANDO LA PRECEDENCIA DE * Y / SOBRE + Y -
+       REALIZAR-OPERACION.
+           EVALUATE WSV-CANT-OPERADORES
+               WHEN 0
+                   MOVE WSV-OPERANDO(1) TO WSV-RESULTADO
+               WHEN 1
+                   MOVE WSV-OPERANDO(1) TO WSV-OP-A
+                   MOVE WSV-OPERANDO(2) TO WSV-OP-B
+                   MOVE WSV-OPERADOR(1) TO WSV-OP-SIGNO
+                   PERFORM APLICAR-OPERADOR
+                   MOVE WSV-OP-RESULTADO TO WSV-RESULTADO
+               WHEN 2
+                   PERFORM REALIZAR-OPERACION-CON-PRECEDENCIA
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *CASO DE 2 OPERADORES (3 OPERANDOS): SI EL PRIMER OPERADOR ES
+      *ADITIVO Y EL SEGUNDO ES MULTIPLICATIVO, HAY QUE RESOLVER
+      *PRIMERO EL SEGUNDO TERMINO (B op2 C) Y RECIEN DESPUES SUMARLO/
+      *RESTARLO AL PRIMER OPERANDO; EN CUALQUIER OTRA COMBINACION LA
+      *RESOLUCION DE IZQUIERDA A DERECHA YA RESPETA LA PRECEDENCIA
+       REALIZAR-OPERACION-CON-PRECEDENCIA.
+           IF (WSV-OPERADOR(1) = "+" OR WSV-OPERADOR(1) = "-")
+           AND (WSV-OPERADOR(2) = "*" OR WSV-OPERADOR(2) = "/")
+               MOVE WSV-OPERANDO(2) TO WSV-OP-A
+               MOVE WSV-OPERANDO(3) TO WSV-OP-B
+               MOVE WSV-OPERADOR(2) TO WSV-OP-SIGNO
+               PERFORM APLICAR-OPERADOR
+               MOVE WSV-OPERANDO(1) TO WSV-OP-A
+               MOVE WSV-OP-RESULTADO TO WSV-OP-B
+               MOVE WSV-OPERADOR(1) TO WSV-OP-SIGNO
+               PERFORM APLICAR-OPERADOR
+           ELSE
+               MOVE WSV-OPERANDO(1) TO WSV-OP-A
+               MOVE WSV-OPERANDO(2) TO WSV-OP-B
+               MOVE WSV-OPERADOR(1) TO WSV-OP-SIGNO
+               PERFORM APLICAR-OPERADOR
+               MOVE WSV-OP-RESULTADO TO WSV-OP-A
+               MOVE WSV-OPERANDO(3) TO WSV-OP-B
+               MOVE WSV-OPERADOR(2) TO WSV-OP-SIGNO
+               PERFORM APLICAR-OPERADOR
+           END-IF
+           MOVE WSV-OP-RESULTADO TO WSV-RESULTADO.
+
+      *APLICA UNA SOLA OPERACION BINARIA (WSV-OP-A WSV-OP-SIGNO
+      *WSV-OP-B) Y DEJA EL RESULTADO EN WSV-OP-RESULTADO
+       APLICAR-OPERADOR.
+           EVALUATE WSV-OP-SIGNO
+               WHEN "+"
+                   COMPUTE WSV-OP-RESULTADO = WSV-OP-A + WSV-OP-B
+               WHEN "-"
+                   COMPUTE WSV-OP-RESULTADO = WSV-OP-A - WSV-OP-B
+               WHEN "*"
+                   COMPUTE WSV-OP-RESULTADO = WSV-OP-A * WSV-OP-B
+               WHEN "/"
+                   IF WSV-OP-B = 0
+                       DISPLAY "ERROR: DIVISION POR CERO"
+                       MOVE 0 TO WSV-OP-RESULTADO
+                   ELSE
+                       COMPUTE WSV-OP-RESULTADO = WSV-OP-A / WSV-OP-B
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *MUESTRA POR PANTALLA EL RESULTADO
        MOSTRAR-RESULTADOS.
            DISPLAY "RESULTADO " WSV-RESULTADO.
-           
-        REALIZAR-OPERACION.
-           SET WSS-PRIMER-CONTADOR TO TRUE
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 5
-               IF WSS-PRIMER-CONTADOR
-                   EVALUATE WSV-DATO(K)
-                   WHEN "+"
-                       MOVE WSV-DATO(K - 1) TO WSV-DATO-1
-                       MOVE WSV-DATO(K + 1) TO WSV-DATO-2
-                       COMPUTE WSV-RESULTADO = WSV-DATO-1 + WSV-DATO-2 
-                       SET  WSS-SEGUNDO-CONTADOR TO TRUE
-                   WHEN "-"
-                       MOVE WSV-DATO(K - 1) TO WSV-DATO-1
-                       MOVE WSV-DATO(K + 1) TO WSV-DATO-2
-                       COMPUTE WSV-RESULTADO = WSV-DATO-1 - WSV-DATO-2 
-                       SET  WSS-SEGUNDO-CONTADOR TO TRUE
-                   WHEN OTHER
-                       CONTINUE
-                   END-EVALUATE
-               ELSE 
-                   EVALUATE WSV-DATO(K)
-                   WHEN "+"
-                       MOVE WSV-DATO(K + 1) TO WSV-DATO-2
-                       COMPUTE WSV-RESULTADO = 
-                       WSV-RESULTADO + WSV-DATO-2
-                   WHEN "-"
-                       MOVE WSV-DATO(K + 1) TO WSV-DATO-2
-                       COMPUTE WSV-RESULTADO = 
-                       WSV-RESULTADO - WSV-DATO-2 
-                   WHEN OTHER
-                       CONTINUE
-                   END-EVALUATE
-               END-IF
-           END-PERFORM.
 
        FIN-DEL-PROGRAMA.
            STOP RUN.
-         
\ No newline at end of file
