@@ -0,0 +1,210 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Concilia SERVICIO.DAT (EJES6013) contra CUENTA.DAT
+      *(EJES6012/EJES6014): suma el monto facturado de cada cuenta en
+      *SERVICIO.DAT y lo compara contra el saldo cargado para esa misma
+      *cuenta en CUENTA.DAT, e informa las cuentas de SERVICIO.DAT que
+      *no tienen un registro de CUENTA.DAT.
+      *
+      *CUENTA.DAT guarda un unico saldo por cuenta (no hay un saldo por
+      *REG-PERIODO-FACT), asi que la conciliacion compara el total
+      *facturado en SERVICIO.DAT (sumando todos los periodos de esa
+      *cuenta) contra ese saldo unico.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJES6015.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SERVICIOS        ASSIGN TO DISK 'SERVICIO.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-SERVICIOS.
+
+       SELECT CUENTAS          ASSIGN TO DISK 'CUENTA.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-CUENTAS.
+
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SERVICIOS.
+       01 REG-SERVICIO.
+           05 REG-COD-SERVICIO     PIC X(03).
+           05 REG-NRO-CUENTA-S     PIC 9(08).
+           05 REG-DESCRIP-SERV     PIC X(30).
+           05 REG-PERIODO-FACT     PIC X(06).
+           05 REG-MONTO-FACTURA    PIC S9(05)V9(02).
+
+       FD CUENTAS.
+       01 REG-CUENTA.
+           05 REG-NRO-CUENTA-C     PIC X(08).
+           05 REG-COD-CLIENTE      PIC 9(08).
+           05 REG-MONTO-CUENTA     PIC S9(15)V9(02).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-SERVICIOS         PIC X(02).
+           88 WSS-FS-SERVICIOS-OK      VALUE '00'.
+           88 WSS-FS-SERVICIOS-EOF     VALUE '10'.
+
+       01 WSS-FS-CUENTAS           PIC X(02).
+           88 WSS-FS-CUENTAS-OK        VALUE '00'.
+           88 WSS-FS-CUENTAS-EOF       VALUE '10'.
+
+       01 WSC-MAX-CUENTAS          PIC 9(03) VALUE 100.
+       01 WSV-CONT-CUENTAS         PIC S9(4) COMP.
+       01 WSV-CONT-SERVICIOS       PIC S9(4) COMP.
+       01 WSV-CONT-SIN-CUENTA      PIC S9(4) COMP.
+       01 WSV-CONT-DIFERENCIAS     PIC S9(4) COMP.
+
+       01 WSV-TABLA-LLENA          PIC X(01) VALUE 'N'.
+           88 WSS-TABLA-LLENA              VALUE 'S'.
+
+       01 WST-CUENTAS-TABLA.
+           05 WST-CUENTA-ITEM      OCCURS 100 TIMES INDEXED BY IND-CTA.
+               10 WST-NRO-CUENTA       PIC X(08).
+               10 WST-COD-CLIENTE      PIC 9(08).
+               10 WST-MONTO-CUENTA     PIC S9(15)V9(02).
+               10 WST-TOTAL-FACTURADO  PIC S9(15)V9(02) VALUE 0.
+
+       01 WSV-NRO-CUENTA-SERV      PIC X(08).
+       01 WSV-NRO-CUENTA-NUM       PIC 9(08).
+
+       01 WSV-BUSQUEDA             PIC X(02).
+           88 WSS-BUSQUEDA-OK              VALUE 'OK'.
+           88 WSS-BUSQUEDA-NO              VALUE 'NO'.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-CARGAR-CUENTAS
+           PERFORM 20000-PROCESAR-SERVICIOS
+           PERFORM 30000-INFORMAR-DIFERENCIAS
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *CARGA CUENTA.DAT EN UNA TABLA PARA PODER BUSCAR POR CUENTA
+      *MIENTRAS SE RECORRE SERVICIO.DAT
+       10000-CARGAR-CUENTAS.
+           MOVE 0 TO WSV-CONT-CUENTAS
+           OPEN INPUT CUENTAS
+           IF NOT WSS-FS-CUENTAS-OK
+               DISPLAY 'ERROR DE ARCHIVO CUENTA.DAT'
+               DISPLAY 'FILE STATUS' WSS-FS-CUENTAS
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF
+           SET IND-CTA TO 1
+           PERFORM 11000-LEER-Y-CARGAR-CUENTA
+               UNTIL WSS-FS-CUENTAS-EOF OR WSS-TABLA-LLENA
+           CLOSE CUENTAS
+           IF NOT WSS-FS-CUENTAS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO CUENTA.DAT'
+               DISPLAY 'FILE STATUS' WSS-FS-CUENTAS
+           END-IF
+           IF WSS-TABLA-LLENA
+               DISPLAY 'TABLA DE CUENTAS LLENA, SE IGNORA EL RESTO DE '
+                       'CUENTA.DAT'
+           END-IF.
+
+      *LEE UN REGISTRO DE CUENTA.DAT Y LO CARGA EN LA TABLA.
+      *REG-NRO-CUENTA-C ES X(08) Y EJES6012 LO CARGA CON UN ACCEPT SIN
+      *COMPLETAR CON CEROS, ASI QUE SE NORMALIZA A NUMERICO ANTES DE
+      *GUARDARLO, PARA QUE COMPARE IGUAL CONTRA EL NRO DE CUENTA
+      *(PIC 9(08)) DE SERVICIO.DAT EN 22000-BUSCAR-CUENTA
+       11000-LEER-Y-CARGAR-CUENTA.
+           READ CUENTAS
+           IF WSS-FS-CUENTAS-OK
+               IF WSV-CONT-CUENTAS >= WSC-MAX-CUENTAS
+                   SET WSS-TABLA-LLENA TO TRUE
+               ELSE
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(REG-NRO-CUENTA-C))
+                       TO WSV-NRO-CUENTA-NUM
+                   MOVE WSV-NRO-CUENTA-NUM TO WST-NRO-CUENTA(IND-CTA)
+                   MOVE REG-COD-CLIENTE  TO WST-COD-CLIENTE(IND-CTA)
+                   MOVE REG-MONTO-CUENTA TO WST-MONTO-CUENTA(IND-CTA)
+                   MOVE 0 TO WST-TOTAL-FACTURADO(IND-CTA)
+                   ADD 1 TO WSV-CONT-CUENTAS
+                   ADD 1 TO IND-CTA
+               END-IF
+           END-IF.
+
+      *RECORRE SERVICIO.DAT ACUMULANDO EL MONTO FACTURADO DE CADA
+      *CUENTA EN LA TABLA, E INFORMANDO LAS CUENTAS QUE NO EXISTEN
+      *EN CUENTA.DAT
+       20000-PROCESAR-SERVICIOS.
+           MOVE 0 TO WSV-CONT-SERVICIOS
+           MOVE 0 TO WSV-CONT-SIN-CUENTA
+           OPEN INPUT SERVICIOS
+           IF NOT WSS-FS-SERVICIOS-OK
+               DISPLAY 'ERROR DE ARCHIVO SERVICIO.DAT'
+               DISPLAY 'FILE STATUS' WSS-FS-SERVICIOS
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF
+           PERFORM 21000-LEER-Y-ACUMULAR-SERVICIO
+               UNTIL WSS-FS-SERVICIOS-EOF
+           CLOSE SERVICIOS
+           IF NOT WSS-FS-SERVICIOS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO SERVICIO.DAT'
+               DISPLAY 'FILE STATUS' WSS-FS-SERVICIOS
+           END-IF.
+
+      *LEE UN REGISTRO DE SERVICIO.DAT Y SUMA SU MONTO A LA CUENTA
+      *CORRESPONDIENTE EN LA TABLA; SI LA CUENTA NO EXISTE, LO INFORMA
+       21000-LEER-Y-ACUMULAR-SERVICIO.
+           READ SERVICIOS
+           IF WSS-FS-SERVICIOS-OK
+               ADD 1 TO WSV-CONT-SERVICIOS
+               MOVE REG-NRO-CUENTA-S TO WSV-NRO-CUENTA-SERV
+               PERFORM 22000-BUSCAR-CUENTA
+               IF WSS-BUSQUEDA-OK
+                   ADD REG-MONTO-FACTURA
+                       TO WST-TOTAL-FACTURADO(IND-CTA)
+               ELSE
+                   ADD 1 TO WSV-CONT-SIN-CUENTA
+                   DISPLAY 'SERVICIO.DAT: CUENTA ' WSV-NRO-CUENTA-SERV
+                       ' (SERVICIO ' REG-COD-SERVICIO ', PERIODO '
+                       REG-PERIODO-FACT ') NO EXISTE EN CUENTA.DAT'
+               END-IF
+           END-IF.
+
+      *BUSCA LA CUENTA DE SERVICIO.DAT EN LA TABLA CARGADA DESDE
+      *CUENTA.DAT
+       22000-BUSCAR-CUENTA.
+           SET WSS-BUSQUEDA-NO TO TRUE
+           SET IND-CTA TO 1
+           SEARCH WST-CUENTA-ITEM
+               AT END
+                   CONTINUE
+               WHEN WST-NRO-CUENTA(IND-CTA) = WSV-NRO-CUENTA-SERV
+                   SET WSS-BUSQUEDA-OK TO TRUE
+           END-SEARCH.
+
+      *RECORRE LA TABLA DE CUENTAS E INFORMA LAS QUE NO CONCILIAN
+      *(TOTAL FACTURADO DISTINTO DEL SALDO DE CUENTA.DAT)
+       30000-INFORMAR-DIFERENCIAS.
+           MOVE 0 TO WSV-CONT-DIFERENCIAS
+           DISPLAY 'CONCILIACION SERVICIO.DAT / CUENTA.DAT'
+           PERFORM VARYING IND-CTA FROM 1 BY 1
+                   UNTIL IND-CTA > WSV-CONT-CUENTAS
+               IF WST-TOTAL-FACTURADO(IND-CTA)
+                       NOT = WST-MONTO-CUENTA(IND-CTA)
+                   ADD 1 TO WSV-CONT-DIFERENCIAS
+                   DISPLAY 'CUENTA ' WST-NRO-CUENTA(IND-CTA)
+                       ' FACTURADO ' WST-TOTAL-FACTURADO(IND-CTA)
+                       ' SALDO CUENTA.DAT ' WST-MONTO-CUENTA(IND-CTA)
+               END-IF
+           END-PERFORM
+           IF WSV-CONT-DIFERENCIAS = 0
+               DISPLAY 'TODAS LAS CUENTAS CONCILIAN'
+           END-IF
+           DISPLAY 'SERVICIOS LEIDOS: ' WSV-CONT-SERVICIOS
+           DISPLAY 'SERVICIOS SIN CUENTA: ' WSV-CONT-SIN-CUENTA
+           DISPLAY 'CUENTAS CON DIFERENCIA: ' WSV-CONT-DIFERENCIAS.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
