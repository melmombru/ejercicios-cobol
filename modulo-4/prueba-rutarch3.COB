@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Prueba de regresion de RUTARCH. A diferencia de
+      *   prueba-rutarch1/2 (que ejercitan un solo camino a mano), esta
+      *   corre una tabla de casos contra la rutina - cada caso indica
+      *   la opcion a invocar, los datos de entrada y el status
+      *   esperado en WSV-ST-RETORNO - e informa cuantos casos dieron
+      *   el resultado esperado. Los casos estan pensados para correr
+      *   en orden, ya que ejercitan altas, relectura, reescritura y
+      *   borrado sobre el mismo registro de DatosDePersonas.dat.
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agregan casos para OIN, REA y una opcion invalida
+      *   (camino OTHER), que antes no estaban cubiertos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PRUE-RUTARCH3.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WSC-RUTINA                  PIC X(8) VALUE "RUTARCH".
+
+       COPY REG-ARCHIVO.
+
+       01  WST-CASOS-TABLA.
+           05 WST-CASO             OCCURS 13 TIMES INDEXED BY IND-CASO.
+               10 WST-DESCRIPCION       PIC X(35).
+               10 WST-OPCION-CASO       PIC X(03).
+               10 WST-CLAVE-CASO        PIC X(02).
+               10 WST-NOMBRE-CASO       PIC X(30).
+               10 WST-FECHA-CASO        PIC X(08).
+               10 WST-ESPERADO-CASO     PIC 9(02).
+
+       01  WSC-CANT-CASOS              PIC 9(02) VALUE 13.
+       01  WSV-CONT-OK                 PIC 9(02) VALUE 0.
+       01  WSV-CONT-TOTAL              PIC 9(02) VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 1000-ARMAR-CASOS
+           PERFORM 2000-EJECUTAR-CASOS
+           PERFORM 3000-INFORMAR-RESULTADO
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *CARGA LA TABLA DE CASOS A PROBAR, EN EL ORDEN EN QUE DEBEN
+      *EJECUTARSE SOBRE EL MISMO ARCHIVO
+       1000-ARMAR-CASOS.
+           MOVE "ABRIR ARCHIVO EN OUTPUT"          TO WST-DESCRIPCION(1)
+           MOVE "OOU" TO WST-OPCION-CASO(1)
+           MOVE 00    TO WST-ESPERADO-CASO(1)
+
+           MOVE "ALTA DE REGISTRO NUEVO" TO WST-DESCRIPCION(2)
+           MOVE "WRI" TO WST-OPCION-CASO(2)
+           MOVE "01"  TO WST-CLAVE-CASO(2)
+           MOVE "PEDRO"     TO WST-NOMBRE-CASO(2)
+           MOVE "19990208"  TO WST-FECHA-CASO(2)
+           MOVE 00    TO WST-ESPERADO-CASO(2)
+
+           MOVE "ALTA DUPLICADA, DEBE RECHAZARSE" TO WST-DESCRIPCION(3)
+           MOVE "WRI" TO WST-OPCION-CASO(3)
+           MOVE "01"  TO WST-CLAVE-CASO(3)
+           MOVE "PEDRO"     TO WST-NOMBRE-CASO(3)
+           MOVE "19990208"  TO WST-FECHA-CASO(3)
+           MOVE 22    TO WST-ESPERADO-CASO(3)
+
+           MOVE "CIERRE DESPUES DE LAS ALTAS" TO WST-DESCRIPCION(4)
+           MOVE "CLO" TO WST-OPCION-CASO(4)
+           MOVE 00    TO WST-ESPERADO-CASO(4)
+
+           MOVE "OPCION INVALIDA" TO WST-DESCRIPCION(5)
+           MOVE "XXX" TO WST-OPCION-CASO(5)
+           MOVE 11    TO WST-ESPERADO-CASO(5)
+
+           MOVE "REAPERTURA EN INPUT" TO WST-DESCRIPCION(6)
+           MOVE "OIN" TO WST-OPCION-CASO(6)
+           MOVE 00    TO WST-ESPERADO-CASO(6)
+
+           MOVE "LECTURA DE CLAVE EXISTENTE" TO WST-DESCRIPCION(7)
+           MOVE "REA" TO WST-OPCION-CASO(7)
+           MOVE "01"  TO WST-CLAVE-CASO(7)
+           MOVE 00    TO WST-ESPERADO-CASO(7)
+
+           MOVE "CIERRE DESPUES DE LA LECTURA" TO WST-DESCRIPCION(8)
+           MOVE "CLO" TO WST-OPCION-CASO(8)
+           MOVE 00    TO WST-ESPERADO-CASO(8)
+
+           MOVE "REAPERTURA EN I-O" TO WST-DESCRIPCION(9)
+           MOVE "OIO" TO WST-OPCION-CASO(9)
+           MOVE 00    TO WST-ESPERADO-CASO(9)
+
+           MOVE "REESCRITURA DE CLAVE EXISTENTE" TO WST-DESCRIPCION(10)
+           MOVE "REW" TO WST-OPCION-CASO(10)
+           MOVE "01"  TO WST-CLAVE-CASO(10)
+           MOVE "PEDRO GOMEZ"  TO WST-NOMBRE-CASO(10)
+           MOVE "19990208"     TO WST-FECHA-CASO(10)
+           MOVE 00    TO WST-ESPERADO-CASO(10)
+
+           MOVE "BORRADO DE LA CLAVE EXISTENTE" TO WST-DESCRIPCION(11)
+           MOVE "DEL" TO WST-OPCION-CASO(11)
+           MOVE "01"  TO WST-CLAVE-CASO(11)
+           MOVE 00    TO WST-ESPERADO-CASO(11)
+
+           MOVE "BORRADO DE CLAVE YA BORRADA" TO WST-DESCRIPCION(12)
+           MOVE "DEL" TO WST-OPCION-CASO(12)
+           MOVE "01"  TO WST-CLAVE-CASO(12)
+           MOVE 23    TO WST-ESPERADO-CASO(12)
+
+           MOVE "CIERRE FINAL DEL ARCHIVO" TO WST-DESCRIPCION(13)
+           MOVE "CLO" TO WST-OPCION-CASO(13)
+           MOVE 00    TO WST-ESPERADO-CASO(13).
+
+      *RECORRE LA TABLA DE CASOS, LLAMANDO A RUTARCH CON CADA UNO Y
+      *COMPARANDO EL STATUS DEVUELTO CONTRA EL ESPERADO
+       2000-EJECUTAR-CASOS.
+           SET IND-CASO TO 1
+           PERFORM 2100-EJECUTAR-UN-CASO
+               VARYING IND-CASO FROM 1 BY 1
+               UNTIL IND-CASO > WSC-CANT-CASOS.
+
+      *ARMA LA ENTRADA DE UN CASO, LLAMA A RUTARCH Y MUESTRA SI EL
+      *RESULTADO COINCIDIO CON EL ESPERADO
+       2100-EJECUTAR-UN-CASO.
+           MOVE WST-OPCION-CASO(IND-CASO)  TO WSS-OPCION
+           MOVE WST-CLAVE-CASO(IND-CASO)   TO REG-CLAVE-E
+           MOVE WST-NOMBRE-CASO(IND-CASO)  TO REG-NOMBRE-E
+           MOVE WST-FECHA-CASO(IND-CASO)   TO REG-FECHA-E
+           CALL WSC-RUTINA USING REGISTRO-ARCHIVO
+           ADD 1 TO WSV-CONT-TOTAL
+           IF WSV-ST-RETORNO = WST-ESPERADO-CASO(IND-CASO)
+               ADD 1 TO WSV-CONT-OK
+               DISPLAY "OK   - " WST-DESCRIPCION(IND-CASO)
+           ELSE
+               DISPLAY "FAIL - " WST-DESCRIPCION(IND-CASO)
+                       " (ESPERADO " WST-ESPERADO-CASO(IND-CASO)
+                       " OBTENIDO " WSV-ST-RETORNO ")"
+           END-IF.
+
+      *MUESTRA CUANTOS CASOS DE LA TABLA DIERON EL RESULTADO ESPERADO
+       3000-INFORMAR-RESULTADO.
+           DISPLAY "CASOS OK: " WSV-CONT-OK " DE " WSV-CONT-TOTAL.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
