@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author: Melanie Mombru
+      * Date: 2026 08
+      * DESCRIPCION: Menu interactivo de mantenimiento de
+      *DatosDePersonas.dat (alta, baja, modificacion y consulta),
+      *usando las rutinas RUTARCH y RUTFECHA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJE013C.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------
+       DATA DIVISION.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WSC-RUT-ARCHIVO             PIC X(08) VALUE "RUTARCH".
+       01  WSC-RUT-FECHA               PIC X(08) VALUE "RUTFECHA".
+
+       01 WSV-OPCION-MENU              PIC 9(01).
+           88 WSS-OPCION-ALTA                  VALUE 1.
+           88 WSS-OPCION-BAJA                  VALUE 2.
+           88 WSS-OPCION-MODIFICAR             VALUE 3.
+           88 WSS-OPCION-CONSULTAR             VALUE 4.
+           88 WSS-OPCION-SALIR                 VALUE 9.
+
+       01 WSV-ENTRADA.
+           05 WSV-CLAVE                PIC X(02).
+           05 WSV-NOMBRE                PIC X(30).
+           05 WSV-FECHA.
+               10 ANIO-T                PIC 9(4).
+               10 MES-T                 PIC 9(2).
+               10 DIA-T                 PIC 9(2).
+
+       COPY REG-LLAMADO.
+       COPY REG-ARCHIVO.
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-ABRIR-ARCHIVO
+           PERFORM 20000-MENU
+           PERFORM 30000-CERRAR-ARCHIVO
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *ABRE EL ARCHIVO EN MODO I-O PARA PODER LEER, ESCRIBIR,
+      *REESCRIBIR Y BORRAR REGISTROS DURANTE EL MENU
+       10000-ABRIR-ARCHIVO.
+           MOVE "OIO" TO WSS-OPCION
+           CALL WSC-RUT-ARCHIVO USING REGISTRO-ARCHIVO
+           IF NOT WSS-ST-OK
+               PERFORM 0002-MOSTRAR-RETORNO
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF.
+
+      *MUESTRA EL MENU Y LO REPITE HASTA QUE SE ELIJA SALIR
+       20000-MENU.
+           PERFORM UNTIL WSS-OPCION-SALIR
+               PERFORM 20100-MOSTRAR-MENU
+               ACCEPT WSV-OPCION-MENU
+               EVALUATE TRUE
+               WHEN WSS-OPCION-ALTA
+                   PERFORM 21000-ALTA
+               WHEN WSS-OPCION-BAJA
+                   PERFORM 22000-BAJA
+               WHEN WSS-OPCION-MODIFICAR
+                   PERFORM 23000-MODIFICAR
+               WHEN WSS-OPCION-CONSULTAR
+                   PERFORM 24000-CONSULTAR
+               WHEN WSS-OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+
+      *MUESTRA LAS OPCIONES DEL MENU
+       20100-MOSTRAR-MENU.
+           DISPLAY " "
+           DISPLAY "1 - ALTA DE PERSONA"
+           DISPLAY "2 - BAJA DE PERSONA"
+           DISPLAY "3 - MODIFICACION DE PERSONA"
+           DISPLAY "4 - CONSULTA DE PERSONA"
+           DISPLAY "9 - SALIR"
+           DISPLAY "INGRESE UNA OPCION: ".
+
+      *PIDE LA CLAVE DE LA PERSONA A BUSCAR/MODIFICAR/BORRAR
+       20200-INGRESAR-CLAVE.
+           DISPLAY "INGRESAR CLAVE: "
+           ACCEPT WSV-CLAVE
+           MOVE WSV-CLAVE TO REG-CLAVE-E.
+
+      *PIDE LOS DATOS DE LA PERSONA (NOMBRE Y FECHA)
+       20300-INGRESAR-DATOS.
+           DISPLAY "INGRESAR NOMBRE: "
+           ACCEPT WSV-NOMBRE
+           PERFORM 20400-INGRESAR-FECHA
+           MOVE WSV-CLAVE TO REG-CLAVE-E
+           MOVE WSV-NOMBRE TO REG-NOMBRE-E
+           MOVE WSV-FECHA TO REG-FECHA-E.
+
+      *PIDE Y VALIDA LA FECHA DE NACIMIENTO
+       20400-INGRESAR-FECHA.
+           CALL WSC-RUT-FECHA USING REGISTRO-LLAMADO
+           PERFORM UNTIL WSS-RETORNO-OK
+               DISPLAY "FECHA INVALIDA, REINTENTE"
+               CALL WSC-RUT-FECHA USING REGISTRO-LLAMADO
+           END-PERFORM
+           MOVE WSV-FECHA-NUMERICA(1:2) TO DIA-T
+           MOVE WSV-FECHA-NUMERICA(3:2) TO MES-T
+           MOVE WSV-FECHA-NUMERICA(5:4) TO ANIO-T.
+
+      *ALTA: PIDE CLAVE Y DATOS Y ESCRIBE UN REGISTRO NUEVO
+       21000-ALTA.
+           PERFORM 20200-INGRESAR-CLAVE
+           PERFORM 20300-INGRESAR-DATOS
+           MOVE "WRI" TO WSS-OPCION
+           CALL WSC-RUT-ARCHIVO USING REGISTRO-ARCHIVO
+           IF WSS-ST-OK
+               DISPLAY "PERSONA DADA DE ALTA"
+           ELSE
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *BAJA: PIDE CLAVE Y BORRA EL REGISTRO
+       22000-BAJA.
+           PERFORM 20200-INGRESAR-CLAVE
+           MOVE "DEL" TO WSS-OPCION
+           CALL WSC-RUT-ARCHIVO USING REGISTRO-ARCHIVO
+           IF WSS-ST-OK
+               DISPLAY "PERSONA DADA DE BAJA"
+           ELSE
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *MODIFICACION: PIDE CLAVE Y LOS NUEVOS DATOS Y REESCRIBE
+       23000-MODIFICAR.
+           PERFORM 20200-INGRESAR-CLAVE
+           PERFORM 20300-INGRESAR-DATOS
+           MOVE "REW" TO WSS-OPCION
+           CALL WSC-RUT-ARCHIVO USING REGISTRO-ARCHIVO
+           IF WSS-ST-OK
+               DISPLAY "PERSONA MODIFICADA"
+           ELSE
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *CONSULTA: PIDE CLAVE Y MUESTRA EL REGISTRO ENCONTRADO
+       24000-CONSULTAR.
+           PERFORM 20200-INGRESAR-CLAVE
+           MOVE "REA" TO WSS-OPCION
+           CALL WSC-RUT-ARCHIVO USING REGISTRO-ARCHIVO
+           IF WSS-ST-OK
+               DISPLAY "CLAVE : " REG-CLAVE-R
+               DISPLAY "NOMBRE: " REG-NOMBRE-R
+               DISPLAY "FECHA : " REG-FECHA-R
+           ELSE
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *CIERRA EL ARCHIVO
+       30000-CERRAR-ARCHIVO.
+           MOVE "CLO" TO WSS-OPCION
+           CALL WSC-RUT-ARCHIVO USING REGISTRO-ARCHIVO
+           IF NOT WSS-ST-OK
+               PERFORM 0002-MOSTRAR-RETORNO
+           END-IF.
+
+      *MUESTRA EL TEXTO Y CODIGO DE ERROR DEVUELTO POR LA RUTINA
+       0002-MOSTRAR-RETORNO.
+           DISPLAY WSV-ST-TEXTO
+           DISPLAY WSV-ST-RETORNO.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
