@@ -3,6 +3,15 @@
       * Date: 2022 10
       * DESCRIPCION: Rutina acceso de archivo del ej 0013
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se agregan las opciones REW (reescribir) y DEL
+      *   (borrar) para soportar un mantenimiento completo del
+      *   archivo, y se informa especificamente cuando una escritura
+      *   falla por clave duplicada.
+      * 2026 08 - Cada WRITE, REWRITE y DELETE (exitoso o no) queda
+      *   registrado en LOG-CAMBIOS.DAT, con la fecha y hora del
+      *   cambio, la clave, los datos anteriores y posteriores al
+      *   cambio, y el status devuelto.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. RUTARCH.
@@ -15,8 +24,13 @@
 
        SELECT ENTRADA          ASSIGN TO DISK './DatosDePersonas.dat'
                                ORGANIZATION IS INDEXED
+                               ACCESS MODE IS RANDOM
                                RECORD KEY IS REG-CLAVE
                                FILE STATUS IS WSS-FS-ENTRADA.
+
+       SELECT LOG-CAMBIOS      ASSIGN TO DISK 'LOG-CAMBIOS.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-LOG.
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
@@ -26,14 +40,38 @@
            05 REG-CLAVE            PIC X(2).
            05 REG-NOMBRE           PIC X(30).
            05 REG-FECHA            PIC X(10).
+
+       FD LOG-CAMBIOS.
+       01 REG-LOG-CAMBIOS.
+           05 REG-LOG-FECHA-CAMBIO   PIC 9(08).
+           05 REG-LOG-HORA-CAMBIO    PIC 9(08).
+           05 REG-LOG-OPCION         PIC X(03).
+           05 REG-LOG-CLAVE          PIC X(02).
+           05 REG-LOG-NOMBRE-ANTES   PIC X(30).
+           05 REG-LOG-FECHA-ANTES    PIC X(10).
+           05 REG-LOG-NOMBRE-DESPUES PIC X(30).
+           05 REG-LOG-FECHA-DESPUES  PIC X(10).
+           05 REG-LOG-STATUS         PIC 9(02).
+           05 REG-LOG-TEXTO          PIC X(30).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WSS-FS-ENTRADA           PIC X(02).
-           88 WSS-FS-ENTRADA-OK    VALUE '00'.
-           88 WSS-FS-ENTRADA-EOF   VALUE '10'.
+           88 WSS-FS-ENTRADA-OK       VALUE '00'.
+           88 WSS-FS-ENTRADA-EOF      VALUE '10'.
+           88 WSS-FS-ENTRADA-DUP      VALUE '22'.
+           88 WSS-FS-ENTRADA-NOEXISTE VALUE '23'.
+
+       01 WSS-FS-LOG               PIC X(02).
+           88 WSS-FS-LOG-OK           VALUE '00' '05'.
 
        01 WSV-CONT-ENTRADA     PIC S9(4) COMP.
 
+       01 WSV-LOG-CLAVE          PIC X(02).
+       01 WSV-LOG-NOMBRE-ANTES   PIC X(30).
+       01 WSV-LOG-FECHA-ANTES    PIC X(10).
+       01 WSV-LOG-NOMBRE-DESPUES PIC X(30).
+       01 WSV-LOG-FECHA-DESPUES  PIC X(10).
+
        LINKAGE SECTION.
        COPY REG-ARCHIVO.
       *-----------------------
@@ -52,6 +90,10 @@
                PERFORM 21000-LEER-ARCHIVO
            WHEN WSS-WRI
                PERFORM 22000-ESCRIBIR-ARCHIVO
+           WHEN WSS-REW
+               PERFORM 23000-REESCRIBIR-ARCHIVO
+           WHEN WSS-DEL
+               PERFORM 24000-BORRAR-ARCHIVO
            WHEN OTHER
                SET WSS-ST-ERROR TO TRUE
                MOVE "ACCION SOLICITADA NO ENCONTRADA" 
@@ -111,12 +153,86 @@
            IF WSS-FS-ENTRADA-OK
                ADD 1 TO WSV-CONT-ENTRADA
                SET WSS-ST-OK TO TRUE
-           ELSE 
+           ELSE
                MOVE WSS-FS-ENTRADA TO WSV-ST-RETORNO
-               MOVE 'ERROR EN EL WRITE DEL ARCHIVO' 
-               TO WSV-ST-TEXTO
-           END-IF.
-       
+               IF WSS-FS-ENTRADA-DUP
+                   MOVE 'YA EXISTE UN REGISTRO CON ESA CLAVE'
+                   TO WSV-ST-TEXTO
+               ELSE
+                   MOVE 'ERROR EN EL WRITE DEL ARCHIVO'
+                   TO WSV-ST-TEXTO
+               END-IF
+           END-IF
+           MOVE REG-CLAVE TO WSV-LOG-CLAVE
+           MOVE SPACES TO WSV-LOG-NOMBRE-ANTES
+           MOVE SPACES TO WSV-LOG-FECHA-ANTES
+           MOVE REG-NOMBRE TO WSV-LOG-NOMBRE-DESPUES
+           MOVE REG-FECHA TO WSV-LOG-FECHA-DESPUES
+           PERFORM 25000-GRABAR-LOG-CAMBIO.
+
+      *REESCRIBE UN REGISTRO YA EXISTENTE (LOCALIZADO POR REG-CLAVE-E),
+      *LEYENDOLO PRIMERO PARA QUE EL LOG PUEDA GUARDAR TAMBIEN LOS
+      *DATOS ANTERIORES AL CAMBIO
+       23000-REESCRIBIR-ARCHIVO.
+           MOVE REG-CLAVE-E TO REG-CLAVE
+           READ ENTRADA
+           IF WSS-FS-ENTRADA-OK
+               MOVE REG-NOMBRE TO WSV-LOG-NOMBRE-ANTES
+               MOVE REG-FECHA TO WSV-LOG-FECHA-ANTES
+           ELSE
+               MOVE SPACES TO WSV-LOG-NOMBRE-ANTES
+               MOVE SPACES TO WSV-LOG-FECHA-ANTES
+           END-IF
+           MOVE REG-NOMBRE-E TO REG-NOMBRE
+           MOVE REG-FECHA-E TO REG-FECHA
+           REWRITE REG-ENTRADA.
+           IF WSS-FS-ENTRADA-OK
+               SET WSS-ST-OK TO TRUE
+           ELSE
+               MOVE WSS-FS-ENTRADA TO WSV-ST-RETORNO
+               IF WSS-FS-ENTRADA-NOEXISTE
+                   MOVE 'NO EXISTE UN REGISTRO CON ESA CLAVE'
+                   TO WSV-ST-TEXTO
+               ELSE
+                   MOVE 'ERROR EN EL REWRITE DEL ARCHIVO'
+                   TO WSV-ST-TEXTO
+               END-IF
+           END-IF
+           MOVE REG-CLAVE TO WSV-LOG-CLAVE
+           MOVE REG-NOMBRE TO WSV-LOG-NOMBRE-DESPUES
+           MOVE REG-FECHA TO WSV-LOG-FECHA-DESPUES
+           PERFORM 25000-GRABAR-LOG-CAMBIO.
+
+      *BORRA EL REGISTRO CUYA CLAVE ES REG-CLAVE-E, LEYENDOLO PRIMERO
+      *PARA QUE EL LOG PUEDA GUARDAR LOS DATOS QUE TENIA ANTES DE
+      *BORRARSE
+       24000-BORRAR-ARCHIVO.
+           MOVE REG-CLAVE-E TO REG-CLAVE
+           READ ENTRADA
+           IF WSS-FS-ENTRADA-OK
+               MOVE REG-NOMBRE TO WSV-LOG-NOMBRE-ANTES
+               MOVE REG-FECHA TO WSV-LOG-FECHA-ANTES
+           ELSE
+               MOVE SPACES TO WSV-LOG-NOMBRE-ANTES
+               MOVE SPACES TO WSV-LOG-FECHA-ANTES
+           END-IF
+           DELETE ENTRADA.
+           IF WSS-FS-ENTRADA-OK
+               SET WSS-ST-OK TO TRUE
+           ELSE
+               MOVE WSS-FS-ENTRADA TO WSV-ST-RETORNO
+               IF WSS-FS-ENTRADA-NOEXISTE
+                   MOVE 'NO EXISTE UN REGISTRO CON ESA CLAVE'
+                   TO WSV-ST-TEXTO
+               ELSE
+                   MOVE 'ERROR EN EL DELETE DEL ARCHIVO'
+                   TO WSV-ST-TEXTO
+               END-IF
+           END-IF
+           MOVE REG-CLAVE TO WSV-LOG-CLAVE
+           MOVE SPACES TO WSV-LOG-NOMBRE-DESPUES
+           MOVE SPACES TO WSV-LOG-FECHA-DESPUES
+           PERFORM 25000-GRABAR-LOG-CAMBIO.
 
        30000-CERRAR-ARCHIVO.
            CLOSE ENTRADA
@@ -128,6 +244,37 @@
                TO WSV-ST-TEXTO
            END-IF.
 
+      *REGISTRA EN LOG-CAMBIOS.DAT LA FECHA Y HORA DEL CAMBIO, LA
+      *OPCION EJECUTADA (WRI/REW/DEL), LA CLAVE, LOS DATOS ANTERIORES
+      *Y POSTERIORES AL CAMBIO, Y EL STATUS DEVUELTO
+       25000-GRABAR-LOG-CAMBIO.
+           OPEN EXTEND LOG-CAMBIOS
+           IF WSS-FS-LOG-OK
+               ACCEPT REG-LOG-FECHA-CAMBIO FROM DATE YYYYMMDD
+               ACCEPT REG-LOG-HORA-CAMBIO FROM TIME
+               MOVE WSS-OPCION TO REG-LOG-OPCION
+               MOVE WSV-LOG-CLAVE TO REG-LOG-CLAVE
+               MOVE WSV-LOG-NOMBRE-ANTES TO REG-LOG-NOMBRE-ANTES
+               MOVE WSV-LOG-FECHA-ANTES TO REG-LOG-FECHA-ANTES
+               MOVE WSV-LOG-NOMBRE-DESPUES TO REG-LOG-NOMBRE-DESPUES
+               MOVE WSV-LOG-FECHA-DESPUES TO REG-LOG-FECHA-DESPUES
+               MOVE WSV-ST-RETORNO TO REG-LOG-STATUS
+               MOVE WSV-ST-TEXTO TO REG-LOG-TEXTO
+               WRITE REG-LOG-CAMBIOS
+               IF NOT WSS-FS-LOG-OK
+                   DISPLAY 'ERROR WRITE DEL LOG DE CAMBIOS'
+                   DISPLAY 'FILE STATUS ' WSS-FS-LOG
+               END-IF
+               CLOSE LOG-CAMBIOS
+               IF NOT WSS-FS-LOG-OK
+                   DISPLAY 'ERROR CLOSE DEL LOG DE CAMBIOS'
+                   DISPLAY 'FILE STATUS ' WSS-FS-LOG
+               END-IF
+           ELSE
+               DISPLAY 'ERROR OPEN EXTEND DEL LOG DE CAMBIOS'
+               DISPLAY 'FILE STATUS ' WSS-FS-LOG
+           END-IF.
+
        FIN-DE-RUTINA.
            GOBACK.
            
