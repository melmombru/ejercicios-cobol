@@ -1,10 +1,16 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 10
-      * DESCRIPCION: 
+      * DESCRIPCION:
 
       *Ejercicio 0013 escritura indexado
 
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se deja explicito el mensaje de reintento de fecha
+      *   invalida (antes decia solo "error"); la fecha ya se valida
+      *   por completo con RUTFECHA antes de grabar el registro con
+      *   RUTARCH.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -92,7 +98,7 @@
        INGRESO-DE-FECHA.
            CALL WSC-RUT-FECHA USING REGISTRO-LLAMADO
            PERFORM UNTIL WSS-RETORNO-OK
-               DISPLAY "error"
+               DISPLAY "FECHA INVALIDA, REINTENTE"
                CALL WSC-RUT-FECHA USING REGISTRO-LLAMADO
            END-PERFORM
            MOVE WSV-FECHA-NUMERICA(1:2) TO DIA-T
