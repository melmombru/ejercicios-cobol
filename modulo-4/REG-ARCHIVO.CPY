@@ -7,6 +7,8 @@
                    88 WSS-CLO          VALUE "CLO".
                    88 WSS-REA          VALUE "REA".
                    88 WSS-WRI          VALUE "WRI".
+                   88 WSS-REW          VALUE "REW".
+                   88 WSS-DEL          VALUE "DEL".
                10 REG-ARCH-E.
                    15 REG-CLAVE-E      PIC X(2).
                    15 REG-NOMBRE-E     PIC X(30).
