@@ -0,0 +1,139 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Lee CUENTAS.DAT (EJES6001) y arma un listado de
+      *cobranza: todos los clientes con REG-SALDO distinto de cero y
+      *mayor a un monto que se ingresa por teclado, ordenados de mayor
+      *a menor saldo.
+      *
+      *CUENTAS.DAT solo guarda un saldo por cliente (no hay fecha ni
+      *historial de movimientos), asi que no existe forma de calcular
+      *antiguedad de saldo; el listado es por monto, no por antiguedad.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJES6002.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ENTRADA          ASSIGN TO DISK 'CUENTAS.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-ENTRADA.
+
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENTRADA.
+       01 REG-ENTRADA.
+           05 REG-NRO-CLIENTE      PIC 9(02).
+           05 REG-NOMBRE           PIC X(30).
+           05 REG-SALDO            PIC 9(05)V9(02).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-ENTRADA           PIC X(02).
+           88 WSS-FS-ENTRADA-OK        VALUE '00'.
+           88 WSS-FS-ENTRADA-EOF       VALUE '10'.
+
+       01 WSC-MAX-CLIENTES         PIC 9(03) VALUE 100.
+       01 WSV-CONT-ENTRADA         PIC S9(4) COMP.
+       01 WSV-CONT-LISTADOS        PIC S9(4) COMP.
+
+       01 WSV-TABLA-LLENA          PIC X(01) VALUE 'N'.
+           88 WSS-TABLA-LLENA              VALUE 'S'.
+
+       01 WSV-UMBRAL               PIC 9(05)V9(02).
+
+       01 WST-CLIENTES-TABLA.
+           05 WST-CLIENTE-ITEM     OCCURS 100 TIMES INDEXED BY IND.
+               10 WST-NRO-CLIENTE      PIC 9(02).
+               10 WST-NOMBRE           PIC X(30).
+               10 WST-SALDO            PIC 9(05)V9(02).
+
+       01  TITULO1.
+           05 FILLER           PIC X(50) VALUE ALL '*'.
+       01  TITULO2.
+           05 FILLER           PIC X(15) VALUE SPACES.
+           05 FILLER           PIC X(35) VALUE "LISTADO DE COBRANZA".
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-PEDIR-UMBRAL
+           PERFORM 20000-CARGAR-CLIENTES
+           PERFORM 30000-ORDENAR-POR-SALDO
+           PERFORM 40000-INFORMAR-LISTADO
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *PIDE EL MONTO MINIMO DE SALDO A LISTAR
+       10000-PEDIR-UMBRAL.
+           DISPLAY "INGRESE EL SALDO MINIMO A LISTAR: "
+           ACCEPT WSV-UMBRAL.
+
+      *CARGA EN LA TABLA LOS CLIENTES CON SALDO DISTINTO DE CERO Y
+      *MAYOR AL UMBRAL INGRESADO
+       20000-CARGAR-CLIENTES.
+           MOVE 0 TO WSV-CONT-ENTRADA
+           OPEN INPUT ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+               DISPLAY 'FILE STATUS' WSS-FS-ENTRADA
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF
+           SET IND TO 1
+           PERFORM 21000-LEER-Y-CARGAR
+               UNTIL WSS-FS-ENTRADA-EOF OR WSS-TABLA-LLENA
+           CLOSE ENTRADA
+           IF WSS-TABLA-LLENA
+               DISPLAY 'TABLA DE CLIENTES LLENA, SE IGNORA EL RESTO '
+                       'DE CUENTAS.DAT'
+           END-IF.
+
+      *LEE UN CLIENTE Y LO CARGA EN LA TABLA SI SU SALDO SUPERA EL
+      *UMBRAL INGRESADO
+       21000-LEER-Y-CARGAR.
+           READ ENTRADA
+           IF WSS-FS-ENTRADA-OK
+               ADD 1 TO WSV-CONT-ENTRADA
+               IF REG-SALDO > 0 AND REG-SALDO > WSV-UMBRAL
+                   IF IND > WSC-MAX-CLIENTES
+                       SET WSS-TABLA-LLENA TO TRUE
+                   ELSE
+                       MOVE REG-NRO-CLIENTE TO WST-NRO-CLIENTE(IND)
+                       MOVE REG-NOMBRE      TO WST-NOMBRE(IND)
+                       MOVE REG-SALDO       TO WST-SALDO(IND)
+                       ADD 1 TO IND
+                   END-IF
+               END-IF
+           END-IF.
+
+      *ORDENA LOS CLIENTES CARGADOS DE MAYOR A MENOR SALDO
+       30000-ORDENAR-POR-SALDO.
+           COMPUTE WSV-CONT-LISTADOS = IND - 1
+           IF WSV-CONT-LISTADOS > 1
+               SORT WST-CLIENTE-ITEM DESCENDING KEY WST-SALDO
+           END-IF.
+
+      *MUESTRA EL LISTADO DE COBRANZA YA ORDENADO
+       40000-INFORMAR-LISTADO.
+           DISPLAY TITULO1
+           DISPLAY TITULO2
+           DISPLAY TITULO1
+           IF WSV-CONT-LISTADOS = 0
+               DISPLAY "NO HAY CLIENTES CON SALDO MAYOR AL INGRESADO"
+           ELSE
+               PERFORM VARYING IND FROM 1 BY 1
+                       UNTIL IND > WSV-CONT-LISTADOS
+                   DISPLAY WST-NRO-CLIENTE(IND) " " WST-NOMBRE(IND)
+                       " " WST-SALDO(IND)
+               END-PERFORM
+           END-IF
+           DISPLAY TITULO1
+           DISPLAY "CLIENTES LISTADOS: " WSV-CONT-LISTADOS.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
