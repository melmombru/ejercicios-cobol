@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Censo de PERSONAS.DAT (cargado por ej-206.COB,
+      *   EJES2106): recorre el archivo e informa cuantas personas hay
+      *   de cada estado civil y cuantas tienen hijos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJES2107.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT PERSONAS             ASSIGN TO DISK 'PERSONAS.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-PERSONAS.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PERSONAS.
+       COPY REG-PERSONA.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-PERSONAS                  PIC X(02).
+           88 WSS-FS-PERSONAS-OK               VALUE '00'.
+           88 WSS-FS-PERSONAS-EOF              VALUE '10'.
+
+       01 WSV-CONT-TOTAL           PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-CASADOS         PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-SOLTEROS        PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-VIUDOS          PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-DIVORCIADOS     PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-OTRO-ESTADO     PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-CON-HIJOS       PIC S9(4) COMP VALUE 0.
+       01 WSV-CONT-SIN-HIJOS       PIC S9(4) COMP VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-PROCESAR-PERSONAS
+           PERFORM 20000-INFORMAR-CENSO
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *ABRE PERSONAS.DAT Y ACUMULA LOS CONTADORES DEL CENSO POR
+      *ESTADO CIVIL Y POR HIJOS
+       10000-PROCESAR-PERSONAS.
+           OPEN INPUT PERSONAS
+           IF NOT WSS-FS-PERSONAS-OK
+               DISPLAY 'ERROR DE ARCHIVO PERSONAS.DAT'
+               DISPLAY 'FILE STATUS ' WSS-FS-PERSONAS
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF
+           PERFORM 11000-LEER-Y-ACUMULAR-PERSONA
+               UNTIL WSS-FS-PERSONAS-EOF
+           CLOSE PERSONAS
+           IF NOT WSS-FS-PERSONAS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO PERSONAS.DAT'
+               DISPLAY 'FILE STATUS ' WSS-FS-PERSONAS
+           END-IF.
+
+      *LEE UNA PERSONA Y SUMA SUS CONTADORES DE ESTADO CIVIL E HIJOS
+       11000-LEER-Y-ACUMULAR-PERSONA.
+           READ PERSONAS
+           IF WSS-FS-PERSONAS-OK
+               ADD 1 TO WSV-CONT-TOTAL
+               EVALUATE TRUE
+                   WHEN WSS-REG-CASADO
+                       ADD 1 TO WSV-CONT-CASADOS
+                   WHEN WSS-REG-SOLTERO
+                       ADD 1 TO WSV-CONT-SOLTEROS
+                   WHEN WSS-REG-VIUDO
+                       ADD 1 TO WSV-CONT-VIUDOS
+                   WHEN WSS-REG-DIVORCIADO
+                       ADD 1 TO WSV-CONT-DIVORCIADOS
+                   WHEN OTHER
+                       ADD 1 TO WSV-CONT-OTRO-ESTADO
+               END-EVALUATE
+               EVALUATE TRUE
+                   WHEN WSS-REG-SI-HIJOS
+                       ADD 1 TO WSV-CONT-CON-HIJOS
+                   WHEN WSS-REG-NO-HIJOS
+                       ADD 1 TO WSV-CONT-SIN-HIJOS
+               END-EVALUATE
+           END-IF.
+
+      *MUESTRA EL RESUMEN DEL CENSO
+       20000-INFORMAR-CENSO.
+           DISPLAY 'CENSO DE PERSONAS.DAT'
+           DISPLAY 'TOTAL DE PERSONAS: ' WSV-CONT-TOTAL
+           DISPLAY 'CASADOS: ' WSV-CONT-CASADOS
+           DISPLAY 'SOLTEROS: ' WSV-CONT-SOLTEROS
+           DISPLAY 'VIUDOS: ' WSV-CONT-VIUDOS
+           DISPLAY 'DIVORCIADOS: ' WSV-CONT-DIVORCIADOS
+           IF WSV-CONT-OTRO-ESTADO > 0
+               DISPLAY 'OTRO/SIN DATO DE ESTADO CIVIL: '
+                       WSV-CONT-OTRO-ESTADO
+           END-IF
+           DISPLAY 'CON HIJOS: ' WSV-CONT-CON-HIJOS
+           DISPLAY 'SIN HIJOS: ' WSV-CONT-SIN-HIJOS.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
