@@ -0,0 +1,15 @@
+       01 REG-PERSONA.
+           05 REG-PER-NOMBRE       PIC X(8).
+           05 REG-PER-APELLIDO     PIC X(8).
+           05 REG-PER-DNI          PIC X(10).
+           05 REG-PER-TELEFONO     PIC X(11).
+           05 REG-PER-DIRECCION    PIC X(20).
+           05 REG-PER-ESTADO-CIVIL PIC X(01).
+               88 WSS-REG-CASADO       VALUE "C".
+               88 WSS-REG-SOLTERO      VALUE "S".
+               88 WSS-REG-VIUDO        VALUE "V".
+               88 WSS-REG-DIVORCIADO   VALUE "D".
+           05 REG-PER-HIJOS        PIC X(01).
+               88 WSS-REG-SI-HIJOS     VALUE "S".
+               88 WSS-REG-NO-HIJOS     VALUE "N".
+           05 REG-PER-SANGUINEO    PIC X(02).
