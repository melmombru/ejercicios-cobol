@@ -3,6 +3,14 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - El calculo de anio bisiesto se delega a la rutina
+      *   compartida RUTBISIE (la usa tambien EJES2102) en vez de
+      *   mantenerlo duplicado aqui.
+      * 2026 08 - La tabla de nombres de los meses pasa al copybook
+      *   compartido REG-MESES (tambien usado por EJE009A2, EJE009A3,
+      *   EJE011 y EJES2102); la cantidad de dias de cada mes queda
+      *   en una tabla propia, separada de los nombres.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJES2103.
@@ -18,36 +26,24 @@
 
       *-----------------------
        WORKING-STORAGE SECTION.
-       01  WSV-MESES.
-           05 FILLER       PIC X(10) VALUE 'ENERO     '.
+       COPY REG-MESES.
+
+       01  WSV-DIAS-DEL-MES.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'FEBRERO   '.
            05 FILLER       PIC 9(02) VALUE 28.
-           05 FILLER       PIC X(10) VALUE 'MARZO     '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'ABRIL     '.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'MAYO      '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'JUNIO     '.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'JULIO     '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'AGOSTO    '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'SEPTIEMBRE'.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'OCTUBRE   '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'NOVIEMBRE '.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'DICIEMBRE '.
            05 FILLER       PIC 9(02) VALUE 31.
 
-       01  WST-MESES REDEFINES WSV-MESES.
-           05 WST-MES                     OCCURS 12 TIMES.
-               10 WST-NOMBRE   PIC X(10).
-               10 WST-DIAS     PIC 9(02).
+       01  WST-DIAS-DEL-MES REDEFINES WSV-DIAS-DEL-MES.
+           05 WST-DIAS     PIC 9(02) OCCURS 12.
 
        01  WSV-ENTRADA.
            05 WSV-MES          PIC 9(02).
@@ -56,9 +52,10 @@
        01  WSV-CONTADORES.
            05 I                PIC 9(02).
 
-       77  WSV-MODULO          PIC 9(3)V9(3).
-
        01  WSC-DIM    PIC 9(02) VALUE 12.
+
+       01  WSC-RUTBISIE        PIC X(08) VALUE "RUTBISIE".
+       COPY REG-BISIE.
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
@@ -71,27 +68,20 @@
            ACCEPT WSV-MES
            DISPLAY "INGRESE ANIO: "
            ACCEPT WSV-ANIO.
-      
+
        MOSTRAR-CANTIDAD-DIAS.
            IF WSV-MES = 02
                PERFORM CALCULAR-ANIO-BISIESTO
            END-IF
-           DISPLAY "MES " WST-NOMBRE(WSV-MES) "  CANTIDAD DE DIAS "
+           DISPLAY "MES " WST-MES-NOMBRE(WSV-MES) "  CANTIDAD DE DIAS "
            WST-DIAS(WSV-MES).
 
+      *LLAMA A LA RUTINA COMPARTIDA DE BISIESTOS PARA AJUSTAR LOS
+      *DIAS DE FEBRERO DEL ANIO INGRESADO
        CALCULAR-ANIO-BISIESTO.
-           COMPUTE WSV-MODULO = WSV-ANIO / 4
-           IF WSV-MODULO(4:3) = 000
-               COMPUTE WSV-MODULO = WSV-ANIO / 100
-               IF (WSV-MODULO(4:3) NOT = 000)
-                   ADD 1 TO WST-DIAS(WSV-MES)
-               ELSE   
-                   COMPUTE WSV-MODULO = WSV-ANIO / 400  
-                   IF (WSV-MODULO(4:3) = 000)
-                       ADD 1 TO WST-DIAS(WSV-MES)
-                   END-IF
-               END-IF
-           END-IF.
+           MOVE WSV-ANIO TO REG-BISIE-ANIO
+           CALL WSC-RUTBISIE USING REGISTRO-BISIESTO
+           MOVE REG-BISIE-DIAS-FEB TO WST-DIAS(WSV-MES).
 
        FIN-DEL-PROGRAMA.
            STOP RUN.
