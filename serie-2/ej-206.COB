@@ -3,9 +3,17 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Las personas ingresadas ahora se agregan a
+      *   PERSONAS.DAT, para que ej-207.COB pueda generar el censo
+      *   por estado civil e hijos en vez de perderse al cerrar la
+      *   pantalla. Se corrige tambien el PROGRAM-ID, que coincidia
+      *   con el de ej-201.COB.
+      * 2026 08 - El layout de REG-PERSONA se traslada a REG-PERSONA.CPY,
+      *   ya que ej-207.COB usa el mismo layout para leer PERSONAS.DAT.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. EJES2101.
+       PROGRAM-ID. EJES2106.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -13,11 +21,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+       SELECT OPTIONAL PERSONAS    ASSIGN TO DISK 'PERSONAS.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS WSS-FS-PERSONAS.
       *-----------------------
        DATA DIVISION.
+       FILE SECTION.
 
+       FD PERSONAS.
+       COPY REG-PERSONA.
       *-----------------------
        WORKING-STORAGE SECTION.
+       01 WSS-FS-PERSONAS                  PIC X(02).
+           88 WSS-FS-PERSONAS-OK               VALUE '00' '05'.
+
        01  WSV-PERSONA.
            05 WSV-NOMBRE       PIC X(8).
            05 WSV-APELLIDO     PIC X(8).
@@ -45,9 +62,44 @@
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
+           PERFORM ABRIR-ARCHIVO-PERSONAS
            PERFORM INGRESO-DE-PERSONAS
+           PERFORM CERRAR-ARCHIVO-PERSONAS
            PERFORM FIN-DEL-PROGRAMA.
 
+      *ABRE PERSONAS.DAT EN MODO EXTEND PARA AGREGAR PERSONAS NUEVAS
+      *SIN PISAR LAS YA CARGADAS
+       ABRIR-ARCHIVO-PERSONAS.
+           OPEN EXTEND PERSONAS
+           IF NOT WSS-FS-PERSONAS-OK
+               DISPLAY 'ERROR EN EL OPEN DE ARCHIVO DE PERSONAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-PERSONAS
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF.
+
+      *GRABA LA PERSONA RECIEN INGRESADA EN PERSONAS.DAT
+       GRABAR-PERSONA.
+           MOVE WSV-NOMBRE TO REG-PER-NOMBRE
+           MOVE WSV-APELLIDO TO REG-PER-APELLIDO
+           MOVE WSV-DNI TO REG-PER-DNI
+           MOVE WSV-TELEFONO TO REG-PER-TELEFONO
+           MOVE WSV-DIRECCION TO REG-PER-DIRECCION
+           MOVE WSV-ESTADO-CIVIL TO REG-PER-ESTADO-CIVIL
+           MOVE WSV-HIJOS TO REG-PER-HIJOS
+           MOVE WSV-SANGUINEO TO REG-PER-SANGUINEO
+           WRITE REG-PERSONA
+           IF NOT WSS-FS-PERSONAS-OK
+               DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE PERSONAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-PERSONAS
+           END-IF.
+
+       CERRAR-ARCHIVO-PERSONAS.
+           CLOSE PERSONAS
+           IF NOT WSS-FS-PERSONAS-OK
+               DISPLAY 'ERROR EN EL CLOSE DE ARCHIVO DE PERSONAS'
+               DISPLAY 'FILE STATUS ' WSS-FS-PERSONAS
+           END-IF.
+
        INGRESO-DE-PERSONA.
            DISPLAY "INGRESE NOMBRE: "
            ACCEPT WSV-NOMBRE
@@ -80,10 +132,11 @@
            PERFORM UNTIL WSV-SEGUIR = "N" OR WSV-SEGUIR = "n"
                PERFORM INGRESO-DE-PERSONA
                PERFORM MOSTRAR-PERSONA
-               DISPLAY "SEGUIR INGRESANDO? " 
+               PERFORM GRABAR-PERSONA
+               DISPLAY "SEGUIR INGRESANDO? "
                "(INGRESE N/n SI NO DESEA CONTINUAR)"
                ACCEPT WSV-SEGUIR
-           END-PERFORM. 
+           END-PERFORM.
       
        FIN-DEL-PROGRAMA.
            STOP RUN.
