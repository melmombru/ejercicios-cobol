@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Rutina que determina si REG-BISIE-ANIO es
+      *   bisiesto (divisible por 4, salvo que sea divisible por 100
+      *   y no por 400) y devuelve la cantidad de dias de febrero
+      *   para ese anio, para que EJES2102 y EJES2103 no mantengan
+      *   cada uno su propio calculo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RUTBISIE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       77  WSV-RESTO-4              PIC 9(04)V9(03).
+       77  WSV-RESTO-100            PIC 9(04)V9(03).
+       77  WSV-RESTO-400            PIC 9(04)V9(03).
+
+       LINKAGE SECTION.
+       COPY REG-BISIE.
+      *-----------------------
+       PROCEDURE DIVISION USING REGISTRO-BISIESTO.
+       00000-CONTROL.
+           MOVE 28 TO REG-BISIE-DIAS-FEB
+           SET WSS-BISIE-NO TO TRUE
+           PERFORM 10000-VERIFICAR-BISIESTO
+           PERFORM 20000-FIN-DE-RUTINA.
+
+      *UN ANIO ES BISIESTO SI ES DIVISIBLE POR 4 Y, EN CASO DE SER
+      *DIVISIBLE POR 100, TAMBIEN LO ES POR 400
+       10000-VERIFICAR-BISIESTO.
+           COMPUTE WSV-RESTO-4 = REG-BISIE-ANIO / 4
+           IF WSV-RESTO-4(5:3) = 000
+               COMPUTE WSV-RESTO-100 = REG-BISIE-ANIO / 100
+               IF WSV-RESTO-100(5:3) NOT = 000
+                   PERFORM 10100-MARCAR-BISIESTO
+               ELSE
+                   COMPUTE WSV-RESTO-400 = REG-BISIE-ANIO / 400
+                   IF WSV-RESTO-400(5:3) = 000
+                       PERFORM 10100-MARCAR-BISIESTO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *MARCA EL ANIO COMO BISIESTO Y AJUSTA LOS DIAS DE FEBRERO A 29
+       10100-MARCAR-BISIESTO.
+           SET WSS-BISIE-SI TO TRUE
+           MOVE 29 TO REG-BISIE-DIAS-FEB.
+
+       20000-FIN-DE-RUTINA.
+           GOBACK.
