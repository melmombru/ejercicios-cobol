@@ -0,0 +1,8 @@
+       01  REGISTRO-BISIESTO.
+           05 DATOS-ENTRADA.
+               10 REG-BISIE-ANIO       PIC 9(04).
+           05 DATOS-RETORNO.
+               10 REG-BISIE-DIAS-FEB   PIC 9(02).
+               10 WSV-BISIE-ES-BISIESTO PIC X(01).
+                   88 WSS-BISIE-SI             VALUE "S".
+                   88 WSS-BISIE-NO             VALUE "N".
