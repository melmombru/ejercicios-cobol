@@ -3,6 +3,14 @@
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
       ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se pide el anio a informar y se ajustan los dias de
+      *   febrero llamando a RUTBISIE, en vez de dejar febrero fijo
+      *   en 28 dias.
+      * 2026 08 - La tabla de nombres de los meses pasa al copybook
+      *   compartido REG-MESES (tambien usado por EJE009A2, EJE009A3,
+      *   EJE011 y EJES2103); la cantidad de dias de cada mes queda
+      *   en una tabla propia, separada de los nombres.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. EJES2102.
@@ -18,50 +26,56 @@
 
       *-----------------------
        WORKING-STORAGE SECTION.
-       01  WSV-MESES.
-           05 FILLER       PIC X(10) VALUE 'ENERO     '.
+       COPY REG-MESES.
+
+       01  WSV-DIAS-DEL-MES.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'FEBRERO   '.
            05 FILLER       PIC 9(02) VALUE 28.
-           05 FILLER       PIC X(10) VALUE 'MARZO     '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'ABRIL     '.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'MAYO      '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'JUNIO     '.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'JULIO     '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'AGOSTO    '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'SEPTIEMBRE'.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'OCTUBRE   '.
            05 FILLER       PIC 9(02) VALUE 31.
-           05 FILLER       PIC X(10) VALUE 'NOVIEMBRE '.
            05 FILLER       PIC 9(02) VALUE 30.
-           05 FILLER       PIC X(10) VALUE 'DICIEMBRE '.
            05 FILLER       PIC 9(02) VALUE 31.
 
-       01  WST-MESES REDEFINES WSV-MESES.
-           05 WST-MES                     OCCURS 12 TIMES.
-               10 WST-NOMBRE   PIC X(10).
-               10 WST-DIAS     PIC 9(02).
+       01  WST-DIAS-DEL-MES REDEFINES WSV-DIAS-DEL-MES.
+           05 WST-DIAS     PIC 9(02) OCCURS 12.
 
        01  WSV-CONTADORES.
            05 I                PIC 9(02).
 
+       01  WSV-ANIO            PIC 9(04).
+
        01  WSC-DIM    PIC 9(02) VALUE 12.
+
+       01  WSC-RUTBISIE        PIC X(08) VALUE "RUTBISIE".
+       COPY REG-BISIE.
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
+           PERFORM INGRESO-DE-DATOS
+           PERFORM AJUSTAR-FEBRERO
            PERFORM MOSTRAR-MESES
            PERFORM FIN-DEL-PROGRAMA.
 
+       INGRESO-DE-DATOS.
+           DISPLAY "INGRESE ANIO: "
+           ACCEPT WSV-ANIO.
+
+      *LLAMA A LA RUTINA DE BISIESTOS PARA DEJAR LOS DIAS DE FEBRERO
+      *EN 28 O 29 SEGUN CORRESPONDA AL ANIO INGRESADO
+       AJUSTAR-FEBRERO.
+           MOVE WSV-ANIO TO REG-BISIE-ANIO
+           CALL WSC-RUTBISIE USING REGISTRO-BISIESTO
+           MOVE REG-BISIE-DIAS-FEB TO WST-DIAS(2).
+
        MOSTRAR-MESES.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WSC-DIM
-               DISPLAY "MES " WST-NOMBRE(I) "  CANTIDAD DE DIAS "
+               DISPLAY "MES " WST-MES-NOMBRE(I) "  CANTIDAD DE DIAS "
                WST-DIAS(I)
            END-PERFORM.
 
