@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Informe de gastos totales por anio a partir de
+      *GASTOSPORMES.dat (generado por EJE011D1), mostrando la
+      *variacion respecto del anio anterior.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJE011D3.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ENTRADA          ASSIGN TO DISK './GASTOSPORMES.dat'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-ENTRADA.
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ENTRADA.
+       01 REG-ENTRADA.
+           05 REG-ANIO             PIC 9(04).
+           05 REG-MES              PIC 9(02).
+           05 REG-GASTOS-DET       PIC X(30).
+           05 REG-GASTOS-DET-T REDEFINES REG-GASTOS-DET.
+               10 WST-GASTOS-DET    OCCURS 5.
+                   15 WST-GASTOS    PIC 9(5).
+                   15 FILLER        PIC X.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-ENTRADA           PIC X(02).
+           88 WSS-FS-ENTRADA-OK    VALUE '00'.
+           88 WSS-FS-ENTRADA-EOF   VALUE '10'.
+
+       01 WSV-CONT-ENTRADA         PIC S9(4) COMP.
+
+       01 WSV-MES-VALIDO           PIC 9(02).
+           88 WSS-MES-VALIDO              VALUE 1 THRU 12.
+
+       01 WSV-ANIO-ANTERIOR        PIC 9(04) VALUE 0.
+       01 WSV-PRIMER-ANIO          PIC X(01) VALUE 'S'.
+           88 WSS-PRIMER-ANIO             VALUE 'S'.
+
+       01 WSV-TOTAL-ANIO           PIC 9(08) VALUE 0.
+       01 WSV-TOTAL-ANIO-ANTERIOR  PIC 9(08) VALUE 0.
+       01 WSV-VARIACION            PIC S9(08) VALUE 0.
+       01 WSV-VARIACION-PORC       PIC S9(03)V99 VALUE 0.
+
+       77 K                        PIC 9(02).
+
+       01 WSV-LINEA.
+           05 FILLER                PIC X(52) VALUE ALL "-".
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM 10000-ABRIR-ARCHIVO
+           PERFORM 20000-LEER-ARCHIVO
+           PERFORM UNTIL WSS-FS-ENTRADA-EOF
+               PERFORM 25000-PROCESAR-REGISTRO
+               PERFORM 20000-LEER-ARCHIVO
+           END-PERFORM
+           PERFORM 26000-INFORMAR-ANIO
+           PERFORM 30000-CERRAR-ARCHIVO
+           PERFORM FIN-DEL-PROGRAMA.
+
+       10000-ABRIR-ARCHIVO.
+           MOVE 0 TO WSV-CONT-ENTRADA
+           OPEN INPUT ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+               DISPLAY 'FILE STATUS' WSS-FS-ENTRADA
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF.
+
+       20000-LEER-ARCHIVO.
+           READ ENTRADA
+           IF WSS-FS-ENTRADA-OK
+               ADD 1 TO WSV-CONT-ENTRADA
+           END-IF.
+
+      *ACUMULA EL TOTAL DEL ANIO Y DETECTA EL CAMBIO DE ANIO PARA
+      *INFORMAR EL ANIO ANTERIOR JUNTO A SU VARIACION
+       25000-PROCESAR-REGISTRO.
+           MOVE REG-MES TO WSV-MES-VALIDO
+           IF WSS-MES-VALIDO
+               IF WSS-PRIMER-ANIO
+                   MOVE REG-ANIO TO WSV-ANIO-ANTERIOR
+                   MOVE 'N' TO WSV-PRIMER-ANIO
+               END-IF
+               IF REG-ANIO NOT = WSV-ANIO-ANTERIOR
+                   PERFORM 26000-INFORMAR-ANIO
+                   MOVE WSV-TOTAL-ANIO TO WSV-TOTAL-ANIO-ANTERIOR
+                   MOVE 0 TO WSV-TOTAL-ANIO
+                   MOVE REG-ANIO TO WSV-ANIO-ANTERIOR
+               END-IF
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > 5
+                   ADD WST-GASTOS(K) TO WSV-TOTAL-ANIO
+               END-PERFORM
+           END-IF.
+
+      *MUESTRA EL TOTAL DEL ANIO Y, SI HAY UN ANIO PREVIO PARA
+      *COMPARAR, LA VARIACION ABSOLUTA Y PORCENTUAL
+       26000-INFORMAR-ANIO.
+           DISPLAY WSV-LINEA
+           DISPLAY "ANIO: " WSV-ANIO-ANTERIOR
+                   " - TOTAL GASTOS: " WSV-TOTAL-ANIO
+           IF WSV-TOTAL-ANIO-ANTERIOR NOT = 0
+               COMPUTE WSV-VARIACION =
+                   WSV-TOTAL-ANIO - WSV-TOTAL-ANIO-ANTERIOR
+               COMPUTE WSV-VARIACION-PORC =
+                   (WSV-VARIACION / WSV-TOTAL-ANIO-ANTERIOR) * 100
+               DISPLAY "VARIACION RESPECTO DEL ANIO ANTERIOR: "
+                       WSV-VARIACION " (" WSV-VARIACION-PORC "%)"
+           END-IF.
+
+       30000-CERRAR-ARCHIVO.
+           CLOSE ENTRADA
+           IF NOT WSS-FS-ENTRADA-OK
+               DISPLAY 'ERROR DE ARCHIVO DE ENTRADA'
+               DISPLAY 'FILE STATUS' WSS-FS-ENTRADA
+           END-IF.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
