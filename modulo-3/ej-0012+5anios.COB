@@ -1,12 +1,22 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 10
-      * DESCRIPCION: 
+      * DESCRIPCION:
 
-      *Ejercicio 2     
+      *Ejercicio 2
 
-      *Archiv  Factura  (Secuencial -Salida impresa)  
+      *Archiv  Factura  (Secuencial -Salida impresa)
 
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se corrige la proyeccion a 5 anios: antes se saltaba
+      *   directamente al anio+5 y se escribia una unica vez; ahora se
+      *   escribe un anio por vez (anio+1 a anio+5), aplicando el
+      *   aumento en forma acumulativa. El aumento pasa a calcularse
+      *   como un porcentaje sobre cada gasto en lugar de un monto fijo.
+      * 2026 08 - Se cambia el PERFORM WSC-ANIOS TIMES de
+      *   25000-ESCRITURA-PROXIMOS-ANIOS por un PERFORM VARYING, en
+      *   linea con el resto de los loops contados del programa.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -68,9 +78,10 @@
        01 WSC-MESES                PIC 9(02) VALUE 13.
        77 I                        PIC 9(02).
        77 J                        PIC 9(02).
+       77 K                        PIC 9(02).
        77 WSC-ANIOS                PIC 9(01) VALUE 5.
        77 WSC-GASTOS               PIC 9(02) VALUE 5.
-       77 WSC-AUMENTO               PIC 9(02) VALUE 10.
+       77 WSC-AUMENTO-PORC         PIC 9(02) VALUE 10.
       *-----------------------
        PROCEDURE DIVISION.
        0000-PROCESO.
@@ -121,14 +132,18 @@
            END-IF.
 
        25000-ESCRITURA-PROXIMOS-ANIOS.
-           ADD WSC-ANIOS TO WSV-ANIO
-           PERFORM ACTUALIZAR-VALORES
-           PERFORM 20000-ESCRITURA.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WSC-ANIOS
+               ADD 1 TO WSV-ANIO
+               PERFORM ACTUALIZAR-VALORES
+               PERFORM 20000-ESCRITURA
+           END-PERFORM.
 
        ACTUALIZAR-VALORES.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > (WSC-MESES - 1)
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > (WSC-GASTOS - 1)
-                   ADD WSC-AUMENTO TO WST-GASTOS(I,J)
+                   COMPUTE WST-GASTOS(I, J) =
+                       WST-GASTOS(I, J) +
+                       (WST-GASTOS(I, J) * WSC-AUMENTO-PORC / 100)
                END-PERFORM
            END-PERFORM.
        
