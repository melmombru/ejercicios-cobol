@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author: Melanie
+      * Date: 2026 08
+      * DESCRIPCION: Carga por teclado los gastos mensuales de cada
+      *cuenta (GAS, LUZ, TELEFONO, AGUA) y genera CUENTAS001.DAT en el
+      *formato que espera EJE011 (12 meses mas una fila de totales).
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - La lista de cuentas se carga desde
+      *   CUENTAS-NOMBRES.DAT (mismo archivo que usa EJE011) para que
+      *   ambos programas muestren siempre las mismas cuentas.
+      * 2026 08 - La tabla de nombres de mes pasa a tomarse del
+      *   copybook compartido REG-MESES (tambien usado por EJE009A2,
+      *   EJE009A3, EJE011, EJES2102, EJES2103) en vez de una copia
+      *   propia.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. EJE011D0.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SALIDA           ASSIGN TO DISK './CUENTAS001.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-SALIDA.
+
+       SELECT CUENTAS-TABLA    ASSIGN TO DISK './CUENTAS-NOMBRES.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-CUENTAS.
+
+      *-----------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD SALIDA.
+       01 REG-SALIDA.
+           05 LINEA-MATRIZ     PIC X(30).
+
+       FD CUENTAS-TABLA.
+       01 REG-CUENTA-NOMBRE    PIC X(8).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 WSS-FS-SALIDA            PIC X(02).
+           88 WSS-FS-SALIDA-OK     VALUE '00'.
+
+       01 WSS-FS-CUENTAS           PIC X(02).
+           88 WSS-FS-CUENTAS-OK    VALUE '00'.
+           88 WSS-FS-CUENTAS-EOF   VALUE '10'.
+
+       01 WSV-CONT-SALIDA          PIC S9(4) COMP.
+
+       01  WSV-CUENTAS.
+           05 FILLER               PIC X(8) VALUE 'GAS     '.
+           05 FILLER               PIC X(8) VALUE 'LUZ     '.
+           05 FILLER               PIC X(8) VALUE 'TELEFONO'.
+           05 FILLER               PIC X(8) VALUE 'AGUA    '.
+
+       01  WST-CUENTAS REDEFINES WSV-CUENTAS.
+           05 WST-CUENTA           PIC X(8) OCCURS 4.
+
+       COPY REG-MESES.
+
+       77  WSC-CUENTAS             PIC 9(01) VALUE 4.
+       77  WSC-MESES               PIC 9(02) VALUE 12.
+
+       01 WST-FILA.
+           05 WST-FILA-DET         OCCURS 5.
+               10 WST-FILA-GASTO   PIC 9(5).
+               10 FILLER           PIC X VALUE "-".
+
+       77 WSV-I                    PIC 9(02).
+       77 WSV-J                    PIC 9(01).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+       0000-PROCESO.
+           PERFORM CARGAR-CUENTAS
+           PERFORM 10000-ABRIR-ARCHIVO
+           PERFORM 20000-CARGAR-MESES
+           PERFORM 25000-ESCRIBIR-FILA-TOTALES
+           PERFORM 30000-CERRAR-ARCHIVO
+           PERFORM FIN-DEL-PROGRAMA.
+
+      *CARGA LA LISTA DE CUENTAS DESDE CUENTAS-NOMBRES.DAT; SI EL
+      *ARCHIVO NO EXISTE SE CONSERVAN LOS NOMBRES POR DEFECTO DE
+      *WSV-CUENTAS
+       CARGAR-CUENTAS.
+           OPEN INPUT CUENTAS-TABLA
+           IF WSS-FS-CUENTAS-OK
+               MOVE 0 TO WSV-I
+               PERFORM LEER-Y-CARGAR-CUENTA UNTIL WSS-FS-CUENTAS-EOF
+                                          OR WSV-I >= WSC-CUENTAS
+               CLOSE CUENTAS-TABLA
+           END-IF.
+
+      *LEE UN NOMBRE DE CUENTA Y LO CARGA EN WST-CUENTA
+       LEER-Y-CARGAR-CUENTA.
+           READ CUENTAS-TABLA
+           IF WSS-FS-CUENTAS-OK
+               ADD 1 TO WSV-I
+               MOVE REG-CUENTA-NOMBRE TO WST-CUENTA(WSV-I)
+           END-IF.
+
+       10000-ABRIR-ARCHIVO.
+           MOVE 0 TO WSV-CONT-SALIDA
+           OPEN OUTPUT SALIDA
+           IF NOT WSS-FS-SALIDA-OK
+               DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+               DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF.
+
+      *PIDE EL GASTO DE CADA CUENTA PARA CADA UNO DE LOS 12 MESES
+       20000-CARGAR-MESES.
+           PERFORM VARYING WSV-I FROM 1 BY 1 UNTIL WSV-I > WSC-MESES
+               PERFORM 21000-CARGAR-FILA
+               PERFORM 22000-ESCRIBIR-FILA
+           END-PERFORM.
+
+      *PIDE EL GASTO DE CADA CUENTA PARA EL MES ACTUAL, DEJANDO EN 0
+      *LA QUINTA COLUMNA (TOTAL DEL MES, LO CALCULA EJE011)
+       21000-CARGAR-FILA.
+           DISPLAY "MES: " WST-MES-NOMBRE(WSV-I)
+           PERFORM VARYING WSV-J FROM 1 BY 1 UNTIL WSV-J > WSC-CUENTAS
+               DISPLAY "INGRESE GASTO DE " WST-CUENTA(WSV-J)
+               ACCEPT WST-FILA-GASTO(WSV-J)
+           END-PERFORM
+           MOVE 0 TO WST-FILA-GASTO(5).
+
+      *ESCRIBE LA FILA DEL MES ACTUAL EN EL ARCHIVO
+       22000-ESCRIBIR-FILA.
+           MOVE WST-FILA TO LINEA-MATRIZ
+           WRITE REG-SALIDA
+           IF NOT WSS-FS-SALIDA-OK
+               DISPLAY 'ERROR EN EL WRITE DE ARCHIVO DE SALIDA'
+               DISPLAY 'FILE STATUS ' WSS-FS-SALIDA
+           ELSE
+               ADD 1 TO WSV-CONT-SALIDA
+           END-IF.
+
+      *ESCRIBE LA FILA 13 (TOTALES), QUE EJE011 RECALCULA AL LEER
+       25000-ESCRIBIR-FILA-TOTALES.
+           PERFORM VARYING WSV-J FROM 1 BY 1 UNTIL WSV-J > 5
+               MOVE 0 TO WST-FILA-GASTO(WSV-J)
+           END-PERFORM
+           PERFORM 22000-ESCRIBIR-FILA.
+
+       30000-CERRAR-ARCHIVO.
+           CLOSE SALIDA
+           IF NOT WSS-FS-SALIDA-OK
+               DISPLAY 'ERROR DE ARCHIVO DE SALIDA'
+               DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+           END-IF
+           DISPLAY 'FILAS GRABADAS: ' WSV-CONT-SALIDA.
+
+       FIN-DEL-PROGRAMA.
+           STOP RUN.
