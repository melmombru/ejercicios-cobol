@@ -2,6 +2,20 @@
       * Author: Melanie
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se valida que CUENTAS001.DAT tenga exactamente 13
+      *   lineas (12 meses mas la fila de totales) antes de procesar
+      *   la matriz, y se agrega al menu un resumen anual con el total
+      *   de cada cuenta y el total general.
+      * 2026 08 - La lista de cuentas (antes 4 literales fijos GAS,
+      *   LUZ, TELEFONO, AGUA) ahora se carga desde
+      *   CUENTAS-NOMBRES.DAT al inicio; si el archivo no existe se
+      *   conservan los nombres por defecto.
+      * 2026 08 - La tabla de nombres de los meses pasa al copybook
+      *   compartido REG-MESES (tambien usado por EJE009A2, EJE009A3,
+      *   EJES2102 y EJES2103), en vez de llevar este programa su
+      *   propia copia.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -16,7 +30,11 @@
        SELECT ENTRADA          ASSIGN TO DISK './CUENTAS001.DAT'
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS WSS-FS-ENTRADA.
-                       
+
+       SELECT CUENTAS-TABLA    ASSIGN TO DISK './CUENTAS-NOMBRES.DAT'
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WSS-FS-CUENTAS.
+
       *-----------------------
        DATA DIVISION.
        FILE SECTION.
@@ -24,12 +42,19 @@
        FD ENTRADA.
        01 REG-ENTRADA.
            05 LINEA-MATRIZ     PIC X(30).
+
+       FD CUENTAS-TABLA.
+       01 REG-CUENTA-NOMBRE    PIC X(8).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WSS-FS-ENTRADA           PIC X(02).
            88 WSS-FS-ENTRADA-OK    VALUE '00'.
            88 WSS-FS-ENTRADA-EOF   VALUE '10'.
 
+       01 WSS-FS-CUENTAS           PIC X(02).
+           88 WSS-FS-CUENTAS-OK    VALUE '00'.
+           88 WSS-FS-CUENTAS-EOF   VALUE '10'.
+
        01 WSV-CONT-ENTRADA     PIC S9(4) COMP.
 
        01  WSV-CUENTAS.
@@ -41,22 +66,7 @@
        01  WST-CUENTAS REDEFINES WSV-CUENTAS.
            05 WST-CUENTA           PIC X(8) OCCURS 4.
        
-       01  WSV-MESES.
-           05 FILLER               PIC X(10) VALUE 'ENERO     '.
-           05 FILLER               PIC X(10) VALUE 'FEBRERO   '.
-           05 FILLER               PIC X(10) VALUE 'MARZO     '.
-           05 FILLER               PIC X(10) VALUE 'ABRIL     '.
-           05 FILLER               PIC X(10) VALUE 'MAYO      '.
-           05 FILLER               PIC X(10) VALUE 'JUNIO     '.
-           05 FILLER               PIC X(10) VALUE 'JULIO     '.
-           05 FILLER               PIC X(10) VALUE 'AGOSTO    '.
-           05 FILLER               PIC X(10) VALUE 'SEPTIEMBRE'.
-           05 FILLER               PIC X(10) VALUE 'OCTUBRE   '.
-           05 FILLER               PIC X(10) VALUE 'NOVIEMBRE '.
-           05 FILLER               PIC X(10) VALUE 'DICIEMBRE '.
-
-       01  WST-MESES-NOMBRES REDEFINES WSV-MESES.
-           05 WST-MES-NOMBRE       PIC X(10) OCCURS 12.
+       COPY REG-MESES.
 
        01 WST-MESES.
       *    X 1 A 13
@@ -84,6 +94,7 @@
        01  WSS-GASTO               PIC 9(01).
            88 WSS-GASTO-MES                  VALUE 1.
            88 WSS-GASTO-CUENTA               VALUE 2.
+           88 WSS-GASTO-ANUAL                VALUE 3.
 
        77  WSC-CUENTAS             PIC 9(01) VALUE 4.
        77  WSC-MESES               PIC 9(02) VALUE 12.
@@ -109,7 +120,9 @@
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
+           PERFORM CARGAR-CUENTAS
            PERFORM CARGAR-ARCHIVO-A-MATRIZ
+           PERFORM VALIDAR-CANTIDAD-LINEAS
            PERFORM PROCESO-SUMAR-COLUMNAS
            PERFORM PROCESO-SUMAR-FILAS
            PERFORM PROCESO-SUMAR-TOTALES
@@ -117,12 +130,42 @@
            PERFORM INGRESO-MENU
            PERFORM FIN-DEL-PROGRAMA.
 
+      *CARGA LA LISTA DE CUENTAS DESDE CUENTAS-NOMBRES.DAT; SI EL
+      *ARCHIVO NO EXISTE SE CONSERVAN LOS NOMBRES POR DEFECTO DE
+      *WSV-CUENTAS
+       CARGAR-CUENTAS.
+           OPEN INPUT CUENTAS-TABLA
+           IF WSS-FS-CUENTAS-OK
+               MOVE 0 TO WSV-I
+               PERFORM LEER-Y-CARGAR-CUENTA UNTIL WSS-FS-CUENTAS-EOF
+                                          OR WSV-I >= WSC-CUENTAS
+               CLOSE CUENTAS-TABLA
+           END-IF.
+
+      *LEE UN NOMBRE DE CUENTA Y LO CARGA EN WST-CUENTA
+       LEER-Y-CARGAR-CUENTA.
+           READ CUENTAS-TABLA
+           IF WSS-FS-CUENTAS-OK
+               ADD 1 TO WSV-I
+               MOVE REG-CUENTA-NOMBRE TO WST-CUENTA(WSV-I)
+           END-IF.
+
       *CARGA LA MATRIZ CON EL ARCHIVO
        CARGAR-ARCHIVO-A-MATRIZ.
            PERFORM ABRIR-ARCHIVO
            PERFORM LEER-Y-CARGAR UNTIL WSS-FS-ENTRADA-EOF
            PERFORM CERRAR-ARCHIVO.
 
+      *VALIDA QUE EL ARCHIVO TENGA EXACTAMENTE LAS 13 LINEAS ESPERADAS
+      *(12 MESES MAS LA FILA DE TOTALES); SI NO, SE INFORMA Y SE
+      *TERMINA EL PROGRAMA PARA NO TRABAJAR CON UNA MATRIZ INCOMPLETA
+       VALIDAR-CANTIDAD-LINEAS.
+           IF WSV-CONT-ENTRADA NOT = WSC-DIM-FILA
+               DISPLAY "CUENTAS001.DAT DEBE TENER " WSC-DIM-FILA
+                       " LINEAS, SE ENCONTRARON " WSV-CONT-ENTRADA
+               PERFORM FIN-DEL-PROGRAMA
+           END-IF.
+
       *ABRE EL ARCHIVO
        ABRIR-ARCHIVO.
            MOVE 0 TO WSV-CONT-ENTRADA
@@ -147,7 +190,10 @@
            IF WSS-FS-ENTRADA-OK
                DISPLAY LINEA-MATRIZ
                ADD 1 TO WSV-CONT-ENTRADA
-               MOVE LINEA-MATRIZ TO WST-MESES-DET(WSV-CONT-ENTRADA)
+               IF WSV-CONT-ENTRADA <= WSC-DIM-FILA
+                   MOVE LINEA-MATRIZ TO
+                       WST-MESES-DET(WSV-CONT-ENTRADA)
+               END-IF
            END-IF.
 
       *PREGUNTA QUE MENU SE QUIERE MOSTRAR 
@@ -157,16 +203,18 @@
            DISPLAY "INGRESE QUE GASTO QUIERE VER:"
            DISPLAY "1. POR MES"
            DISPLAY "2. POR CUENTA"
+           DISPLAY "3. RESUMEN ANUAL"
            ACCEPT WSS-GASTO
-           IF WSS-GASTO-MES
+           EVALUATE TRUE
+           WHEN WSS-GASTO-MES
                PERFORM MENU-POR-MES
-           ELSE    
-               IF WSS-GASTO-CUENTA 
-                   PERFORM MENU-POR-CUENTA
-               ELSE    
-                   PERFORM INGRESO-MENU
-               END-IF
-           END-IF.
+           WHEN WSS-GASTO-CUENTA
+               PERFORM MENU-POR-CUENTA
+           WHEN WSS-GASTO-ANUAL
+               PERFORM INFORMAR-ANUAL
+           WHEN OTHER
+               PERFORM INGRESO-MENU
+           END-EVALUATE.
        
       *TOMA EL VALOR DEL MES DESEADA POR TECLADO
       *SE VA A REPETIR EL PROCESO HASTA QUE INGRESE UN MES VALIDO
@@ -219,6 +267,20 @@
            DISPLAY TITULO4 "TOTAL = "WST-GASTOS(WSV-I, WSV-CUENTA)
            DISPLAY TITULO1.
 
+      *MUESTRA EL RESUMEN ANUAL: EL TOTAL DE CADA CUENTA Y EL TOTAL
+      *GENERAL, USANDO LOS TOTALES YA CALCULADOS EN LA FILA 13 Y LA
+      *COLUMNA 5 DE LA MATRIZ
+       INFORMAR-ANUAL.
+           DISPLAY TITULO1
+           DISPLAY TITULO4 "RESUMEN ANUAL"
+           PERFORM VARYING WSV-J FROM 1 BY 1 UNTIL
+               WSV-J > (WSC-DIM-COL - 1)
+                   DISPLAY TITULO4 WST-CUENTA(WSV-J) " = "
+                       WST-GASTOS(WSC-DIM-FILA, WSV-J)
+           END-PERFORM
+           DISPLAY TITULO4 "TOTAL GENERAL = " WSV-TOTAL-FILA-13
+           DISPLAY TITULO1.
+
       *MUESTRA EL INFORME POR EL MES QUE SE INGRESE
        MENU-POR-MES.
            PERFORM INGRESO-MES
