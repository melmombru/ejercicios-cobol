@@ -1,12 +1,18 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 10
-      * DESCRIPCION: 
+      * DESCRIPCION:
 
-      *Ejercicio 2     
+      *Ejercicio 2
 
-      *Archiv  Factura  (Secuencial -Salida impresa)  
+      *Archiv  Factura  (Secuencial -Salida impresa)
 
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se permite buscar varias claves en la misma corrida
+      *   (se pregunta si se desea continuar despues de cada busqueda)
+      *   y se corrige la condicion INVALID KEY, que informaba
+      *   encontrado/no encontrado al reves.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -47,21 +53,26 @@
        01 WSS-ENCONTRADO           PIC X(02).
            88 WSS-SI               VALUE 'SI'.
            88 WSS-NO               VALUE 'NO'.
+
+       01 WSV-CONTINUAR            PIC X(01) VALUE 'S'.
+           88 WSS-CONTINUAR              VALUE 'S' 's'.
       *-----------------------
        PROCEDURE DIVISION.
        0000-PROCESO.
            PERFORM 10000-ABRIR-ARCHIVO
-           PERFORM INGRESO-DE-DATOS
+           PERFORM INGRESO-DE-DATOS UNTIL NOT WSS-CONTINUAR
            PERFORM 30000-CERRAR-ARCHIVO
            PERFORM INFORMAR-CANTIDAD-REGISTROS-LEIDOS
            PERFORM FIN-DEL-PROGRAMA.
-           
+
        INGRESO-DE-DATOS.
            INITIALIZE REG-SALIDA1
            DISPLAY "INGRESAR CLAVE: "
            ACCEPT REG-CLAVE
-           PERFORM 15000-BUSCAR-PERSONA.
-       
+           PERFORM 15000-BUSCAR-PERSONA
+           DISPLAY "DESEA BUSCAR OTRA CLAVE? (S/N)"
+           ACCEPT WSV-CONTINUAR.
+
        10000-ABRIR-ARCHIVO.
            MOVE 0 TO WSV-CONT-SALIDA
            OPEN INPUT SALIDA
@@ -80,13 +91,14 @@
 
        15000-BUSCAR-PERSONA.
            MOVE "SI" TO WSS-ENCONTRADO
-           READ SALIDA NOT INVALID KEY MOVE "NO" TO WSS-ENCONTRADO
-           IF WSS-FS-SALIDA-OK
+           READ SALIDA INVALID KEY MOVE "NO" TO WSS-ENCONTRADO
+           END-READ
+           IF WSS-SI
                DISPLAY REG-SALIDA1
                ADD 1 TO WSV-CONT-SALIDA
-           END-IF
-           IF WSS-SI
                DISPLAY 'EL NOMBRE ES: ' REG-NOMBRE
+           ELSE
+               DISPLAY 'NO EXISTE UNA PERSONA CON ESA CLAVE'
            END-IF.
 
        INFORMAR-CANTIDAD-REGISTROS-LEIDOS.
