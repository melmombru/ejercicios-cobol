@@ -1,10 +1,16 @@
       ******************************************************************
       * Author: Melanie
       * Date: 2022 10
-      * DESCRIPCION: 
+      * DESCRIPCION:
 
       *Ejercicio 0014 escritura indexado
 
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - La escritura se hace con WRITE (antes se intentaba
+      *   un REWRITE directo, que fallaba al dar de alta una clave
+      *   nueva); si la clave ya existe se pregunta si se desea
+      *   sobreescribir el registro antes de hacer el REWRITE.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -35,6 +41,10 @@
        01 WSS-FS-SALIDA           PIC X(02).
            88 WSS-FS-SALIDA-OK    VALUE '00'.
            88 WSS-FS-SALIDA-EOF   VALUE '10'.
+           88 WSS-FS-SALIDA-DUP   VALUE '22'.
+
+       01 WSV-CONFIRMAR-SOBREESCRIBIR PIC X(01).
+           88 WSS-CONFIRMA-SOBREESCRIBIR      VALUE 'S' 's'.
 
        01 WSV-CONT-SALIDA         PIC S9(4) COMP.
 
@@ -84,10 +94,27 @@
        20000-ESCRITURA.
            PERFORM 15000-LEER-Y-ESCRIBIR.
 
+      *INTENTA DAR DE ALTA EL REGISTRO; SI LA CLAVE YA EXISTE, PREGUNTA
+      *SI SE DESEA SOBREESCRIBIRLO ANTES DE HACER EL REWRITE
        15000-LEER-Y-ESCRIBIR.
-           REWRITE REG-SALIDA1 FROM WSV-ENTRADA.
+           WRITE REG-SALIDA1 FROM WSV-ENTRADA.
            IF WSS-FS-SALIDA-OK
                ADD 1 TO WSV-CONT-SALIDA
+           ELSE
+               IF WSS-FS-SALIDA-DUP
+                   DISPLAY "YA EXISTE UNA PERSONA CON ESA CLAVE"
+                   DISPLAY "DESEA SOBREESCRIBIRLA? (S/N)"
+                   ACCEPT WSV-CONFIRMAR-SOBREESCRIBIR
+                   IF WSS-CONFIRMA-SOBREESCRIBIR
+                       REWRITE REG-SALIDA1 FROM WSV-ENTRADA
+                       IF WSS-FS-SALIDA-OK
+                           ADD 1 TO WSV-CONT-SALIDA
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY 'ERROR EN LA ESCRITURA'
+                   DISPLAY 'FILE STATUS' WSS-FS-SALIDA
+               END-IF
            END-IF.
 
        INFORMAR-CANTIDAD-REGISTROS-LEIDOS.
