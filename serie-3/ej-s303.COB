@@ -2,6 +2,11 @@
       * Author: Melanie
       * Date: 2022 10
       * DESCRIPCION: Ejercicio
+      ******************************************************************
+      * MODIFICACIONES:
+      * 2026 08 - Se pide un promedio minimo de aprobacion y, al final
+      *   del corte de control, se informan por separado los alumnos
+      *   cuyo promedio quedo por debajo de ese minimo.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -36,14 +41,30 @@
        77  WSV-ACUMULADO           PIC 9(05).
 
        77  WSV-AUXILIAR            PIC 9(04).
+
+       77  WSV-UMBRAL-APROBACION   PIC 9(03)V9(02).
+       77  WSC-MAX-RIESGO          PIC 9(02) VALUE 10.
+       77  WSV-CONT-RIESGO         PIC 9(02) VALUE 0.
+
+       01  WST-RIESGO-TABLA.
+           05 WST-RIESGO-ITEM      OCCURS 10 TIMES.
+               10 WST-RIESGO-LEGAJO    PIC 9(02).
+               10 WST-RIESGO-PROMEDIO  PIC 9(03)V9(02).
       *-----------------------
        PROCEDURE DIVISION.
        00000-CONTROL.
+           PERFORM PEDIR-UMBRAL-APROBACION
            PERFORM INGRESO-DE-DATOS
            PERFORM ORDENAMIENTO-BURBUJA
            PERFORM CORTE-DE-CONTROL
+           PERFORM INFORMAR-ALUMNOS-EN-RIESGO
            PERFORM FIN-DEL-PROGRAMA.
 
+      *PIDE EL PROMEDIO MINIMO PARA CONSIDERAR APROBADO A UN ALUMNO
+       PEDIR-UMBRAL-APROBACION.
+           DISPLAY "INGRESE EL PROMEDIO MINIMO DE APROBACION "
+           ACCEPT WSV-UMBRAL-APROBACION.
+
        INGRESO-DE-DATOS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WSC-TOTAL-ALUMNOS
                DISPLAY "INGRESE NUMERO DE LEGAJO " 
@@ -89,9 +110,37 @@
                END-PERFORM
                DISPLAY "LEGAJO ALUMNO: " WSV-LEGAJO-ANTERIOR
                PERFORM MOSTRAR-PROMEDIO
+               PERFORM REGISTRAR-SI-EN-RIESGO
                MOVE WST-LEGAJO(I) TO WSV-LEGAJO-ANTERIOR
            END-PERFORM.
-           
+
+      *SI EL PROMEDIO DEL ALUMNO QUEDO POR DEBAJO DEL MINIMO DE
+      *APROBACION, LO AGREGA A LA TABLA DE ALUMNOS EN RIESGO
+       REGISTRAR-SI-EN-RIESGO.
+           IF WSV-PROMEDIO < WSV-UMBRAL-APROBACION
+               AND WSV-CONT-RIESGO < WSC-MAX-RIESGO
+                   ADD 1 TO WSV-CONT-RIESGO
+                   MOVE WSV-LEGAJO-ANTERIOR
+                       TO WST-RIESGO-LEGAJO(WSV-CONT-RIESGO)
+                   MOVE WSV-PROMEDIO
+                       TO WST-RIESGO-PROMEDIO(WSV-CONT-RIESGO)
+           END-IF.
+
+      *MUESTRA AL FINAL LA LISTA DE ALUMNOS EN RIESGO (PROMEDIO POR
+      *DEBAJO DEL MINIMO DE APROBACION INGRESADO)
+       INFORMAR-ALUMNOS-EN-RIESGO.
+           DISPLAY " "
+           DISPLAY "ALUMNOS EN RIESGO"
+           IF WSV-CONT-RIESGO = 0
+               DISPLAY "NINGUN ALUMNO POR DEBAJO DEL PROMEDIO MINIMO"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WSV-CONT-RIESGO
+                   DISPLAY "LEGAJO: " WST-RIESGO-LEGAJO(I)
+                       " PROMEDIO: " WST-RIESGO-PROMEDIO(I)
+               END-PERFORM
+           END-IF.
+
        FIN-DEL-PROGRAMA.
            STOP RUN.
          
\ No newline at end of file
